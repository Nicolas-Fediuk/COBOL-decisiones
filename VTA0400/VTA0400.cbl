@@ -0,0 +1,445 @@
+000100******************************************************************
+000200*MANTENIMIENTO DE LA TABLA DE DESCUENTOS (DISCUENTO-TABLA-FILE).
+000300*MENU INTERACTIVO POR CONSOLA QUE PERMITE A UN USUARIO DE NEGOCIO
+000400*ALTA, BAJA, MODIFICACION Y CONSULTA DE LOS TRAMOS DE DESCUENTO
+000500*SIN NECESIDAD DE EDITAR EL ARCHIVO A MANO. LA TABLA COMPLETA SE
+000600*CARGA EN MEMORIA AL INICIO, SE MANTIENE CON LAS OPCIONES DEL
+000700*MENU, Y SE VUELVE A GRABAR POR COMPLETO AL GUARDAR LOS CAMBIOS.
+000800******************************************************************
+000900*MODIFICACIONES:
+001000*2026-08-08 NF  PROGRAMA ORIGINAL.
+001100*2026-08-08 NF  CORREGIDO: EL TIER DE UN TRAMO NUEVO SE PIDE POR
+001200*               VTANUMER Y SE VALIDA CONTRA 1-3 (4050-CAPTURAR-
+001300*               TIER) EN LUGAR DE ACEPTARSE SIN CONTROL, YA QUE
+001400*               VTA0200 Y VTA0800 LO USAN COMO SUBINDICE DIRECTO
+001500*               DE UNA TABLA FIJA DE 3 TRAMOS. DESDE/HASTA/
+001600*               PORCENTAJE TAMBIEN PASAN A PEDIRSE POR VTANUMER.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. VTA0400.
+002000 AUTHOR. N. FEDIUK.
+002100 INSTALLATION. PERFUMERIA - SISTEMAS.
+002200 DATE-WRITTEN. 2026-08-08.
+002300 DATE-COMPILED. 2026-08-08.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DISCUENTO-TABLA-FILE ASSIGN TO "DESCTABL"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS VTA-TABLA-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  DISCUENTO-TABLA-FILE
+003500     RECORDING MODE IS F.
+003600     COPY VTATABL.
+003700
+003800 WORKING-STORAGE SECTION.
+003900
+004000 01  VTA-TABLA-STATUS                PIC X(02).
+004100     88  VTA-TABLA-OK                VALUE "00".
+004200     88  VTA-TABLA-EOF                VALUE "10".
+004300
+004400 01  VTA-SWITCHES.
+004500     05  VTA-SW-SALIR                PIC X(01) VALUE "N".
+004600         88  VTA-SALIR                VALUE "S".
+004700     05  VTA-SW-TRAMO-ENCONTRADO     PIC X(01) VALUE "N".
+004800         88  VTA-TRAMO-ENCONTRADO    VALUE "S".
+004900     05  VTA-SW-TIER-VALIDO          PIC X(01) VALUE "N".
+005000         88  VTA-TIER-VALIDO         VALUE "S".
+005100
+005200 COPY VTANUMP.
+005300
+005400*TABLA DE DESCUENTOS EN MEMORIA (MISMA FORMA QUE LA CARGADA POR
+005500*EJERCICIO5 A PARTIR DE DISCUENTO-TABLA-FILE).
+005600 01  VTA-TABLA-DESCUENTOS.
+005700     05  VTA-TABLA-CANT           PIC 9(02) COMP VALUE ZERO.
+005800     05  VTA-TABLA-ENTRADA OCCURS 20 TIMES
+005900                           INDEXED BY VTA-TABLA-IDX.
+006000         10  VTA-TAB-TIER         PIC 9(02).
+006100         10  VTA-TAB-DESDE        PIC 9(07)V9(02).
+006200         10  VTA-TAB-HASTA        PIC 9(07)V9(02).
+006300         10  VTA-TAB-PORCENTAJE   PIC 9(03)V9(02).
+006400
+006410*INDICE DE LA ENTRADA ENCONTRADA POR 5110-COMPARAR-TRAMO, YA QUE
+006420*AL SALIR DEL PERFORM VARYING CON TEST-BEFORE VTA-TABLA-IDX QUEDA
+006430*UNA POSICION DESPUES DE LA ENTRADA QUE COINCIDIO.
+006440 01  VTA-TRAMO-FOUND-NDX          PIC 9(02) COMP VALUE ZERO.
+006450
+006500 01  VTA-OPCION-MENU              PIC 9(01).
+006600
+006700 01  VTA-TRAMO-BUSCADO            PIC 9(02).
+006800
+006900 01  VTA-AREA-CAPTURA.
+007000     05  VTA-CAP-TIER             PIC 9(02).
+007100     05  VTA-CAP-DESDE            PIC 9(07)V9(02).
+007200     05  VTA-CAP-HASTA            PIC 9(07)V9(02).
+007300     05  VTA-CAP-PORCENTAJE       PIC 9(03)V9(02).
+007400
+007500 01  VTA-LINEA-TRAMO.
+007600     05  FILLER                   PIC X(06) VALUE "TIER ".
+007700     05  VTA-LT-TIER              PIC Z9.
+007800     05  FILLER                   PIC X(10) VALUE "  DESDE: ".
+007900     05  VTA-LT-DESDE             PIC ZZZ,ZZ9.99.
+008000     05  FILLER                   PIC X(10) VALUE "  HASTA: ".
+008100     05  VTA-LT-HASTA             PIC ZZZ,ZZ9.99.
+008200     05  FILLER                   PIC X(10) VALUE "  PORC: ".
+008300     05  VTA-LT-PORCENTAJE        PIC ZZ9.99.
+008400
+008500 PROCEDURE DIVISION.
+008600
+008700 0000-MAINLINE.
+008800
+008900     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+009000
+009100     PERFORM 2000-MENU THRU 2000-EXIT
+009200         UNTIL VTA-SALIR.
+009300
+009400     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+009500
+009600     STOP RUN.
+009700
+009800 1000-INICIALIZAR.
+009900
+010000     OPEN INPUT DISCUENTO-TABLA-FILE.
+010100
+010200     PERFORM 1100-LEER-TABLA THRU 1100-EXIT.
+010300
+010400     PERFORM 1200-CARGAR-TRAMO THRU 1200-EXIT
+010500         UNTIL VTA-TABLA-EOF.
+010600
+010700     CLOSE DISCUENTO-TABLA-FILE.
+010800
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200 1100-LEER-TABLA.
+011300
+011400     READ DISCUENTO-TABLA-FILE
+011500         AT END
+011600             SET VTA-TABLA-EOF TO TRUE
+011700     END-READ.
+011800
+011900 1100-EXIT.
+012000     EXIT.
+012100
+012200 1200-CARGAR-TRAMO.
+012300
+012400     ADD 1 TO VTA-TABLA-CANT.
+012500     SET VTA-TABLA-IDX TO VTA-TABLA-CANT.
+012600
+012700     MOVE VTA-TABLA-TIER  TO VTA-TAB-TIER (VTA-TABLA-IDX).
+012800     MOVE VTA-TABLA-DESDE TO VTA-TAB-DESDE (VTA-TABLA-IDX).
+012900     MOVE VTA-TABLA-HASTA TO VTA-TAB-HASTA (VTA-TABLA-IDX).
+013000     MOVE VTA-TABLA-PORCENTAJE
+013100                          TO VTA-TAB-PORCENTAJE (VTA-TABLA-IDX).
+013200
+013300     PERFORM 1100-LEER-TABLA THRU 1100-EXIT.
+013400
+013500 1200-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*2000-MENU: PRESENTA LAS OPCIONES DE MANTENIMIENTO Y DESPACHA LA
+014000*OPCION ELEGIDA. LAS OPCIONES 2 A 5 OPERAN SOBRE LA TABLA EN
+014100*MEMORIA; LA OPCION 5 (GRABAR Y SALIR) ES LA UNICA QUE VUELVE A
+014200*ESCRIBIR EL ARCHIVO DE TRAMOS.
+014300******************************************************************
+014400 2000-MENU.
+014500
+014600     DISPLAY " ".
+014700     DISPLAY "MANTENIMIENTO DE TABLA DE DESCUENTOS".
+014800     DISPLAY "1 - LISTAR TRAMOS".
+014900     DISPLAY "2 - AGREGAR TRAMO".
+015000     DISPLAY "3 - MODIFICAR TRAMO".
+015100     DISPLAY "4 - ELIMINAR TRAMO".
+015200     DISPLAY "5 - GRABAR CAMBIOS Y SALIR".
+015300     DISPLAY "6 - SALIR SIN GRABAR".
+015400     DISPLAY "OPCION: " WITH NO ADVANCING.
+015500     ACCEPT VTA-OPCION-MENU.
+015600
+015700     EVALUATE VTA-OPCION-MENU
+015800         WHEN 1
+015900             PERFORM 3000-LISTAR THRU 3000-EXIT
+016000         WHEN 2
+016100             PERFORM 4000-AGREGAR THRU 4000-EXIT
+016200         WHEN 3
+016300             PERFORM 5000-MODIFICAR THRU 5000-EXIT
+016400         WHEN 4
+016500             PERFORM 6000-ELIMINAR THRU 6000-EXIT
+016600         WHEN 5
+016700             PERFORM 7000-GRABAR-TABLA THRU 7000-EXIT
+016800             SET VTA-SALIR TO TRUE
+016900         WHEN 6
+017000             SET VTA-SALIR TO TRUE
+017100         WHEN OTHER
+017200             DISPLAY "OPCION INVALIDA."
+017300     END-EVALUATE.
+017400
+017500 2000-EXIT.
+017600     EXIT.
+017700
+017800 3000-LISTAR.
+017900
+018000     IF VTA-TABLA-CANT = ZERO
+018100         DISPLAY "NO HAY TRAMOS CARGADOS."
+018200     ELSE
+018300         PERFORM 3100-LISTAR-UNO THRU 3100-EXIT
+018400             VARYING VTA-TABLA-IDX FROM 1 BY 1
+018500             UNTIL VTA-TABLA-IDX > VTA-TABLA-CANT
+018600     END-IF.
+018700
+018800 3000-EXIT.
+018900     EXIT.
+019000
+019100 3100-LISTAR-UNO.
+019200
+019300     MOVE VTA-TAB-TIER (VTA-TABLA-IDX)       TO VTA-LT-TIER.
+019400     MOVE VTA-TAB-DESDE (VTA-TABLA-IDX)      TO VTA-LT-DESDE.
+019500     MOVE VTA-TAB-HASTA (VTA-TABLA-IDX)      TO VTA-LT-HASTA.
+019600     MOVE VTA-TAB-PORCENTAJE (VTA-TABLA-IDX) TO VTA-LT-PORCENTAJE.
+019700
+019800     DISPLAY VTA-LINEA-TRAMO.
+019900
+020000 3100-EXIT.
+020100     EXIT.
+020200
+020300 4000-AGREGAR.
+020400
+020500     IF VTA-TABLA-CANT >= 20
+020600         DISPLAY "LA TABLA ESTA LLENA, NO SE PUEDE AGREGAR."
+020700     ELSE
+020800         PERFORM 4050-CAPTURAR-TIER THRU 4050-EXIT
+020900
+021000         MOVE "DESDE: " TO VTA-NUM-PROMPT
+021100         CALL "VTANUMER" USING VTA-NUMER-PARMS
+021200         MOVE VTA-NUM-VALOR TO VTA-CAP-DESDE
+021300
+021400         MOVE "HASTA: " TO VTA-NUM-PROMPT
+021500         CALL "VTANUMER" USING VTA-NUMER-PARMS
+021600         MOVE VTA-NUM-VALOR TO VTA-CAP-HASTA
+021700
+021800         MOVE "PORCENTAJE: " TO VTA-NUM-PROMPT
+021900         CALL "VTANUMER" USING VTA-NUMER-PARMS
+022000         MOVE VTA-NUM-VALOR TO VTA-CAP-PORCENTAJE
+022100
+022200         ADD 1 TO VTA-TABLA-CANT
+022300         SET VTA-TABLA-IDX TO VTA-TABLA-CANT
+022400         MOVE VTA-CAP-TIER       TO VTA-TAB-TIER (VTA-TABLA-IDX)
+022500         MOVE VTA-CAP-DESDE      TO VTA-TAB-DESDE (VTA-TABLA-IDX)
+022600         MOVE VTA-CAP-HASTA      TO VTA-TAB-HASTA (VTA-TABLA-IDX)
+022700         MOVE VTA-CAP-PORCENTAJE
+022800                            TO VTA-TAB-PORCENTAJE (VTA-TABLA-IDX)
+022900
+023000         DISPLAY "TRAMO AGREGADO."
+023100     END-IF.
+023200
+023300 4000-EXIT.
+023400     EXIT.
+023500
+023600******************************************************************
+023700*4050-CAPTURAR-TIER: PIDE EL NUMERO DE TIER POR VTANUMER Y REPITE
+023800*EL PEDIDO HASTA QUE CAIGA DENTRO DE 1-3, QUE ES EL RANGO QUE
+023900*SOPORTA LA TABLA FIJA DE 3 TRAMOS QUE USAN VTA0200 Y VTA0800
+024000*PARA ACUMULAR LOS TOTALES POR TRAMO.
+024100******************************************************************
+024200 4050-CAPTURAR-TIER.
+024300
+024400     MOVE "N" TO VTA-SW-TIER-VALIDO.
+024500
+024600     PERFORM 4060-PEDIR-TIER THRU 4060-EXIT
+024700         UNTIL VTA-TIER-VALIDO.
+024800
+024900 4050-EXIT.
+025000     EXIT.
+025100
+025200 4060-PEDIR-TIER.
+025300
+025400     MOVE "TIER (1 A 3): " TO VTA-NUM-PROMPT.
+025500     CALL "VTANUMER" USING VTA-NUMER-PARMS.
+025600     MOVE VTA-NUM-VALOR TO VTA-CAP-TIER.
+025700
+025800     IF VTA-CAP-TIER >= 1 AND VTA-CAP-TIER <= 3
+025900         SET VTA-TIER-VALIDO TO TRUE
+026000     ELSE
+026100         DISPLAY "TIER FUERA DE RANGO. DEBE SER 1, 2 O 3."
+026200     END-IF.
+026300
+026400 4060-EXIT.
+026500     EXIT.
+
+026600
+026620******************************************************************
+026630*4070-CAPTURAR-TRAMO-BUSCADO: PIDE POR VTANUMER EL TIER A BUSCAR
+026640*PARA MODIFICAR O ELIMINAR, Y REPITE EL PEDIDO HASTA QUE CAIGA
+026650*DENTRO DE 1-3, EL MISMO RANGO QUE VALIDA 4050-CAPTURAR-TIER AL
+026660*AGREGAR UN TRAMO NUEVO.
+026670******************************************************************
+026680 4070-CAPTURAR-TRAMO-BUSCADO.
+
+026690
+026700     MOVE "N" TO VTA-SW-TIER-VALIDO.
+
+026710
+026720     PERFORM 4080-PEDIR-TRAMO-BUSCADO THRU 4080-EXIT
+026730         UNTIL VTA-TIER-VALIDO.
+
+026740
+026750 4070-EXIT.
+026760     EXIT.
+
+026770
+026780 4080-PEDIR-TRAMO-BUSCADO.
+
+026790
+026800     MOVE "TIER (1 A 3): " TO VTA-NUM-PROMPT.
+026810     CALL "VTANUMER" USING VTA-NUMER-PARMS.
+026820     MOVE VTA-NUM-VALOR TO VTA-TRAMO-BUSCADO.
+
+026830
+026840     IF VTA-TRAMO-BUSCADO >= 1 AND VTA-TRAMO-BUSCADO <= 3
+026850         SET VTA-TIER-VALIDO TO TRUE
+026860     ELSE
+026870         DISPLAY "TIER FUERA DE RANGO. DEBE SER 1, 2 O 3."
+026880     END-IF.
+
+026890
+026900 4080-EXIT.
+026910     EXIT.
+
+026920
+026930 5000-MODIFICAR.
+
+026940
+026950     PERFORM 4070-CAPTURAR-TRAMO-BUSCADO THRU 4070-EXIT.
+027100
+027200     PERFORM 5100-BUSCAR-TRAMO THRU 5100-EXIT.
+027300
+027400     IF VTA-TRAMO-ENCONTRADO
+027500         MOVE "NUEVO DESDE: " TO VTA-NUM-PROMPT
+027600         CALL "VTANUMER" USING VTA-NUMER-PARMS
+027700         MOVE VTA-NUM-VALOR TO VTA-CAP-DESDE
+027800
+027900         MOVE "NUEVO HASTA: " TO VTA-NUM-PROMPT
+028000         CALL "VTANUMER" USING VTA-NUMER-PARMS
+028100         MOVE VTA-NUM-VALOR TO VTA-CAP-HASTA
+028200
+028300         MOVE "NUEVO PORCENTAJE: " TO VTA-NUM-PROMPT
+028400         CALL "VTANUMER" USING VTA-NUMER-PARMS
+028500         MOVE VTA-NUM-VALOR TO VTA-CAP-PORCENTAJE
+028600
+028700         MOVE VTA-CAP-DESDE
+028720                          TO VTA-TAB-DESDE (VTA-TRAMO-FOUND-NDX)
+028800         MOVE VTA-CAP-HASTA
+028820                          TO VTA-TAB-HASTA (VTA-TRAMO-FOUND-NDX)
+028900         MOVE VTA-CAP-PORCENTAJE
+029000                    TO VTA-TAB-PORCENTAJE (VTA-TRAMO-FOUND-NDX)
+029100
+029200         DISPLAY "TRAMO MODIFICADO."
+029300     ELSE
+029400         DISPLAY "TIER NO ENCONTRADO."
+029500     END-IF.
+029600
+029700 5000-EXIT.
+029800     EXIT.
+029900
+030000 6000-ELIMINAR.
+030100
+030200     PERFORM 4070-CAPTURAR-TRAMO-BUSCADO THRU 4070-EXIT.
+030400
+030500     PERFORM 5100-BUSCAR-TRAMO THRU 5100-EXIT.
+030600
+030700     IF VTA-TRAMO-ENCONTRADO
+030800         PERFORM 6100-DESPLAZAR-TRAMOS THRU 6100-EXIT
+030900             VARYING VTA-TABLA-IDX FROM VTA-TRAMO-FOUND-NDX BY 1
+031000             UNTIL VTA-TABLA-IDX >= VTA-TABLA-CANT
+031100
+031200         SUBTRACT 1 FROM VTA-TABLA-CANT
+031300         DISPLAY "TRAMO ELIMINADO."
+031400     ELSE
+031500         DISPLAY "TIER NO ENCONTRADO."
+031600     END-IF.
+031700
+031800 6000-EXIT.
+031900     EXIT.
+032000
+032100 6100-DESPLAZAR-TRAMOS.
+032200
+032300     MOVE VTA-TABLA-ENTRADA (VTA-TABLA-IDX + 1)
+032400                          TO VTA-TABLA-ENTRADA (VTA-TABLA-IDX).
+032500
+032600 6100-EXIT.
+032700     EXIT.
+032800
+032900******************************************************************
+033000*5100-BUSCAR-TRAMO: BUSCA VTA-TRAMO-BUSCADO EN LA TABLA EN
+033100*MEMORIA. AL SALIR, SI VTA-TRAMO-ENCONTRADO ES VERDADERO,
+033150*VTA-TRAMO-FOUND-NDX QUEDA POSICIONADO EN LA ENTRADA ENCONTRADA
+033160*(NO VTA-TABLA-IDX, QUE EL PERFORM VARYING DEJA UNA POSICION
+033170*DESPUES DE LA ENTRADA QUE COINCIDIO).
+033300******************************************************************
+033400 5100-BUSCAR-TRAMO.
+033500
+033600     MOVE "N" TO VTA-SW-TRAMO-ENCONTRADO.
+033700
+033800     PERFORM 5110-COMPARAR-TRAMO THRU 5110-EXIT
+033900         VARYING VTA-TABLA-IDX FROM 1 BY 1
+034000         UNTIL VTA-TABLA-IDX > VTA-TABLA-CANT
+034100            OR VTA-TRAMO-ENCONTRADO.
+034200
+034300 5100-EXIT.
+034400     EXIT.
+034500
+034600 5110-COMPARAR-TRAMO.
+034700
+034800     IF VTA-TRAMO-BUSCADO = VTA-TAB-TIER (VTA-TABLA-IDX)
+034850         SET VTA-TRAMO-FOUND-NDX TO VTA-TABLA-IDX
+034900         SET VTA-TRAMO-ENCONTRADO TO TRUE
+035000     END-IF.
+035100
+035200 5110-EXIT.
+035300     EXIT.
+035400
+035500******************************************************************
+035600*7000-GRABAR-TABLA: REESCRIBE POR COMPLETO EL DISCUENTO-TABLA-
+035700*FILE A PARTIR DEL CONTENIDO ACTUAL DE LA TABLA EN MEMORIA.
+035800******************************************************************
+035900 7000-GRABAR-TABLA.
+036000
+036100     OPEN OUTPUT DISCUENTO-TABLA-FILE.
+036200
+036300     IF VTA-TABLA-CANT > ZERO
+036400         PERFORM 7100-GRABAR-UNO THRU 7100-EXIT
+036500             VARYING VTA-TABLA-IDX FROM 1 BY 1
+036600             UNTIL VTA-TABLA-IDX > VTA-TABLA-CANT
+036700     END-IF.
+036800
+036900     CLOSE DISCUENTO-TABLA-FILE.
+037000
+037100     DISPLAY "TABLA GRABADA".
+037200
+037300 7000-EXIT.
+037400     EXIT.
+037500
+037600 7100-GRABAR-UNO.
+037700
+037800     MOVE VTA-TAB-TIER (VTA-TABLA-IDX)       TO VTA-TABLA-TIER.
+037900     MOVE VTA-TAB-DESDE (VTA-TABLA-IDX)      TO VTA-TABLA-DESDE.
+038000     MOVE VTA-TAB-HASTA (VTA-TABLA-IDX)      TO VTA-TABLA-HASTA.
+038100     MOVE VTA-TAB-PORCENTAJE (VTA-TABLA-IDX)
+038200                                    TO VTA-TABLA-PORCENTAJE.
+038300
+038400     WRITE VTA-TABLA-RECORD.
+038500
+038600 7100-EXIT.
+038700     EXIT.
+038800
+038900 9000-FINALIZAR.
+039000
+039100     CONTINUE.
+039200
+039300 9000-EXIT.
+039400     EXIT.
+039500
+039600 END PROGRAM VTA0400.
