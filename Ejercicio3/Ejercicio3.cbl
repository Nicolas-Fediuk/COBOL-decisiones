@@ -1,6 +1,10 @@
       ******************************************************************
       *Hacer un programa para ingresar por teclado un número y luego informar por pantalla con
       *un cartel aclaratorio si el mismo es par o impar.
+      *
+      *El ACCEPT del numero pasa ahora por el subprograma compartido
+      *VTANUMER (ver COPYLIB/VTANUMP), que repite el pedido si se
+      *tipea algo no numerico.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio3.
@@ -12,11 +16,14 @@
        01  entero pic s9(2).
        01  resto pic s9(2).
 
+       COPY VTANUMP.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY "Ingrese el numero".
-           ACCEPT num.
+           MOVE "Ingrese el numero" TO VTA-NUM-PROMPT.
+           CALL "VTANUMER" USING VTA-NUMER-PARMS.
+           MOVE VTA-NUM-VALOR TO num.
 
             DIVIDE num by 2 GIVING entero REMAINDER resto.
 
