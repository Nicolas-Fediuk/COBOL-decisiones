@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*SUBPROGRAMA COMPARTIDO DE VALIDACION DE SIGNO. CLASIFICA EL
+000300*VALOR RECIBIDO EN VTA-SGN-VALOR COMO POSITIVO, NEGATIVO O CERO,
+000400*DEVOLVIENDO EL RESULTADO EN VTA-SGN-RESULTADO. PENSADO PARA SER
+000500*LLAMADO DESDE CUALQUIER PROGRAMA QUE HOY REPITE SU PROPIO
+000600*IF/ELSE DE SIGNO (POR EJEMPLO, EL RECHAZO DE IMPORTES NEGATIVOS).
+000700******************************************************************
+000800*MODIFICACIONES:
+000900*2026-08-08 NF  PROGRAMA ORIGINAL.
+001000******************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. VTASIGNO.
+001300 AUTHOR. N. FEDIUK.
+001400 INSTALLATION. PERFUMERIA - SISTEMAS.
+001500 DATE-WRITTEN. 2026-08-08.
+001600 DATE-COMPILED. 2026-08-08.
+001700
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000
+002100 LINKAGE SECTION.
+002200 COPY VTASGNP.
+002300
+002400 PROCEDURE DIVISION USING VTA-SIGNO-PARMS.
+002500
+002600 0000-MAINLINE.
+002700
+002800     EVALUATE TRUE
+002900         WHEN VTA-SGN-VALOR > 0
+003000             SET VTA-SGN-POSITIVO TO TRUE
+003100         WHEN VTA-SGN-VALOR < 0
+003200             SET VTA-SGN-NEGATIVO TO TRUE
+003300         WHEN OTHER
+003400             SET VTA-SGN-CERO TO TRUE
+003500     END-EVALUATE.
+003600
+003700     GOBACK.
+003800
+003900 END PROGRAM VTASIGNO.
