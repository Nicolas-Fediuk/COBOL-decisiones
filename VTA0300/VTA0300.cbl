@@ -0,0 +1,251 @@
+000100******************************************************************
+000200*EXTRACTO CONTABLE (INTERFASE AL MAYOR GENERAL) DE LOS TOTALES DE
+000300*DESCUENTO DEL CIERRE DIARIO. LEE EL CONTROL-TOTALES-FILE QUE
+000400*GRABA VTA0200, MAPEA CADA TRAMO DE DESCUENTO (Y EL GRAN TOTAL) A
+000500*SUS CUENTAS CONTABLES SEGUN GL-CUENTAS-FILE, Y GENERA UN REGISTRO
+000600*DE POSTEO POR CADA MOVIMIENTO A CARGAR AL SISTEMA CONTABLE.
+000700******************************************************************
+000800*MODIFICACIONES:
+000900*2026-08-08 NF  PROGRAMA ORIGINAL.
+001000******************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. VTA0300.
+001300 AUTHOR. N. FEDIUK.
+001400 INSTALLATION. PERFUMERIA - SISTEMAS.
+001500 DATE-WRITTEN. 2026-08-08.
+001600 DATE-COMPILED. 2026-08-08.
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CONTROL-TOTALES-FILE ASSIGN TO "CTRLTOT"
+002200         ORGANIZATION IS SEQUENTIAL
+002300         FILE STATUS IS VTA-CTRLTOT-STATUS.
+002400
+002500     SELECT GL-CUENTAS-FILE ASSIGN TO "GLCUENTA"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS VTA-GLCTA-STATUS.
+002800
+002900     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRAC"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS VTA-GLEXT-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CONTROL-TOTALES-FILE
+003600     RECORDING MODE IS F.
+003700     COPY VTACTOT.
+003800
+003900 FD  GL-CUENTAS-FILE
+004000     RECORDING MODE IS F.
+004100     COPY VTAGLCT.
+004200
+004300 FD  GL-EXTRACT-FILE
+004400     RECORDING MODE IS F.
+004500     COPY VTAGLEX.
+004600
+004700 WORKING-STORAGE SECTION.
+004800
+004900 01  VTA-CTRLTOT-STATUS              PIC X(02).
+005000     88  VTA-CTRLTOT-OK              VALUE "00".
+005100     88  VTA-CTRLTOT-EOF             VALUE "10".
+005200
+005300 01  VTA-GLCTA-STATUS                PIC X(02).
+005400     88  VTA-GLCTA-OK                VALUE "00".
+005500
+005600 01  VTA-GLEXT-STATUS                PIC X(02).
+005700     88  VTA-GLEXT-OK                VALUE "00".
+005800
+005900 01  VTA-SWITCHES.
+006000     05  VTA-SW-FIN-ARCHIVO          PIC X(01) VALUE "N".
+006100         88  VTA-FIN-ARCHIVO         VALUE "S".
+006200     05  VTA-SW-TABLA-EOF            PIC X(01) VALUE "N".
+006300         88  VTA-TABLA-EOF           VALUE "S".
+006400     05  VTA-SW-CUENTA-ENCONTRADA    PIC X(01) VALUE "N".
+006500         88  VTA-CUENTA-ENCONTRADA   VALUE "S".
+006600
+006700 01  VTA-FECHA-HOY                   PIC 9(08).
+006800
+006900*TABLA DE CUENTAS CONTABLES CARGADA EN MEMORIA A PARTIR DE
+007000*GL-CUENTAS-FILE.
+007100 01  VTA-TABLA-CUENTAS.
+007200     05  VTA-GLCTA-CANT              PIC 9(02) COMP VALUE ZERO.
+007300     05  VTA-GLCTA-ENTRADA OCCURS 20 TIMES
+007400                           INDEXED BY VTA-GLCTA-IDX.
+007500         10  VTA-TAB-GLC-TIER         PIC 9(02).
+007600         10  VTA-TAB-GLC-CTA-DESC     PIC X(10).
+007700         10  VTA-TAB-GLC-CTA-COBR     PIC X(10).
+007750
+007760*INDICE DE LA ENTRADA ENCONTRADA POR 2110-COMPARAR-CUENTA, YA QUE
+007770*AL SALIR DEL PERFORM VARYING CON TEST-BEFORE VTA-GLCTA-IDX QUEDA
+007780*UNA POSICION DESPUES DE LA ENTRADA QUE COINCIDIO.
+007790 01  VTA-GLCTA-FOUND-NDX             PIC 9(02) COMP VALUE ZERO.
+007800
+007900 PROCEDURE DIVISION.
+008000
+008100 0000-MAINLINE.
+008200
+008300     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+008400
+008500     PERFORM 2000-PROCESAR-TOTAL THRU 2000-EXIT
+008600         UNTIL VTA-FIN-ARCHIVO.
+008700
+008800     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+008900
+009000     STOP RUN.
+009100
+009200 1000-INICIALIZAR.
+009300
+009400     ACCEPT VTA-FECHA-HOY FROM DATE YYYYMMDD.
+009500
+009600     OPEN INPUT CONTROL-TOTALES-FILE.
+009700     OPEN INPUT GL-CUENTAS-FILE.
+009800     OPEN OUTPUT GL-EXTRACT-FILE.
+009900
+010000     PERFORM 1200-CARGAR-CUENTAS THRU 1200-EXIT.
+010100
+010200     PERFORM 1100-LEER-CONTROL THRU 1100-EXIT.
+010300
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700 1100-LEER-CONTROL.
+010800
+010900     READ CONTROL-TOTALES-FILE
+011000         AT END
+011100             SET VTA-FIN-ARCHIVO TO TRUE
+011200     END-READ.
+011300
+011400 1100-EXIT.
+011500     EXIT.
+011600
+011700******************************************************************
+011800*1200-CARGAR-CUENTAS: CARGA EN MEMORIA EL PLAN DE CUENTAS QUE
+011900*MAPEA CADA TRAMO (Y EL GRAN TOTAL, TIER 99) A SUS CUENTAS DE
+012000*DESCUENTO Y DE COBRADO.
+012100******************************************************************
+012200 1200-CARGAR-CUENTAS.
+012300
+012400     READ GL-CUENTAS-FILE
+012500         AT END
+012600             SET VTA-TABLA-EOF TO TRUE
+012700     END-READ.
+012800
+012900     PERFORM 1210-AGREGAR-CUENTA THRU 1210-EXIT
+013000         UNTIL VTA-TABLA-EOF.
+013100
+013200 1200-EXIT.
+013300     EXIT.
+013400
+013500 1210-AGREGAR-CUENTA.
+013600
+013700     ADD 1 TO VTA-GLCTA-CANT.
+013800     SET VTA-GLCTA-IDX TO VTA-GLCTA-CANT.
+013900
+014000     MOVE VTA-GLC-TIER
+014100                          TO VTA-TAB-GLC-TIER (VTA-GLCTA-IDX).
+014200     MOVE VTA-GLC-CUENTA-DESCUENTO
+014300                          TO VTA-TAB-GLC-CTA-DESC (VTA-GLCTA-IDX).
+014400     MOVE VTA-GLC-CUENTA-COBRADO
+014500                          TO VTA-TAB-GLC-CTA-COBR (VTA-GLCTA-IDX).
+014600
+014700     READ GL-CUENTAS-FILE
+014800         AT END
+014900             SET VTA-TABLA-EOF TO TRUE
+015000     END-READ.
+015100
+015200 1210-EXIT.
+015300     EXIT.
+015400
+015500******************************************************************
+015600*2000-PROCESAR-TOTAL: POR CADA REGISTRO DE TOTALES DE CONTROL,
+015700*BUSCA LA CUENTA CONTABLE DEL TRAMO Y GRABA EL O LOS MOVIMIENTOS
+015800*CORRESPONDIENTES AL EXTRACTO. LOS REGISTROS DE TRAMO (1 A 3)
+015900*POSTEAN SOLO EL DESCUENTO OTORGADO; EL REGISTRO DE GRAN TOTAL
+016000*(TIER 99) POSTEA ADEMAS EL IMPORTE TOTAL COBRADO EN EL DIA. UN
+016100*TRAMO SIN CUENTA CONTABLE MAPEADA EN GL-CUENTAS-FILE NO GRABA
+016200*NADA AL EXTRACTO Y SE AVISA POR SYSOUT, DEJANDO EL RETURN-CODE
+016300*EN 4 PARA QUE EL JCL NO ENCADENE UNA CARGA CONTABLE INCOMPLETA.
+016400******************************************************************
+016500 2000-PROCESAR-TOTAL.
+016600
+016700     PERFORM 2100-BUSCAR-CUENTA THRU 2100-EXIT.
+016800
+016900     IF VTA-CUENTA-ENCONTRADA
+017000         PERFORM 2200-GRABAR-DESCUENTO THRU 2200-EXIT
+017100         IF VTA-CT-GRAN-TOTAL
+017200             PERFORM 2300-GRABAR-COBRADO THRU 2300-EXIT
+017300         END-IF
+017400     ELSE
+017500         DISPLAY "VTA0300 - CUENTA CONTABLE NO ENCONTRADA "
+017600                 "PARA TIER: " VTA-CT-TIER
+017700         MOVE 4 TO RETURN-CODE
+017800     END-IF.
+017900
+018000     PERFORM 1100-LEER-CONTROL THRU 1100-EXIT.
+018100
+018200 2000-EXIT.
+018300     EXIT.
+018400
+018500 2100-BUSCAR-CUENTA.
+018600
+018700     MOVE "N" TO VTA-SW-CUENTA-ENCONTRADA.
+018800
+018900     PERFORM 2110-COMPARAR-CUENTA THRU 2110-EXIT
+019000         VARYING VTA-GLCTA-IDX FROM 1 BY 1
+019100         UNTIL VTA-GLCTA-IDX > VTA-GLCTA-CANT
+019200            OR VTA-CUENTA-ENCONTRADA.
+019300
+019400 2100-EXIT.
+019500     EXIT.
+019600
+019700 2110-COMPARAR-CUENTA.
+019800
+019900     IF VTA-CT-TIER = VTA-TAB-GLC-TIER (VTA-GLCTA-IDX)
+019950         SET VTA-GLCTA-FOUND-NDX TO VTA-GLCTA-IDX
+020000         SET VTA-CUENTA-ENCONTRADA TO TRUE
+020100     END-IF.
+020200
+020300 2110-EXIT.
+020400     EXIT.
+020500
+020600 2200-GRABAR-DESCUENTO.
+020700
+020800     MOVE SPACES                TO VTA-GL-EXTRACT-RECORD.
+020900     MOVE VTA-FECHA-HOY         TO VTA-GLE-FECHA.
+021000     MOVE VTA-TAB-GLC-CTA-DESC (VTA-GLCTA-FOUND-NDX)
+021100                                TO VTA-GLE-CUENTA.
+021200     SET VTA-GLE-DESCUENTO      TO TRUE.
+021300     MOVE VTA-CT-TIER           TO VTA-GLE-TIER-ORIGEN.
+021400     MOVE VTA-CT-TOT-DESCUENTO  TO VTA-GLE-IMPORTE.
+021500
+021600     WRITE VTA-GL-EXTRACT-RECORD.
+021700
+021800 2200-EXIT.
+021900     EXIT.
+022000
+022100 2300-GRABAR-COBRADO.
+022200
+022300     MOVE SPACES                TO VTA-GL-EXTRACT-RECORD.
+022400     MOVE VTA-FECHA-HOY         TO VTA-GLE-FECHA.
+022500     MOVE VTA-TAB-GLC-CTA-COBR (VTA-GLCTA-FOUND-NDX)
+022600                                TO VTA-GLE-CUENTA.
+022700     SET VTA-GLE-COBRADO        TO TRUE.
+022800     MOVE VTA-CT-TIER           TO VTA-GLE-TIER-ORIGEN.
+022900     MOVE VTA-CT-TOT-COBRADO    TO VTA-GLE-IMPORTE.
+023000
+023100     WRITE VTA-GL-EXTRACT-RECORD.
+023200
+023300 2300-EXIT.
+023400     EXIT.
+023500
+023600 9000-FINALIZAR.
+023700
+023800     CLOSE CONTROL-TOTALES-FILE.
+023900     CLOSE GL-CUENTAS-FILE.
+024000     CLOSE GL-EXTRACT-FILE.
+024100
+024200 9000-EXIT.
+024300     EXIT.
+024400
+024500 END PROGRAM VTA0300.
