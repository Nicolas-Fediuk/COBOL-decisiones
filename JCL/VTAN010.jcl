@@ -0,0 +1,92 @@
+//VTAN010  JOB (ACCTG),'CIERRE DIARIO VTA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* PROCESO NOCTURNO DE VENTAS - PERFUMERIA - SISTEMAS
+//*
+//* ORDENA LAS TRANSACCIONES DEL DIA POR CLAVE (FECHA + SECUENCIA)
+//* ANTES DE CORRER EL CALCULO DE DESCUENTOS, PARA QUE EL AUDIT-LOG
+//* Y EL CHEQUEO DE REINICIO (VTACKPT) DEL PROCESO QUEDEN EN EL MISMO
+//* ORDEN TODAS LAS NOCHES. LUEGO ENCADENA EL CIERRE DIARIO Y EL
+//* EXTRACTO CONTABLE, PARA QUE TODA LA NOCHE SEA UN SOLO JOB
+//* SOMETIDO EN LUGAR DE TRES PROGRAMAS CORRIDOS A MANO.
+//*
+//* PASOS:
+//*   STEP010  ORDENA SALES-TRANS-FILE POR CLAVE DE TRANSACCION.
+//*   STEP020  Ejercicio5    - CALCULO DE DESCUENTOS DEL DIA.
+//*   STEP030  VTA0200       - CIERRE DIARIO / CONTROL-TOTALES-FILE.
+//*   STEP040  VTA0300       - EXTRACTO CONTABLE (GL-EXTRACT-FILE).
+//*
+//* SI UN PASO TERMINA CON RETURN CODE 4 O MAYOR, LOS PASOS
+//* SIGUIENTES SE SALTEAN (COND) PARA NO ENCADENAR UN CIERRE O UN
+//* EXTRACTO CONTRA DATOS QUE NO TERMINARON DE PROCESARSE.
+//*
+//* MODIFICACIONES:
+//* 2026-08-08 NF  JOB ORIGINAL.
+//* 2026-08-08 NF  CORREGIDOS LOS LRECL DE SALESTOT, EXCEPTVT, CTRLTOT
+//*                Y GLEXTRAC, QUE NO COINCIDIAN CON EL ANCHO REAL DE
+//*                VTATOTL/VTAEXC/VTACTOT/VTAGLEX.
+//* 2026-08-09 NF  SALESTOT Y EXCEPTVT PASAN DE DISP=(NEW,CATLG,DELETE)
+//*                A DISP=(NEW,CATLG,CATLG): UN ABEND DE STEP020 NO
+//*                DEBE BORRAR LOS DATASETS QUE UN REINICIO POR
+//*                CHECKPOINT NECESITA ABRIR EXTEND. VTACKPT PASA DE
+//*                DISP=MOD A DISP=OLD PORQUE ES UN UNICO REGISTRO
+//*                VIGENTE QUE SE REGRABA ENTERO, NO UN LOG QUE CRECE.
+//*                CORREGIDO COND=(4,LT,...) A COND=(4,LE,...) EN
+//*                STEP030/STEP040, QUE CON LT NO SALTEABA EL PASO
+//*                CUANDO EL ANTERIOR TERMINABA EXACTO EN RC=4.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PERF.VTA.SALESTRN,DISP=SHR
+//SORTOUT  DD  DSN=PERF.VTA.SALESTRN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=71)
+//SYSIN    DD  *
+  SORT FIELDS=(1,8,CH,A,9,6,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=Ejercicio5,COND=(4,LT)
+//STEPLIB  DD  DSN=PERF.VTA.LOADLIB,DISP=SHR
+//SALESTRN DD  DSN=PERF.VTA.SALESTRN.SORTED,DISP=SHR
+//SALESTOT DD  DSN=PERF.VTA.SALESTOT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77)
+//DESCTABL DD  DSN=PERF.VTA.DESCTABL,DISP=SHR
+//EXCEPTVT DD  DSN=PERF.VTA.EXCEPTVT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=88)
+//AUDITLOG DD  DSN=PERF.VTA.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//*VTACKPT SE REGRABA ENTERO EN CADA OPEN OUTPUT (UN UNICO REGISTRO
+//*VIGENTE, NO UN LOG), POR LO QUE VA DISP=OLD COMO PRODUCTM, NO
+//*DISP=MOD -- EL DATASET DEBE ESTAR PREASIGNADO DE ANTEMANO.
+//VTACKPT  DD  DSN=PERF.VTA.VTACKPT,DISP=(OLD,CATLG,CATLG)
+//CLIENTEM DD  DSN=PERF.VTA.CLIENTEM,DISP=SHR
+//TASAIVA  DD  DSN=PERF.VTA.TASAIVA,DISP=SHR
+//TASACAMB DD  DSN=PERF.VTA.TASACAMB,DISP=SHR
+//VOLUTABL DD  DSN=PERF.VTA.VOLUTABL,DISP=SHR
+//PRODUCTM DD  DSN=PERF.VTA.PRODUCTM,DISP=OLD
+//REDONMOD DD  DSN=PERF.VTA.REDONMOD,DISP=SHR
+//*
+//STEP030  EXEC PGM=VTA0200,COND=(4,LE,STEP020)
+//STEPLIB  DD  DSN=PERF.VTA.LOADLIB,DISP=SHR
+//AUDITLOG DD  DSN=PERF.VTA.AUDITLOG,DISP=SHR
+//CIERRRPT DD  SYSOUT=*
+//CTRLTOT  DD  DSN=PERF.VTA.CTRLTOT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=42)
+//*
+//STEP040  EXEC PGM=VTA0300,COND=((4,LE,STEP020),(4,LE,STEP030))
+//STEPLIB  DD  DSN=PERF.VTA.LOADLIB,DISP=SHR
+//CTRLTOT  DD  DSN=PERF.VTA.CTRLTOT,DISP=SHR
+//GLCUENTA DD  DSN=PERF.VTA.GLCUENTA,DISP=SHR
+//GLEXTRAC DD  DSN=PERF.VTA.GLEXTRAC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
