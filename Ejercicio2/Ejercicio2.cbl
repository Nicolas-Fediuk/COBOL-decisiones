@@ -1,6 +1,13 @@
       ******************************************************************
       * Hacer un programa para ingresar por teclado dos números y luego informar por pantalla
       *con un cartel aclaratorio si el primer número es múltiplo del segundo
+      *
+      *El ACCEPT de cada numero pasa ahora por el subprograma
+      *compartido VTANUMER (ver COPYLIB/VTANUMP), que repite el
+      *pedido si se tipea algo no numerico.
+      *
+      *La DIVIDE lleva ahora ON SIZE ERROR para no abortar el programa
+      *si el segundo numero ingresado es cero.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio2.
@@ -13,21 +20,29 @@
        01  entero pic s9(3).
        01  resto pic s9(3).
 
+       COPY VTANUMP.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "Ingerse el primer numero:".
-            ACCEPT num1.
-            DISPLAY "Ingerse el segundo numero:".
-            ACCEPT num2.
+            MOVE "Ingrese el primer numero:" TO VTA-NUM-PROMPT.
+            CALL "VTANUMER" USING VTA-NUMER-PARMS.
+            MOVE VTA-NUM-VALOR TO num1.
 
-            DIVIDE num1 by num2 GIVING entero REMAINDER resto.
+            MOVE "Ingrese el segundo numero:" TO VTA-NUM-PROMPT.
+            CALL "VTANUMER" USING VTA-NUMER-PARMS.
+            MOVE VTA-NUM-VALOR TO num2.
 
-            if resto = 0
-                DISPLAY "el primer numero es multiplo del segundo"
-                ELSE
-                   DISPLAY "el primer numero no es multiplo del segundo"
-            end-if.
+            DIVIDE num1 by num2 GIVING entero REMAINDER resto
+                ON SIZE ERROR
+                    DISPLAY "el segundo numero no puede ser cero"
+                NOT ON SIZE ERROR
+                    if resto = 0
+                       DISPLAY "el primer numero es multiplo del 2do"
+                    else
+                       DISPLAY "el primer numero no es multiplo"
+                    end-if
+            END-DIVIDE.
 
             STOP RUN.
        END PROGRAM Ejercicio2.
