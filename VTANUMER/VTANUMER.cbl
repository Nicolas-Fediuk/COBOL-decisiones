@@ -0,0 +1,171 @@
+000100******************************************************************
+000200*SUBPROGRAMA COMPARTIDO DE PEDIDO DE UN VALOR NUMERICO POR
+000300*TECLADO. MUESTRA VTA-NUM-PROMPT, HACE EL ACCEPT Y VALIDA QUE LO
+000400*TIPEADO SEA UN NUMERO (CON SIGNO OPCIONAL) ANTES DE DEVOLVERLO EN
+000500*VTA-NUM-VALOR. SI LA ENTRADA NO ES VALIDA, VUELVE A MOSTRAR EL
+000600*MENSAJE Y REPITE EL PEDIDO EN LUGAR DE DEJAR QUE EL PROGRAMA
+000700*LLAMADOR SIGA CON UN VALOR BASURA.
+000800******************************************************************
+000900*MODIFICACIONES:
+001000*2026-08-08 NF  PROGRAMA ORIGINAL.
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. VTANUMER.
+001400 AUTHOR. N. FEDIUK.
+001500 INSTALLATION. PERFUMERIA - SISTEMAS.
+001600 DATE-WRITTEN. 2026-08-08.
+001700 DATE-COMPILED. 2026-08-08.
+001800
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100
+002200 01  VTA-NUM-ENTRADA              PIC X(11).
+002300 01  VTA-NUM-LARGO                PIC 9(02) COMP.
+002400 01  VTA-NUM-INICIO               PIC 9(02) COMP.
+002500
+002600*POSICION DEL PUNTO DECIMAL (SI LO HAY) Y CANTIDAD DE DIGITOS
+002700*DECIMALES TIPEADOS, PARA PERMITIR ENTRADAS COMO "7.5" O "7.50"
+002800*ADEMAS DE LOS VALORES ENTEROS.
+002900 01  VTA-NUM-PUNTO-POS            PIC 9(02) COMP VALUE ZERO.
+003000 01  VTA-NUM-LARGO-DEC            PIC 9(02) COMP VALUE ZERO.
+003100 01  VTA-NUM-PARTE-ENT            PIC 9(09) VALUE ZERO.
+003200 01  VTA-NUM-PARTE-DEC            PIC 9(02) VALUE ZERO.
+003300
+003400 01  VTA-NUM-SW-VALIDO            PIC X(01) VALUE "N".
+003500     88  VTA-NUM-ES-VALIDO        VALUE "S".
+003600
+003700 LINKAGE SECTION.
+003800 COPY VTANUMP.
+003900
+004000 PROCEDURE DIVISION USING VTA-NUMER-PARMS.
+004100
+004200******************************************************************
+004300*0000-MAINLINE - REPITE EL PEDIDO DEL VALOR HASTA QUE SEA VALIDO.
+004400******************************************************************
+004500 0000-MAINLINE.
+004600
+004700     MOVE "N" TO VTA-NUM-SW-VALIDO.
+004800
+004900     PERFORM 1000-PEDIR-VALOR THRU 1000-EXIT
+005000         UNTIL VTA-NUM-ES-VALIDO.
+005100
+005200     GOBACK.
+005300
+005400******************************************************************
+005500*1000-PEDIR-VALOR - MUESTRA EL PROMPT, ACEPTA LA ENTRADA Y LA
+005600*VALIDA. SOLO PONE VTA-NUM-ES-VALIDO EN "S" CUANDO LA ENTRADA ES
+005700*NUMERICA, CON SIGNO OPCIONAL AL PRINCIPIO.
+005800******************************************************************
+005900 1000-PEDIR-VALOR.
+006000
+006100     DISPLAY VTA-NUM-PROMPT.
+006200     MOVE SPACES TO VTA-NUM-ENTRADA.
+006300     ACCEPT VTA-NUM-ENTRADA.
+006400
+006500     MOVE ZERO TO VTA-NUM-LARGO.
+006600     INSPECT VTA-NUM-ENTRADA TALLYING VTA-NUM-LARGO
+006700         FOR CHARACTERS BEFORE INITIAL SPACE.
+006800
+006900     IF VTA-NUM-LARGO = ZERO
+007000         DISPLAY "ENTRADA VACIA. INGRESE UN VALOR NUMERICO."
+007100         GO TO 1000-EXIT
+007200     END-IF.
+007300
+007400     MOVE 1 TO VTA-NUM-INICIO.
+007500     IF VTA-NUM-ENTRADA (1:1) = "-" OR VTA-NUM-ENTRADA (1:1) = "+"
+007600         MOVE 2 TO VTA-NUM-INICIO
+007700     END-IF.
+007800
+007900     IF VTA-NUM-INICIO > VTA-NUM-LARGO
+008000         DISPLAY "ENTRADA INVALIDA. INGRESE UN VALOR NUMERICO."
+008100         GO TO 1000-EXIT
+008200     END-IF.
+008300
+008400     MOVE ZERO TO VTA-NUM-PUNTO-POS.
+008500     INSPECT VTA-NUM-ENTRADA (1:VTA-NUM-LARGO)
+008600         TALLYING VTA-NUM-PUNTO-POS
+008700         FOR CHARACTERS BEFORE INITIAL ".".
+008800
+008900     IF VTA-NUM-PUNTO-POS < VTA-NUM-LARGO
+009000         PERFORM 1100-VALIDAR-CON-DECIMAL THRU 1100-EXIT
+009100     ELSE
+009200         PERFORM 1150-VALIDAR-SIN-DECIMAL THRU 1150-EXIT
+009300     END-IF.
+009400
+009500     IF VTA-NUM-ENTRADA (1:1) = "-"
+009600         COMPUTE VTA-NUM-VALOR = VTA-NUM-VALOR * -1
+009700     END-IF.
+009800
+009900     MOVE "S" TO VTA-NUM-SW-VALIDO.
+010000
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400******************************************************************
+010500*1100-VALIDAR-CON-DECIMAL - VALIDA Y CONVIERTE UNA ENTRADA QUE
+010600*TIENE UN PUNTO DECIMAL (POR EJEMPLO "7.5" O "7.50"). EXIGE UN
+010700*DIGITO ENTERO COMO MINIMO ANTES DEL PUNTO Y UNO O DOS DIGITOS
+010800*DECIMALES DESPUES. SALTA A 1000-EXIT CON LA ENTRADA INVALIDA SI
+010900*NO SE CUMPLE, IGUAL QUE EL RESTO DE 1000-PEDIR-VALOR.
+011000******************************************************************
+011100 1100-VALIDAR-CON-DECIMAL.
+011200
+011300     ADD 1 TO VTA-NUM-PUNTO-POS.
+011400     COMPUTE VTA-NUM-LARGO-DEC =
+011500         VTA-NUM-LARGO - VTA-NUM-PUNTO-POS.
+011600
+011700     IF VTA-NUM-PUNTO-POS <= VTA-NUM-INICIO
+011800             OR VTA-NUM-LARGO-DEC < 1
+011900             OR VTA-NUM-LARGO-DEC > 2
+012000         DISPLAY "ENTRADA INVALIDA. INGRESE UN VALOR NUMERICO."
+012100         GO TO 1000-EXIT
+012200     END-IF.
+012300
+012400     IF VTA-NUM-ENTRADA
+012500             (VTA-NUM-INICIO:VTA-NUM-PUNTO-POS - VTA-NUM-INICIO)
+012600                                                     NOT NUMERIC
+012700         OR VTA-NUM-ENTRADA
+012800             (VTA-NUM-PUNTO-POS + 1:VTA-NUM-LARGO-DEC) NOT NUMERIC
+012900         DISPLAY "ENTRADA INVALIDA. INGRESE UN VALOR NUMERICO."
+013000         GO TO 1000-EXIT
+013100     END-IF.
+013200
+013300     MOVE VTA-NUM-ENTRADA
+013400             (VTA-NUM-INICIO:VTA-NUM-PUNTO-POS - VTA-NUM-INICIO)
+013500                                             TO VTA-NUM-PARTE-ENT.
+013600
+013700     MOVE ZERO TO VTA-NUM-PARTE-DEC.
+013800     MOVE VTA-NUM-ENTRADA
+013900             (VTA-NUM-PUNTO-POS + 1:VTA-NUM-LARGO-DEC)
+014000                                             TO VTA-NUM-PARTE-DEC.
+014100     IF VTA-NUM-LARGO-DEC = 1
+014200         MULTIPLY 10 BY VTA-NUM-PARTE-DEC
+014300     END-IF.
+014400
+014500     COMPUTE VTA-NUM-VALOR =
+014600         VTA-NUM-PARTE-ENT + (VTA-NUM-PARTE-DEC / 100).
+014700
+014800 1100-EXIT.
+014900     EXIT.
+015000
+015100******************************************************************
+015200*1150-VALIDAR-SIN-DECIMAL - VALIDA Y CONVIERTE UNA ENTRADA
+015300*NUMERICA SIN PUNTO DECIMAL (SOLO DIGITOS Y SIGNO OPCIONAL).
+015400******************************************************************
+015500 1150-VALIDAR-SIN-DECIMAL.
+015600
+015700     IF VTA-NUM-ENTRADA
+015800             (VTA-NUM-INICIO:VTA-NUM-LARGO - VTA-NUM-INICIO + 1)
+015900                                                     NOT NUMERIC
+016000         DISPLAY "ENTRADA INVALIDA. INGRESE UN VALOR NUMERICO."
+016100         GO TO 1000-EXIT
+016200     END-IF.
+016300
+016400     MOVE VTA-NUM-ENTRADA
+016500             (VTA-NUM-INICIO:VTA-NUM-LARGO - VTA-NUM-INICIO + 1)
+016600                                                 TO VTA-NUM-VALOR.
+016700
+016800 1150-EXIT.
+016900     EXIT.
+017000
+017100 END PROGRAM VTANUMER.
