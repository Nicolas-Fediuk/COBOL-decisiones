@@ -1,6 +1,15 @@
       ******************************************************************
       *Hacer un programa para ingresar por teclado un número y luego emitir por pantalla un
       *cartel aclaratorio indicando si el mismo es positivo, negativo o cero.
+      *
+      *La clasificación de signo la hace ahora el subprograma
+      *compartido VTASIGNO (ver COPYLIB/VTASGNP), en lugar de un
+      *IF/ELSE propio, para que cualquier otro programa pueda
+      *reutilizar el mismo criterio.
+      *
+      *El ACCEPT del numero pasa ahora por el subprograma compartido
+      *VTANUMER (ver COPYLIB/VTANUMP), que repite el pedido si se
+      *tipea algo no numerico en lugar de seguir con un valor basura.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio1.
@@ -9,21 +18,27 @@
        WORKING-STORAGE SECTION.
        01  NUM pic S9(2).
 
+       COPY VTASGNP.
+       COPY VTANUMP.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "Ingrese un nunero".
-            ACCEPT NUM.
+            MOVE "Ingrese un numero" TO VTA-NUM-PROMPT.
+            CALL "VTANUMER" USING VTA-NUMER-PARMS.
+            MOVE VTA-NUM-VALOR TO NUM.
+
+            MOVE NUM TO VTA-SGN-VALOR.
+            CALL "VTASIGNO" USING VTA-SIGNO-PARMS.
 
-            if NUM > 0
-                DISPLAY "El numero ingresado el mayor a 0"
-                ELSE
-                    if NUM < 0
-                             DISPLAY "El numero ingresado es menor a 0"
-                       ELSE
-                           DISPLAY "EL numero es 0"
-                   end-if
-             end-if.
+            EVALUATE TRUE
+                WHEN VTA-SGN-POSITIVO
+                    DISPLAY "El numero ingresado el mayor a 0"
+                WHEN VTA-SGN-NEGATIVO
+                    DISPLAY "El numero ingresado es menor a 0"
+                WHEN OTHER
+                    DISPLAY "EL numero es 0"
+            END-EVALUATE.
 
            STOP RUN.
        END PROGRAM Ejercicio1.
