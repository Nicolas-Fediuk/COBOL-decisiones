@@ -0,0 +1,288 @@
+000100******************************************************************
+000200*CONCILIACION DE LIBROS. EMPAREJA POR CLAVE DE TRANSACCION EL
+000300*LIBRO ESPERADO (LEDGER-ESPERADO-FILE) CONTRA EL LIBRO REALMENTE
+000400*POSTEADO (LEDGER-ACTUAL-FILE) -- AMBOS DEBEN VENIR ORDENADOS
+000500*ASCENDENTEMENTE POR CLAVE -- Y GRABA UNA EXCEPCION POR CADA PAR
+000600*CUYA DIFERENCIA ABSOLUTA SUPERE LA TOLERANCIA CONFIGURADA EN
+000700*TOLERANCIA-FILE, Y POR CADA CLAVE QUE APAREZCA EN UN LIBRO Y NO
+000800*EN EL OTRO. LA DIFERENCIA ABSOLUTA SE CALCULA CON EL MISMO
+000900*CRITERIO DE SIGNO DE EJERCICIO4, A TRAVES DEL SUBPROGRAMA
+001000*COMPARTIDO VTASIGNO.
+001100******************************************************************
+001200*MODIFICACIONES:
+001300*2026-08-08 NF  PROGRAMA ORIGINAL.
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. VTA0600.
+001700 AUTHOR. N. FEDIUK.
+001800 INSTALLATION. PERFUMERIA - SISTEMAS.
+001900 DATE-WRITTEN. 2026-08-08.
+002000 DATE-COMPILED. 2026-08-08.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LEDGER-ESPERADO-FILE ASSIGN TO "LEDGESP"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS VTA-LEXP-STATUS.
+002800
+002900     SELECT LEDGER-ACTUAL-FILE ASSIGN TO "LEDGACT"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS VTA-LACT-STATUS.
+003200
+003300     SELECT TOLERANCIA-FILE ASSIGN TO "TOLERAN"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS VTA-TOLR-STATUS.
+003600
+003700     SELECT RECON-EXCEPT-FILE ASSIGN TO "RECONEXC"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS VTA-REXC-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  LEDGER-ESPERADO-FILE
+004400     RECORDING MODE IS F.
+004500     COPY VTALEXP.
+004600
+004700 FD  LEDGER-ACTUAL-FILE
+004800     RECORDING MODE IS F.
+004900     COPY VTALACT.
+005000
+005100 FD  TOLERANCIA-FILE
+005200     RECORDING MODE IS F.
+005300     COPY VTATOLR.
+005400
+005500 FD  RECON-EXCEPT-FILE
+005600     RECORDING MODE IS F.
+005700     COPY VTARECX.
+005800
+005900 WORKING-STORAGE SECTION.
+006000
+006100 COPY VTASGNP.
+006200
+006300 01  VTA-LEXP-STATUS                 PIC X(02).
+006400     88  VTA-LEXP-OK                 VALUE "00".
+006500     88  VTA-LEXP-EOF                VALUE "10".
+006600
+006700 01  VTA-LACT-STATUS                 PIC X(02).
+006800     88  VTA-LACT-OK                 VALUE "00".
+006900     88  VTA-LACT-EOF                VALUE "10".
+007000
+007100 01  VTA-TOLR-STATUS                 PIC X(02).
+007200     88  VTA-TOLR-OK                 VALUE "00".
+007300
+007400 01  VTA-REXC-STATUS                 PIC X(02).
+007500     88  VTA-REXC-OK                 VALUE "00".
+007600
+007700 01  VTA-SW-ESP-EOF                  PIC X(01) VALUE "N".
+007800     88  VTA-ESP-EOF                 VALUE "S".
+007900 01  VTA-SW-ACT-EOF                  PIC X(01) VALUE "N".
+008000     88  VTA-ACT-EOF                 VALUE "S".
+008100
+008200 01  VTA-ESP-CLAVE-CTRL              PIC 9(10) VALUE ZERO.
+008300 01  VTA-ACT-CLAVE-CTRL              PIC 9(10) VALUE ZERO.
+008400
+008500 01  VTA-TOLERANCIA                  PIC 9(07)V9(02) VALUE ZERO.
+008600
+008700 01  VTA-DIFERENCIA                  PIC S9(09)V9(02).
+008800 01  VTA-DIF-ABS                     PIC 9(09)V9(02).
+008900
+009000 01  VTA-CANT-EXCEPCIONES            PIC 9(07) COMP VALUE ZERO.
+009100
+009200*TOTAL DE CONTROL DE FIN DE ARCHIVO DE RECON-EXCEPT-FILE (SUMA
+009300*DE LAS DIFERENCIAS GRABADAS EN CADA EXCEPCION).
+009400 01  VTA-HASH-RECON                  PIC S9(09)V9(02) VALUE ZERO.
+009500
+009600 PROCEDURE DIVISION.
+009700
+009800 0000-MAINLINE.
+009900
+010000     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+010100
+010200     PERFORM 2000-CONCILIAR THRU 2000-EXIT
+010300         UNTIL VTA-ESP-EOF AND VTA-ACT-EOF.
+010400
+010500     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+010600
+010700     STOP RUN.
+010800
+010900 1000-INICIALIZAR.
+011000
+011100     OPEN INPUT LEDGER-ESPERADO-FILE.
+011200     OPEN INPUT LEDGER-ACTUAL-FILE.
+011300     OPEN INPUT TOLERANCIA-FILE.
+011400     OPEN OUTPUT RECON-EXCEPT-FILE.
+011500
+011600     READ TOLERANCIA-FILE
+011700         AT END
+011800             MOVE ZERO TO VTA-TOL-IMPORTE
+011900     END-READ.
+012000     MOVE VTA-TOL-IMPORTE TO VTA-TOLERANCIA.
+012100
+012200     PERFORM 1100-LEER-ESPERADO THRU 1100-EXIT.
+012300     PERFORM 1200-LEER-ACTUAL THRU 1200-EXIT.
+012400
+012500 1000-EXIT.
+012600     EXIT.
+012700
+012800 1100-LEER-ESPERADO.
+012900
+013000     READ LEDGER-ESPERADO-FILE
+013100         AT END
+013200             SET VTA-ESP-EOF TO TRUE
+013300             MOVE 9999999999 TO VTA-ESP-CLAVE-CTRL
+013400         NOT AT END
+013500             MOVE VTA-LEXP-CLAVE TO VTA-ESP-CLAVE-CTRL
+013600     END-READ.
+013700
+013800 1100-EXIT.
+013900     EXIT.
+014000
+014100 1200-LEER-ACTUAL.
+014200
+014300     READ LEDGER-ACTUAL-FILE
+014400         AT END
+014500             SET VTA-ACT-EOF TO TRUE
+014600             MOVE 9999999999 TO VTA-ACT-CLAVE-CTRL
+014700         NOT AT END
+014800             MOVE VTA-LACT-CLAVE TO VTA-ACT-CLAVE-CTRL
+014900     END-READ.
+015000
+015100 1200-EXIT.
+015200     EXIT.
+015300
+015400******************************************************************
+015500*2000-CONCILIAR: AVANZA LOS DOS LIBROS EN PARALELO POR CLAVE. SI
+015600*LAS CLAVES COINCIDEN, COMPARA LOS IMPORTES; SI UNA CLAVE ESTA
+015700*ADELANTADA RESPECTO DE LA OTRA, EL REGISTRO MAS ATRASADO NO TIENE
+015800*CONTRAPARTIDA Y SE GRABA COMO EXCEPCION.
+015900******************************************************************
+016000 2000-CONCILIAR.
+016100
+016200     EVALUATE TRUE
+016300         WHEN VTA-ESP-CLAVE-CTRL = VTA-ACT-CLAVE-CTRL
+016400             PERFORM 3000-COMPARAR-IMPORTES THRU 3000-EXIT
+016500             PERFORM 1100-LEER-ESPERADO THRU 1100-EXIT
+016600             PERFORM 1200-LEER-ACTUAL THRU 1200-EXIT
+016700         WHEN VTA-ESP-CLAVE-CTRL < VTA-ACT-CLAVE-CTRL
+016800             PERFORM 3100-GRABAR-SIN-ACTUAL THRU 3100-EXIT
+016900             PERFORM 1100-LEER-ESPERADO THRU 1100-EXIT
+017000         WHEN OTHER
+017100             PERFORM 3200-GRABAR-SIN-ESPERADO THRU 3200-EXIT
+017200             PERFORM 1200-LEER-ACTUAL THRU 1200-EXIT
+017300     END-EVALUATE.
+017400
+017500 2000-EXIT.
+017600     EXIT.
+017700
+017800******************************************************************
+017900*3000-COMPARAR-IMPORTES: MISMA LOGICA DE DIFERENCIA ABSOLUTA DE
+018000*EJERCICIO4 (RESTA MAS CAMBIO DE SIGNO SI HACE FALTA, AHORA A
+018100*TRAVES DE VTASIGNO), APLICADA A LOS DOS IMPORTES DEL PAR.
+018200******************************************************************
+018300 3000-COMPARAR-IMPORTES.
+018400
+018500     COMPUTE VTA-DIFERENCIA = VTA-LEXP-IMPORTE - VTA-LACT-IMPORTE.
+018600
+018700     MOVE VTA-DIFERENCIA TO VTA-SGN-VALOR.
+018800     CALL "VTASIGNO" USING VTA-SIGNO-PARMS.
+018900
+019000     IF VTA-SGN-NEGATIVO
+019100         COMPUTE VTA-DIF-ABS = VTA-DIFERENCIA * -1
+019200     ELSE
+019300         MOVE VTA-DIFERENCIA TO VTA-DIF-ABS
+019400     END-IF.
+019500
+019600     IF VTA-DIF-ABS > VTA-TOLERANCIA
+019700         MOVE SPACES              TO VTA-RECON-EXC-RECORD
+019800         MOVE VTA-LEXP-CLAVE      TO VTA-REXC-CLAVE
+019900         SET VTA-REXC-ES-DIFERENCIA TO TRUE
+020000         MOVE VTA-LEXP-IMPORTE    TO VTA-REXC-IMP-ESPERADO
+020100         MOVE VTA-LACT-IMPORTE    TO VTA-REXC-IMP-ACTUAL
+020200         MOVE VTA-DIF-ABS         TO VTA-REXC-DIFERENCIA
+020300         ADD 1                    TO VTA-CANT-EXCEPCIONES
+020400         ADD VTA-REXC-DIFERENCIA  TO VTA-HASH-RECON
+020500         WRITE VTA-RECON-EXC-RECORD
+020600     END-IF.
+020700
+020800 3000-EXIT.
+020900     EXIT.
+021000
+021100 3100-GRABAR-SIN-ACTUAL.
+021200
+021300     MOVE SPACES              TO VTA-RECON-EXC-RECORD.
+021400     MOVE VTA-LEXP-CLAVE      TO VTA-REXC-CLAVE.
+021500     SET VTA-REXC-SIN-ACTUAL  TO TRUE.
+021600     MOVE VTA-LEXP-IMPORTE    TO VTA-REXC-IMP-ESPERADO.
+021700     MOVE ZERO                TO VTA-REXC-IMP-ACTUAL.
+021800     MOVE VTA-LEXP-IMPORTE    TO VTA-DIFERENCIA.
+021900     MOVE VTA-DIFERENCIA      TO VTA-SGN-VALOR.
+022000     CALL "VTASIGNO" USING VTA-SIGNO-PARMS.
+022100     IF VTA-SGN-NEGATIVO
+022200         COMPUTE VTA-REXC-DIFERENCIA = VTA-DIFERENCIA * -1
+022300     ELSE
+022400         MOVE VTA-DIFERENCIA  TO VTA-REXC-DIFERENCIA
+022500     END-IF.
+022600     ADD 1                    TO VTA-CANT-EXCEPCIONES.
+022700     ADD VTA-REXC-DIFERENCIA  TO VTA-HASH-RECON.
+022800     WRITE VTA-RECON-EXC-RECORD.
+022900
+023000 3100-EXIT.
+023100     EXIT.
+023200
+023300 3200-GRABAR-SIN-ESPERADO.
+023400
+023500     MOVE SPACES               TO VTA-RECON-EXC-RECORD.
+023600     MOVE VTA-LACT-CLAVE       TO VTA-REXC-CLAVE.
+023700     SET VTA-REXC-SIN-ESPERADO TO TRUE.
+023800     MOVE ZERO                 TO VTA-REXC-IMP-ESPERADO.
+023900     MOVE VTA-LACT-IMPORTE     TO VTA-REXC-IMP-ACTUAL.
+024000     MOVE VTA-LACT-IMPORTE     TO VTA-DIFERENCIA.
+024100     MOVE VTA-DIFERENCIA       TO VTA-SGN-VALOR.
+024200     CALL "VTASIGNO" USING VTA-SIGNO-PARMS.
+024300     IF VTA-SGN-NEGATIVO
+024400         COMPUTE VTA-REXC-DIFERENCIA = VTA-DIFERENCIA * -1
+024500     ELSE
+024600         MOVE VTA-DIFERENCIA   TO VTA-REXC-DIFERENCIA
+024700     END-IF.
+024800     ADD 1                     TO VTA-CANT-EXCEPCIONES.
+024900     ADD VTA-REXC-DIFERENCIA   TO VTA-HASH-RECON.
+025000     WRITE VTA-RECON-EXC-RECORD.
+025100
+025200 3200-EXIT.
+025300     EXIT.
+025400
+025500 9000-FINALIZAR.
+025600
+025700     CLOSE LEDGER-ESPERADO-FILE.
+025800     CLOSE LEDGER-ACTUAL-FILE.
+025900     CLOSE TOLERANCIA-FILE.
+026000
+026100     PERFORM 8100-GRABAR-TRAILER-RECON THRU 8100-EXIT.
+026200     CLOSE RECON-EXCEPT-FILE.
+026300
+026400     DISPLAY "EXCEPCIONES DE CONCILIACION: " VTA-CANT-EXCEPCIONES.
+026500
+026600 9000-EXIT.
+026700     EXIT.
+026800
+026900******************************************************************
+027000*8100-GRABAR-TRAILER-RECON: TOTAL DE CONTROL DE FIN DE ARCHIVO DE
+027100*RECON-EXCEPT-FILE (CANTIDAD DE EXCEPCIONES GRABADAS Y SUMA DE
+027200*CONTROL DE LAS DIFERENCIAS).
+027300******************************************************************
+027400 8100-GRABAR-TRAILER-RECON.
+027500
+027600     MOVE SPACES              TO VTA-RECON-EXC-RECORD.
+027700     MOVE 9999999999          TO VTA-TRLR-REXC-CLAVE.
+027800     MOVE "T"                 TO VTA-TRLR-REXC-LITERAL.
+027900     MOVE VTA-CANT-EXCEPCIONES
+028000                              TO VTA-TRLR-REXC-CANT-REG.
+028100     MOVE VTA-HASH-RECON      TO VTA-TRLR-REXC-HASH-TOTAL.
+028200
+028300     WRITE VTA-RECON-EXC-RECORD.
+028400
+028500 8100-EXIT.
+028600     EXIT.
+028700
+028800 END PROGRAM VTA0600.
