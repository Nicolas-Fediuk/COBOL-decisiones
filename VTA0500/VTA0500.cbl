@@ -0,0 +1,200 @@
+000100******************************************************************
+000200*PARTIDOR DE LOTES POR CLAVE PAR/IMPAR. LEE UN ARCHIVO DE CLAVES
+000300*(NUMERO DE CUENTA O DE TRANSACCION) Y LO DIVIDE EN DOS ARCHIVOS
+000400*DE SALIDA SEGUN EL RESTO DE DIVIDIR LA CLAVE POR 2, EL MISMO
+000500*CRITERIO DE PAR/IMPAR DE EJERCICIO3. LOS DOS ARCHIVOS RESULTANTES
+000600*SE PUEDEN ENTREGAR A DOS CORRIDAS BATCH EN PARALELO PARA ACORTAR
+000700*LA VENTANA DE PROCESO NOCTURNO.
+000800******************************************************************
+000900*MODIFICACIONES:
+001000*2026-08-08 NF  PROGRAMA ORIGINAL.
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. VTA0500.
+001400 AUTHOR. N. FEDIUK.
+001500 INSTALLATION. PERFUMERIA - SISTEMAS.
+001600 DATE-WRITTEN. 2026-08-08.
+001700 DATE-COMPILED. 2026-08-08.
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT KEY-INPUT-FILE ASSIGN TO "KEYIN"
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS VTA-KEYIN-STATUS.
+002500
+002600     SELECT EVEN-KEYS-FILE ASSIGN TO "EVENKEYS"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS VTA-EVEN-STATUS.
+002900
+003000     SELECT ODD-KEYS-FILE ASSIGN TO "ODDKEYS"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS VTA-ODD-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  KEY-INPUT-FILE
+003700     RECORDING MODE IS F.
+003800     COPY VTAKEYS.
+003900
+004000 FD  EVEN-KEYS-FILE
+004100     RECORDING MODE IS F.
+004200 01  VTA-EVEN-RECORD                 PIC X(80).
+004300
+004400 FD  ODD-KEYS-FILE
+004500     RECORDING MODE IS F.
+004600 01  VTA-ODD-RECORD                  PIC X(80).
+004700
+004800 WORKING-STORAGE SECTION.
+004900
+005000 01  VTA-KEYIN-STATUS                PIC X(02).
+005100     88  VTA-KEYIN-OK                VALUE "00".
+005200     88  VTA-KEYIN-EOF               VALUE "10".
+005300
+005400 01  VTA-EVEN-STATUS                 PIC X(02).
+005500     88  VTA-EVEN-OK                 VALUE "00".
+005600
+005700 01  VTA-ODD-STATUS                  PIC X(02).
+005800     88  VTA-ODD-OK                  VALUE "00".
+005900
+006000 01  VTA-SW-FIN-ARCHIVO              PIC X(01) VALUE "N".
+006100     88  VTA-FIN-ARCHIVO             VALUE "S".
+006200
+006300 01  VTA-CLAVE-ENTERO                PIC 9(10).
+006400 01  VTA-CLAVE-RESTO                 PIC 9(01).
+006500
+006600 01  VTA-CANT-LEIDOS                 PIC 9(07) COMP VALUE ZERO.
+006700 01  VTA-CANT-PARES                  PIC 9(07) COMP VALUE ZERO.
+006800 01  VTA-CANT-IMPARES                PIC 9(07) COMP VALUE ZERO.
+006900
+007000 01  VTA-HASH-PARES                  PIC 9(13) COMP VALUE ZERO.
+007100 01  VTA-HASH-IMPARES                PIC 9(13) COMP VALUE ZERO.
+007200
+007300*VTA-TRAILER-AREA SE ARMA EN WORKING-STORAGE Y SE COPIA AL
+007400*REGISTRO DE SALIDA PORQUE EVEN-KEYS-FILE Y ODD-KEYS-FILE NO USAN
+007500*COPY VTAKEYS -- SON X(80) LLANOS -- ASI QUE EL TOTAL DE CONTROL
+007600*NO SE PUEDE ARMAR CON UN REDEFINES DE COPYBOOK COMO EN LOS
+007700*DEMAS ARCHIVOS DE SALIDA DEL SISTEMA. VTA-TRLR-KEY-VALOR EN
+007800*9999999999 LO DISTINGUE DE UNA CLAVE REAL.
+007900 01  VTA-TRAILER-AREA.
+008000     05  VTA-TRLR-KEY-VALOR           PIC 9(10).
+008100     05  VTA-TRLR-KEY-LITERAL         PIC X(01).
+008200     05  VTA-TRLR-KEY-CANT-REG        PIC 9(09).
+008300     05  VTA-TRLR-KEY-HASH-TOTAL      PIC 9(13).
+008400     05  FILLER                       PIC X(47).
+008500
+008600 PROCEDURE DIVISION.
+008700
+008800 0000-MAINLINE.
+008900
+009000     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+009100
+009200     PERFORM 2000-CLASIFICAR THRU 2000-EXIT
+009300         UNTIL VTA-FIN-ARCHIVO.
+009400
+009500     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+009600
+009700     STOP RUN.
+009800
+009900 1000-INICIALIZAR.
+010000
+010100     OPEN INPUT KEY-INPUT-FILE.
+010200     OPEN OUTPUT EVEN-KEYS-FILE.
+010300     OPEN OUTPUT ODD-KEYS-FILE.
+010400
+010500     PERFORM 1100-LEER-CLAVE THRU 1100-EXIT.
+010600
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000 1100-LEER-CLAVE.
+011100
+011200     READ KEY-INPUT-FILE
+011300         AT END
+011400             SET VTA-FIN-ARCHIVO TO TRUE
+011500     END-READ.
+011600
+011700 1100-EXIT.
+011800     EXIT.
+011900
+012000******************************************************************
+012100*2000-CLASIFICAR: EL MISMO CRITERIO PAR/IMPAR DE EJERCICIO3
+012200*(RESTO DE DIVIDIR LA CLAVE POR 2), APLICADO REGISTRO A REGISTRO
+012300*CONTRA EL ARCHIVO DE CLAVES EN LUGAR DE UN VALOR TIPEADO.
+012400******************************************************************
+012500 2000-CLASIFICAR.
+012600
+012700     ADD 1 TO VTA-CANT-LEIDOS.
+012800
+012900     DIVIDE VTA-KEY-VALOR BY 2 GIVING VTA-CLAVE-ENTERO
+013000         REMAINDER VTA-CLAVE-RESTO.
+013100
+013200     IF VTA-CLAVE-RESTO = 0
+013300         ADD 1 TO VTA-CANT-PARES
+013400         ADD VTA-KEY-VALOR TO VTA-HASH-PARES
+013500         MOVE VTA-KEY-RECORD TO VTA-EVEN-RECORD
+013600         WRITE VTA-EVEN-RECORD
+013700     ELSE
+013800         ADD 1 TO VTA-CANT-IMPARES
+013900         ADD VTA-KEY-VALOR TO VTA-HASH-IMPARES
+014000         MOVE VTA-KEY-RECORD TO VTA-ODD-RECORD
+014100         WRITE VTA-ODD-RECORD
+014200     END-IF.
+014300
+014400     PERFORM 1100-LEER-CLAVE THRU 1100-EXIT.
+014500
+014600 2000-EXIT.
+014700     EXIT.
+014800
+014900 9000-FINALIZAR.
+015000
+015100     CLOSE KEY-INPUT-FILE.
+015200
+015300     PERFORM 9100-GRABAR-TRAILER-PARES THRU 9100-EXIT.
+015400     CLOSE EVEN-KEYS-FILE.
+015500
+015600     PERFORM 9200-GRABAR-TRAILER-IMPARES THRU 9200-EXIT.
+015700     CLOSE ODD-KEYS-FILE.
+015800
+015900     DISPLAY "CLAVES LEIDAS  : " VTA-CANT-LEIDOS.
+016000     DISPLAY "CLAVES PARES   : " VTA-CANT-PARES.
+016100     DISPLAY "CLAVES IMPARES : " VTA-CANT-IMPARES.
+016200
+016300 9000-EXIT.
+016400     EXIT.
+016500
+016600******************************************************************
+016700*9100-GRABAR-TRAILER-PARES: TOTAL DE CONTROL DE FIN DE ARCHIVO
+016800*DE EVEN-KEYS-FILE (CANTIDAD DE CLAVES PARES Y SUMA DE CONTROL
+016900*DE SUS VALORES).
+017000******************************************************************
+017100 9100-GRABAR-TRAILER-PARES.
+017200
+017300     MOVE 9999999999 TO VTA-TRLR-KEY-VALOR.
+017400     MOVE "T" TO VTA-TRLR-KEY-LITERAL.
+017500     MOVE VTA-CANT-PARES TO VTA-TRLR-KEY-CANT-REG.
+017600     MOVE VTA-HASH-PARES TO VTA-TRLR-KEY-HASH-TOTAL.
+017700     MOVE VTA-TRAILER-AREA TO VTA-EVEN-RECORD.
+017800     WRITE VTA-EVEN-RECORD.
+017900
+018000 9100-EXIT.
+018100     EXIT.
+018200
+018300******************************************************************
+018400*9200-GRABAR-TRAILER-IMPARES: TOTAL DE CONTROL DE FIN DE ARCHIVO
+018500*DE ODD-KEYS-FILE (CANTIDAD DE CLAVES IMPARES Y SUMA DE CONTROL
+018600*DE SUS VALORES).
+018700******************************************************************
+018800 9200-GRABAR-TRAILER-IMPARES.
+018900
+019000     MOVE 9999999999 TO VTA-TRLR-KEY-VALOR.
+019100     MOVE "T" TO VTA-TRLR-KEY-LITERAL.
+019200     MOVE VTA-CANT-IMPARES TO VTA-TRLR-KEY-CANT-REG.
+019300     MOVE VTA-HASH-IMPARES TO VTA-TRLR-KEY-HASH-TOTAL.
+019400     MOVE VTA-TRAILER-AREA TO VTA-ODD-RECORD.
+019500     WRITE VTA-ODD-RECORD.
+019600
+019700 9200-EXIT.
+019800     EXIT.
+019900
+020000 END PROGRAM VTA0500.
