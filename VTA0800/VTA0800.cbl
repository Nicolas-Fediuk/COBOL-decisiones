@@ -0,0 +1,225 @@
+000100******************************************************************
+000200*REPORTE DE TENDENCIA HISTORICA DE USO DE TIERS DE DESCUENTO.
+000300*LEE EL AUDIT-LOG-FILE ACUMULADO DE MUCHOS DIAS (POSIBLEMENTE
+000400*MESES) Y EMITE, POR MES, LA CANTIDAD DE VENTAS Y EL DESCUENTO
+000500*TOTAL OTORGADO EN CADA UNO DE LOS TRES TRAMOS (BAJO, MEDIO,
+000600*ALTO), PARA QUE GERENCIA PUEDA VER SI LOS CORTES DE $100/$500
+000700*SIGUEN SIENDO LOS CORRECTOS EN LUGAR DE ADIVINAR.
+000800*
+000900*EL ARCHIVO SE PROCESA EN EL ORDEN EN QUE FUE GRABADO (NO SE
+001000*REORDENA), CORTANDO POR MES CADA VEZ QUE CAMBIA VTA-AUD-FECHA
+001100*(FECHA EN QUE EJERCICIO5 GRABO EL REGISTRO). COMO AUDIT-LOG-FILE
+001200*ES UN ARCHIVO QUE SOLO CRECE POR WRITE AL FINAL, ESA FECHA NUNCA
+001300*RETROCEDE, ASI QUE EL CORTE POR MES NO REQUIERE ORDENAR EL
+001400*ARCHIVO DE ANTEMANO.
+001500******************************************************************
+001600*MODIFICACIONES:
+001700*2026-08-08 NF  PROGRAMA ORIGINAL.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. VTA0800.
+002100 AUTHOR. N. FEDIUK.
+002200 INSTALLATION. PERFUMERIA - SISTEMAS.
+002300 DATE-WRITTEN. 2026-08-08.
+002400 DATE-COMPILED. 2026-08-08.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS VTA-AUDIT-STATUS.
+003200
+003300     SELECT TENDENCIA-REPORT-FILE ASSIGN TO "TENDRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS VTA-REPORT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  AUDIT-LOG-FILE
+004000     RECORDING MODE IS F.
+004100     COPY VTAAUDIT.
+004200
+004300 FD  TENDENCIA-REPORT-FILE.
+004400 01  VTA-REPORT-LINE                 PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004700
+004800 01  VTA-AUDIT-STATUS                PIC X(02).
+004900     88  VTA-AUDIT-OK                VALUE "00".
+005000     88  VTA-AUDIT-EOF               VALUE "10".
+005100
+005200 01  VTA-REPORT-STATUS               PIC X(02).
+005300     88  VTA-REPORT-OK               VALUE "00".
+005400
+005500 01  VTA-SWITCHES.
+005600     05  VTA-SW-FIN-ARCHIVO          PIC X(01) VALUE "N".
+005700         88  VTA-FIN-ARCHIVO         VALUE "S".
+005800     05  VTA-SW-HUBO-DATOS           PIC X(01) VALUE "N".
+005900         88  VTA-HUBO-DATOS          VALUE "S".
+006000
+006100*MES QUE SE ESTA ACUMULANDO ACTUALMENTE (AAAAMM, LOS PRIMEROS
+006200*SEIS DIGITOS DE VTA-AUD-FECHA) Y EL MES DEL REGISTRO LEIDO.
+006300 01  VTA-MES-ACTUAL                  PIC 9(06) VALUE ZERO.
+006400 01  VTA-MES-LEIDO                   PIC 9(06) VALUE ZERO.
+006500
+006600*ACUMULADORES POR TRAMO (1 BAJO, 2 MEDIO, 3 ALTO) DEL MES QUE SE
+006700*ESTA ACUMULANDO. SE REINICIAN CADA VEZ QUE CAMBIA EL MES.
+006800 01  VTA-TABLA-TIERS.
+006900     05  VTA-TIER-ENTRADA OCCURS 3 TIMES
+007000                         INDEXED BY VTA-TIER-IDX.
+007100         10  VTA-TIER-CANT-VENTAS    PIC 9(07) COMP VALUE ZERO.
+007200         10  VTA-TIER-TOT-DESCUENTO  PIC S9(09)V9(02) VALUE ZERO.
+007300
+007400*LINEAS DE IMPRESION.
+007500 01  VTA-LINEA-TITULO.
+007600     05  FILLER                      PIC X(15) VALUE SPACES.
+007700     05  FILLER                      PIC X(50)
+007800         VALUE "TENDENCIA HISTORICA DE TIERS DE DESCUENTO".
+007900
+008000 01  VTA-LINEA-MES.
+008100     05  FILLER                      PIC X(05) VALUE "MES: ".
+008200     05  VTA-LM-MES                  PIC 9(06).
+008300
+008400 01  VTA-LINEA-TIER.
+008500     05  FILLER                      PIC X(05) VALUE "TIER ".
+008600     05  VTA-LT-TIER                 PIC 9(02).
+008700     05  FILLER                      PIC X(10) VALUE " VENTAS: ".
+008800     05  VTA-LT-CANT                 PIC ZZZ,ZZ9.
+008900     05  FILLER                      PIC X(12) VALUE "  DESC: ".
+009000     05  VTA-LT-DESCUENTO            PIC ZZZ,ZZZ,ZZ9.99.
+009100
+009200 PROCEDURE DIVISION.
+009300
+009400 0000-MAINLINE.
+009500
+009600     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+009700
+009800     PERFORM 2000-ACUMULAR THRU 2000-EXIT
+009900         UNTIL VTA-FIN-ARCHIVO.
+010000
+010100     IF VTA-HUBO-DATOS
+010200         PERFORM 8000-IMPRIMIR-MES THRU 8000-EXIT
+010300     END-IF.
+010400
+010500     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+010600
+010700     STOP RUN.
+010800
+010900 1000-INICIALIZAR.
+011000
+011100     OPEN INPUT AUDIT-LOG-FILE.
+011200     OPEN OUTPUT TENDENCIA-REPORT-FILE.
+011300
+011400     WRITE VTA-REPORT-LINE FROM VTA-LINEA-TITULO.
+011500
+011600     PERFORM 1100-LEER-AUDITORIA THRU 1100-EXIT.
+011700
+011800     IF NOT VTA-FIN-ARCHIVO
+011900         MOVE VTA-MES-LEIDO TO VTA-MES-ACTUAL
+012000     END-IF.
+012100
+012200 1000-EXIT.
+012300     EXIT.
+012400
+012500 1100-LEER-AUDITORIA.
+012600
+012700     READ AUDIT-LOG-FILE
+012800         AT END
+012900             SET VTA-FIN-ARCHIVO TO TRUE
+013000         NOT AT END
+013100             SET VTA-HUBO-DATOS TO TRUE
+013200             MOVE VTA-AUD-FECHA (1:6) TO VTA-MES-LEIDO
+013300     END-READ.
+013400
+013500 1100-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*2000-ACUMULAR: SI EL REGISTRO LEIDO PERTENECE A UN MES POSTERIOR
+014000*AL QUE SE ESTA ACUMULANDO, IMPRIME EL MES CERRADO Y REINICIA LOS
+014100*ACUMULADORES ANTES DE SUMAR EL REGISTRO ACTUAL. LOS OVERRIDES DE
+014200*SUPERVISOR (Y LOS REVERSOS DE UN OVERRIDE, VTA-AUD-ORIG-FUE-
+014300*OVERRIDE) NO SE CONSIDERAN AQUI, IGUAL QUE EN VTA0200.
+014400******************************************************************
+014500 2000-ACUMULAR.
+014600
+014700     IF VTA-MES-LEIDO NOT = VTA-MES-ACTUAL
+014800         PERFORM 8000-IMPRIMIR-MES THRU 8000-EXIT
+014900         PERFORM 8300-REINICIAR-TIERS THRU 8300-EXIT
+015000         MOVE VTA-MES-LEIDO TO VTA-MES-ACTUAL
+015100     END-IF.
+015200
+015300     IF VTA-AUD-NORMAL
+015400        OR (VTA-AUD-REVERSO AND NOT VTA-AUD-ORIG-FUE-OVERRIDE)
+015500         SET VTA-TIER-IDX TO VTA-AUD-TIER-APLICADO
+015600
+015700         IF VTA-AUD-NORMAL
+015800             ADD 1 TO VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)
+015900         ELSE
+016000             SUBTRACT 1 FROM VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)
+016100         END-IF
+016200
+016300         ADD VTA-AUD-DESCUENTO
+016400             TO VTA-TIER-TOT-DESCUENTO (VTA-TIER-IDX)
+016500     END-IF.
+016600
+016700     PERFORM 1100-LEER-AUDITORIA THRU 1100-EXIT.
+016800
+016900 2000-EXIT.
+017000     EXIT.
+017100
+017200******************************************************************
+017300*8000-IMPRIMIR-MES: EMITE EL DETALLE POR TRAMO DEL MES QUE SE
+017400*ACABA DE CERRAR.
+017500******************************************************************
+017600 8000-IMPRIMIR-MES.
+017700
+017800     MOVE VTA-MES-ACTUAL TO VTA-LM-MES.
+017900     WRITE VTA-REPORT-LINE FROM VTA-LINEA-MES.
+018000
+018100     PERFORM 8100-IMPRIMIR-TIER THRU 8100-EXIT
+018200         VARYING VTA-TIER-IDX FROM 1 BY 1
+018300         UNTIL VTA-TIER-IDX > 3.
+018400
+018500 8000-EXIT.
+018600     EXIT.
+018700
+018800 8100-IMPRIMIR-TIER.
+018900
+019000     MOVE VTA-TIER-IDX TO VTA-LT-TIER.
+019100     MOVE VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)   TO VTA-LT-CANT.
+019200     MOVE VTA-TIER-TOT-DESCUENTO (VTA-TIER-IDX)
+019300                                            TO VTA-LT-DESCUENTO.
+019400
+019500     WRITE VTA-REPORT-LINE FROM VTA-LINEA-TIER.
+019600
+019700 8100-EXIT.
+019800     EXIT.
+019900
+020000 8300-REINICIAR-TIERS.
+020100
+020200     PERFORM 8310-REINICIAR-TIER-ENTRADA THRU 8310-EXIT
+020300         VARYING VTA-TIER-IDX FROM 1 BY 1
+020400         UNTIL VTA-TIER-IDX > 3.
+020500
+020600 8300-EXIT.
+020700     EXIT.
+020800
+020900 8310-REINICIAR-TIER-ENTRADA.
+021000
+021100     MOVE ZERO TO VTA-TIER-CANT-VENTAS (VTA-TIER-IDX).
+021200     MOVE ZERO TO VTA-TIER-TOT-DESCUENTO (VTA-TIER-IDX).
+021300
+021400 8310-EXIT.
+021500     EXIT.
+021600
+021700 9000-FINALIZAR.
+021800
+021900     CLOSE AUDIT-LOG-FILE.
+022000     CLOSE TENDENCIA-REPORT-FILE.
+022100
+022200 9000-EXIT.
+022300     EXIT.
+022400
+022500 END PROGRAM VTA0800.
