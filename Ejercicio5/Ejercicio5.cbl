@@ -1,46 +1,1381 @@
-      ******************************************************************
-      *Un negocio de perfumería efectúa descuentos según el importe de la venta.
-      *- Si el importe es menor a $100 aplicar un descuento del 5%
-      *- Si el importe es entre $100 y hasta $500 aplicar un descuento del 10%
-      *- Si el importe es mayor a $500 aplicar un descuento del 15%
-      *Hacer un programa donde se ingresa el importe original sin descuento y que se informe por
-      *pantalla el importe con el descuento ya aplicado.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio5.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  importe pic 9(5)v9(2).
-       01  porcentaje pic 9(7)v9(2).
-       01  descuento pic 9(7)v9(2).
-       01  total pic 9(5)v9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "ingrese el importe".
-            ACCEPT importe.
-
-            if importe < 100
-                MULTIPLY importe by 5 GIVING porcentaje
-                DIVIDE porcentaje by 100 GIVING descuento
-                SUBTRACT importe from descuento GIVING total
-                DISPLAY "Total: "total
-                ELSE
-                   if importe >= 100 and importe <= 500
-                    MULTIPLY importe by 10 GIVING porcentaje
-                    DIVIDE porcentaje by 100 GIVING descuento
-                    SUBTRACT importe from descuento GIVING total
-                    DISPLAY "Total: "total
-                    ELSE
-                       MULTIPLY importe by 15 GIVING porcentaje
-                        DIVIDE porcentaje by 100 GIVING descuento
-                        SUBTRACT importe from descuento GIVING total
-                        DISPLAY "Total: "total
-                    end-if
-            end-if.
-
-            STOP RUN.
-       END PROGRAM Ejercicio5.
+000100******************************************************************
+000200*Un negocio de perfumería efectúa descuentos según el importe de la venta.
+000300*- Si el importe es menor a $100 aplicar un descuento del 5%
+000400*- Si el importe es entre $100 y hasta $500 aplicar un descuento del 10%
+000500*- Si el importe es mayor a $500 aplicar un descuento del 15%
+000600*Hacer un programa donde se ingresa el importe original sin descuento y que se informe por
+000700*pantalla el importe con el descuento ya aplicado.
+000800******************************************************************
+000900*MODIFICACIONES:
+001000*2026-08-08 NF  CONVERTIDO A PROCESO BATCH CONTRA EL ARCHIVO
+001100*               SALES-TRANS-FILE. YA NO SE USA ACCEPT INTERACTIVO.
+001200*               CADA VENTA PROCESADA SE GRABA EN SALES-TOTAL-FILE.
+001300*2026-08-08 NF  LOS TRAMOS Y PORCENTAJES DE DESCUENTO SE LEEN DE
+001400*               DISCUENTO-TABLA-FILE EN LUGAR DE ESTAR FIJOS EN
+001500*               EL PROGRAMA.
+001600*2026-08-08 NF  AGREGADA RECONCILIACION POSTERIOR AL CALCULO: SI
+001700*               EL TOTAL NO QUEDA ENTRE CERO E IMPORTE, LA VENTA
+001800*               SE RECHAZA A EXCEPT-VENTAS-FILE.
+001900*2026-08-08 NF  AGREGADA VALIDACION DEL IMPORTE DE ENTRADA ANTES
+002000*               DE CALCULAR EL DESCUENTO: SE RECHAZAN A
+002100*               EXCEPT-VENTAS-FILE LOS IMPORTES NEGATIVOS, CERO O
+002200*               MAYORES AL TOPE CONFIGURADO EN VTA-IMPORTE-MAXIMO.
+002300*2026-08-08 NF  AGREGADO CHECKPOINT/RESTART: EL PROCESO GRABA SU
+002400*               AVANCE CADA VTA-CKPT-INTERVALO VENTAS COMPLETADAS.
+002500*               UN REINICIO SALTEA LAS VENTAS YA COMPLETADAS Y
+002600*               ABRE LOS ARCHIVOS DE SALIDA EN EXTEND PARA NO
+002700*               DUPLICAR REGISTROS EN AUDIT-LOG-FILE.
+002800*2026-08-08 NF  AGREGADA LA CONSULTA AL MAESTRO DE CLIENTES
+002900*               (CLIENTE-MASTER-FILE): EL TIER DE FIDELIDAD DEL
+003000*               CLIENTE SUMA PUNTOS PORCENTUALES EXTRA AL
+003100*               DESCUENTO YA CALCULADO POR TRAMO DE IMPORTE.
+003200*2026-08-08 NF  AGREGADA LA APERTURA DE IVA SOBRE LA BASE
+003300*               IMPONIBLE (IMPORTE MENOS DESCUENTO). LA TASA SE
+003400*               LEE DE IVA-TABLA-FILE Y PUEDE VARIAR SIN
+003500*               RECOMPILAR EL PROGRAMA.
+003600*2026-08-08 NF  LA VALIDACION DE IMPORTE NEGATIVO AHORA LLAMA AL
+003700*               SUBPROGRAMA COMPARTIDO VTASIGNO EN LUGAR DE UN
+003800*               IF PROPIO, PARA USAR EL MISMO CRITERIO DE SIGNO
+003900*               QUE EL RESTO DE LOS PROGRAMAS.
+004000*2026-08-08 NF  AGREGADO SOPORTE MULTIMONEDA: LA VENTA PUEDE
+004100*               VENIR EN UNA MONEDA DISTINTA AL PESO
+004200*               (VTA-TRANS-MONEDA). LA TASA DE CADA MONEDA SE LEE
+004300*               DE TASA-CAMBIO-FILE Y LA CONVERSION A PESOS SE
+004400*               HACE ANTES DE VALIDAR EL IMPORTE Y CALCULAR EL
+004500*               DESCUENTO, PARA QUE LOS TRAMOS Y EL TOPE MAXIMO
+004600*               SE APLIQUEN SIEMPRE SOBRE UN IMPORTE EN PESOS.
+004700*2026-08-08 NF  AGREGADO EL DESCUENTO POR VOLUMEN: LA CANTIDAD DE
+004800*               UNIDADES DE LA VENTA (VTA-TRANS-CANTIDAD) SE
+004900*               BUSCA EN VOLUMEN-TABLA-FILE Y LOS PUNTOS
+005000*               PORCENTUALES DEL TRAMO ALCANZADO SE SUMAN AL
+005100*               PORCENTAJE DE DESCUENTO, IGUAL QUE EL BONUS DE
+005200*               FIDELIDAD DEL CLIENTE.
+005300*2026-08-08 NF  AGREGADO EL MODO DE REDONDEO CONFIGURABLE
+005400*               (REDONDEO-CONFIG-FILE): EL PORCENTAJE, EL
+005500*               DESCUENTO Y EL TOTAL DE LA VENTA SE REDONDEAN AL
+005600*               CENTAVO MAS CERCANO O SE TRUNCAN SEGUN EL MODO
+005700*               VIGENTE, EN LUGAR DE TRUNCAR SIEMPRE COMO ANTES.
+005800*2026-08-08 NF  AGREGADO EL OVERRIDE DE SUPERVISOR: UNA VENTA
+005900*               PUEDE TRAER UN PORCENTAJE DE DESCUENTO AUTORIZADO
+006000*               POR FUERA DE LOS TRAMOS DE LA TABLA
+006100*               (VTA-TRANS-PORC-OVERRIDE), SIEMPRE QUE VENGA
+006200*               ACOMPANADO DEL LEGAJO DEL SUPERVISOR Y EL CODIGO
+006300*               DE AUTORIZACION. EL PORCENTAJE DE TRAMO Y LOS
+006400*               BONUS DE FIDELIDAD Y VOLUMEN QUEDAN DE LADO PARA
+006500*               ESA VENTA, PERO SE DEJA CONSTANCIA DE AMBOS
+006600*               PORCENTAJES EN AUDIT-LOG-FILE.
+006700*2026-08-08 NF  CORREGIDO: SI EL IMPORTE DE LA VENTA NO CAE EN
+006800*               NINGUN TRAMO DE DISCUENTO-TABLA-FILE, LA VENTA
+006900*               SE RECHAZA A EXCEPT-VENTAS-FILE (2075-VALIDAR-
+007000*               TRAMO) EN LUGAR DE CALCULARSE CON EL PORCENTAJE
+007100*               QUE HABIA QUEDADO DE LA VENTA ANTERIOR.
+007200*2026-08-08 NF  CORREGIDO: 1800-CARGAR-IVA AHORA IGNORA UNA
+007300*               LECTURA FALLIDA DE IVA-TABLA-FILE EN LUGAR DE
+007400*               GRABAR EL AREA VACIA DEL FD SOBRE VTA-IVA-VIGENTE,
+007500*               IGUAL QUE 1850-CARGAR-REDONDEO.
+007600******************************************************************
+007700 IDENTIFICATION DIVISION.
+007800 PROGRAM-ID. Ejercicio5.
+007900 AUTHOR. N. FEDIUK.
+008000 INSTALLATION. PERFUMERIA - SISTEMAS.
+008100 DATE-WRITTEN. 2026-08-08.
+008200 DATE-COMPILED. 2026-08-08.
+008300
+008400******************************************************************
+008500*PROPOSITO: PROCESO BATCH DE CIERRE DIARIO QUE LEE EL ARCHIVO DE
+008600*VENTAS DEL DIA (SALES-TRANS-FILE), CALCULA EL DESCUENTO SEGUN EL
+008700*IMPORTE DE CADA VENTA Y GRABA EL RESULTADO EN SALES-TOTAL-FILE.
+008800******************************************************************
+008900 ENVIRONMENT DIVISION.
+009000 INPUT-OUTPUT SECTION.
+009100 FILE-CONTROL.
+009200     SELECT SALES-TRANS-FILE ASSIGN TO "SALESTRN"
+009300         ORGANIZATION IS SEQUENTIAL
+009400         FILE STATUS IS VTA-TRANS-STATUS.
+009500
+009600     SELECT SALES-TOTAL-FILE ASSIGN TO "SALESTOT"
+009700         ORGANIZATION IS SEQUENTIAL
+009800         FILE STATUS IS VTA-TOTAL-STATUS.
+009900
+010000     SELECT DISCUENTO-TABLA-FILE ASSIGN TO "DESCTABL"
+010100         ORGANIZATION IS SEQUENTIAL
+010200         FILE STATUS IS VTA-TABLA-STATUS.
+010300
+010400     SELECT EXCEPT-VENTAS-FILE ASSIGN TO "EXCEPTVT"
+010500         ORGANIZATION IS SEQUENTIAL
+010600         FILE STATUS IS VTA-EXCEPT-STATUS.
+010700
+010800     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+010900         ORGANIZATION IS SEQUENTIAL
+011000         FILE STATUS IS VTA-AUDIT-STATUS.
+011100
+011200     SELECT CHECKPOINT-FILE ASSIGN TO "VTACKPT"
+011300         ORGANIZATION IS SEQUENTIAL
+011400         FILE STATUS IS VTA-CKPT-STATUS.
+011500
+011600     SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIENTEM"
+011700         ORGANIZATION IS SEQUENTIAL
+011800         FILE STATUS IS VTA-CLIMTR-STATUS.
+011900
+012000     SELECT IVA-TABLA-FILE ASSIGN TO "TASAIVA"
+012100         ORGANIZATION IS SEQUENTIAL
+012200         FILE STATUS IS VTA-IVAFIL-STATUS.
+012300
+012400     SELECT TASA-CAMBIO-FILE ASSIGN TO "TASACAMB"
+012500         ORGANIZATION IS SEQUENTIAL
+012600         FILE STATUS IS VTA-TCAMFIL-STATUS.
+012700
+012800     SELECT VOLUMEN-TABLA-FILE ASSIGN TO "VOLUTABL"
+012900         ORGANIZATION IS SEQUENTIAL
+013000         FILE STATUS IS VTA-VOLFIL-STATUS.
+013100
+013200     SELECT PRODUCTO-MASTER-FILE ASSIGN TO "PRODUCTM"
+013300         ORGANIZATION IS SEQUENTIAL
+013400         FILE STATUS IS VTA-PRODMTR-STATUS.
+013500
+013600     SELECT REDONDEO-CONFIG-FILE ASSIGN TO "REDONMOD"
+013700         ORGANIZATION IS SEQUENTIAL
+013800         FILE STATUS IS VTA-REDFIL-STATUS.
+013900
+014000 DATA DIVISION.
+014100 FILE SECTION.
+014200 FD  SALES-TRANS-FILE
+014300     RECORDING MODE IS F.
+014400     COPY VTATRAN.
+014500
+014600 FD  SALES-TOTAL-FILE
+014700     RECORDING MODE IS F.
+014800     COPY VTATOTL.
+014900
+015000 FD  DISCUENTO-TABLA-FILE
+015100     RECORDING MODE IS F.
+015200     COPY VTATABL.
+015300
+015400 FD  EXCEPT-VENTAS-FILE
+015500     RECORDING MODE IS F.
+015600     COPY VTAEXC.
+015700
+015800 FD  AUDIT-LOG-FILE
+015900     RECORDING MODE IS F.
+016000     COPY VTAAUDIT.
+016100
+016200 FD  CHECKPOINT-FILE
+016300     RECORDING MODE IS F.
+016400     COPY VTACKPT.
+016500
+016600 FD  CLIENTE-MASTER-FILE
+016700     RECORDING MODE IS F.
+016800     COPY VTACLTE.
+016900
+017000 FD  IVA-TABLA-FILE
+017100     RECORDING MODE IS F.
+017200     COPY VTAIVA.
+017300
+017400 FD  TASA-CAMBIO-FILE
+017500     RECORDING MODE IS F.
+017600     COPY VTATCAM.
+017700
+017800 FD  VOLUMEN-TABLA-FILE
+017900     RECORDING MODE IS F.
+018000     COPY VTAVOL.
+018100
+018200 FD  PRODUCTO-MASTER-FILE
+018300     RECORDING MODE IS F.
+018400     COPY VTAPROD.
+018500
+018600 FD  REDONDEO-CONFIG-FILE
+018700     RECORDING MODE IS F.
+018800     COPY VTAREDON.
+018900
+019000 WORKING-STORAGE SECTION.
+019100
+019200 COPY VTASGNP.
+019300
+019400*ESTADOS DE LOS ARCHIVOS.
+019500 01  VTA-TRANS-STATUS             PIC X(02).
+019600     88  VTA-TRANS-OK             VALUE "00".
+019700     88  VTA-TRANS-EOF            VALUE "10".
+019800
+019900 01  VTA-TOTAL-STATUS             PIC X(02).
+020000     88  VTA-TOTAL-OK             VALUE "00".
+020100
+020200 01  VTA-TABLA-STATUS             PIC X(02).
+020300     88  VTA-TABLA-OK             VALUE "00".
+020400     88  VTA-TABLA-EOF            VALUE "10".
+020500
+020600 01  VTA-EXCEPT-STATUS            PIC X(02).
+020700     88  VTA-EXCEPT-OK            VALUE "00".
+020800
+020900 01  VTA-AUDIT-STATUS             PIC X(02).
+021000     88  VTA-AUDIT-OK             VALUE "00".
+021100
+021200 01  VTA-CKPT-STATUS              PIC X(02).
+021300     88  VTA-CKPT-OK              VALUE "00".
+021400
+021500 01  VTA-CLIMTR-STATUS            PIC X(02).
+021600     88  VTA-CLIMTR-OK            VALUE "00".
+021700     88  VTA-CLIMTR-EOF           VALUE "10".
+021800
+021900 01  VTA-IVAFIL-STATUS            PIC X(02).
+022000     88  VTA-IVAFIL-OK            VALUE "00".
+022100
+022200 01  VTA-TCAMFIL-STATUS           PIC X(02).
+022300     88  VTA-TCAMFIL-OK           VALUE "00".
+022400     88  VTA-TCAMFIL-EOF          VALUE "10".
+022500
+022600 01  VTA-VOLFIL-STATUS            PIC X(02).
+022700     88  VTA-VOLFIL-OK            VALUE "00".
+022800     88  VTA-VOLFIL-EOF           VALUE "10".
+022900
+023000 01  VTA-PRODMTR-STATUS           PIC X(02).
+023100     88  VTA-PRODMTR-OK           VALUE "00".
+023200     88  VTA-PRODMTR-EOF          VALUE "10".
+023300
+023400 01  VTA-REDFIL-STATUS            PIC X(02).
+023500     88  VTA-REDFIL-OK            VALUE "00".
+023600
+023700*TABLA DE TRAMOS DE DESCUENTO, CARGADA EN MEMORIA AL INICIO
+023800*DESDE DISCUENTO-TABLA-FILE.
+023900 01  VTA-TABLA-DESCUENTOS.
+024000     05  VTA-TABLA-CANT           PIC 9(02) COMP VALUE ZERO.
+024100     05  VTA-TABLA-ENTRADA OCCURS 20 TIMES
+024200                           INDEXED BY VTA-TABLA-IDX.
+024300         10  VTA-TAB-TIER         PIC 9(02).
+024400         10  VTA-TAB-DESDE        PIC 9(07)V9(02).
+024500         10  VTA-TAB-HASTA        PIC 9(07)V9(02).
+024600         10  VTA-TAB-PORCENTAJE   PIC 9(03)V9(02).
+024700
+024800*MAESTRO DE CLIENTES, CARGADO EN MEMORIA AL INICIO DESDE
+024900*CLIENTE-MASTER-FILE, USADO PARA EL BONUS DE FIDELIDAD.
+025000 01  VTA-TABLA-CLIENTES.
+025100     05  VTA-CLI-CANT             PIC 9(04) COMP VALUE ZERO.
+025200     05  VTA-CLI-ENTRADA OCCURS 200 TIMES
+025300                           INDEXED BY VTA-CLI-IDX.
+025400         10  VTA-TAB-CLI-ID       PIC 9(08).
+025500         10  VTA-TAB-CLI-TIER     PIC X(01).
+025600
+025700 01  VTA-TIER-SWITCH              PIC X(01) VALUE "N".
+025800     88  VTA-TIER-ENCONTRADO      VALUE "S".
+025900
+026000 01  VTA-CLI-SWITCH               PIC X(01) VALUE "N".
+026100     88  VTA-CLI-ENCONTRADO       VALUE "S".
+026200
+026300*TABLA DE TASAS DE CAMBIO, CARGADA EN MEMORIA AL INICIO DESDE
+026400*TASA-CAMBIO-FILE, USADA POR 2010-CONVERTIR-MONEDA.
+026500 01  VTA-TABLA-MONEDAS.
+026600     05  VTA-MON-CANT             PIC 9(02) COMP VALUE ZERO.
+026700     05  VTA-MON-ENTRADA OCCURS 20 TIMES
+026800                         INDEXED BY VTA-MON-IDX.
+026900         10  VTA-TAB-MON-COD      PIC X(03).
+027000         10  VTA-TAB-MON-TASA     PIC 9(05)V9(04).
+027100
+027200 01  VTA-MON-SWITCH               PIC X(01) VALUE "N".
+027300     88  VTA-MON-ENCONTRADA       VALUE "S".
+027400
+027500*TABLA DE DESCUENTOS POR VOLUMEN, CARGADA EN MEMORIA AL INICIO
+027600*DESDE VOLUMEN-TABLA-FILE, USADA POR 2140-BUSCAR-VOLUMEN.
+027700 01  VTA-TABLA-VOLUMEN.
+027800     05  VTA-VOL-CANT             PIC 9(02) COMP VALUE ZERO.
+027900     05  VTA-VOL-ENTRADA OCCURS 20 TIMES
+028000                         INDEXED BY VTA-VOL-IDX.
+028100         10  VTA-TAB-VOL-DESDE    PIC 9(05).
+028200         10  VTA-TAB-VOL-HASTA    PIC 9(05).
+028300         10  VTA-TAB-VOL-PORCENTAJE
+028400                                  PIC 9(03)V9(02).
+028500
+028600 01  VTA-VOL-SWITCH               PIC X(01) VALUE "N".
+028700     88  VTA-VOL-ENCONTRADA       VALUE "S".
+028800
+028900*MAESTRO DE PRODUCTOS, CARGADO EN MEMORIA AL INICIO DESDE
+029000*PRODUCTO-MASTER-FILE. EL STOCK SE DESCUENTA EN MEMORIA A MEDIDA
+029100*QUE SE COMPLETAN LAS VENTAS Y SE REGRABA POR COMPLETO AL FINAL
+029200*DEL PROCESO (VER 9000-FINALIZAR).
+029300 01  VTA-TABLA-PRODUCTOS.
+029400     05  VTA-PROD-CANT            PIC 9(04) COMP VALUE ZERO.
+029500     05  VTA-PROD-ENTRADA OCCURS 500 TIMES
+029600                          INDEXED BY VTA-PROD-IDX.
+029700         10  VTA-TAB-PROD-COD     PIC X(06).
+029800         10  VTA-TAB-PROD-DESC    PIC X(20).
+029900         10  VTA-TAB-PROD-STOCK   PIC 9(07).
+030000
+030100 01  VTA-PROD-SWITCH              PIC X(01) VALUE "N".
+030200     88  VTA-PROD-ENCONTRADO      VALUE "S".
+030300
+030400 01  VTA-PROD-FOUND-NDX           PIC 9(04) COMP VALUE ZERO.
+030500
+030600*TASA DE IVA VIGENTE, CARGADA AL INICIO DESDE IVA-TABLA-FILE.
+030700 77  VTA-IVA-VIGENTE              PIC 9(03)V9(02) VALUE ZERO.
+030800
+030900*MODO DE REDONDEO DE LA ARITMETICA DE DESCUENTO (PORCENTAJE,
+031000*DESCUENTO Y TOTAL DE LA VENTA), CARGADO AL INICIO DESDE
+031100*REDONDEO-CONFIG-FILE: "R" REDONDEA AL CENTAVO MAS CERCANO,
+031200*"T" TRUNCA. CUALQUIER OTRO VALOR (O ARCHIVO VACIO) SE TOMA
+031300*COMO REDONDEO AL MAS CERCANO, EL CRITERIO MAS SEGURO.
+031400 01  VTA-REDONDEO-MODO            PIC X(01) VALUE "R".
+031500     88  VTA-RED-CERCANO          VALUE "R".
+031600     88  VTA-RED-TRUNCAR          VALUE "T".
+031700
+031800 01  VTA-RECONCILIA-SWITCH        PIC X(01).
+031900     88  VTA-RECONCILIA-OK        VALUE "S".
+032000     88  VTA-RECONCILIA-ERROR     VALUE "N".
+032100
+032200 01  VTA-VALIDACION-SWITCH        PIC X(01).
+032300     88  VTA-VALIDACION-OK        VALUE "S".
+032400     88  VTA-VALIDACION-ERROR     VALUE "N".
+032500
+032600*INDICA SI LA VENTA ACTUAL LLEVA UN OVERRIDE DE SUPERVISOR SOBRE
+032700*EL PORCENTAJE DE DESCUENTO. VER 2065-VALIDAR-OVERRIDE Y
+032800*2100-CALCULAR-DESCUENTO.
+032900 01  VTA-OVERRIDE-SWITCH          PIC X(01) VALUE "N".
+033000     88  VTA-VENTA-OVERRIDE       VALUE "S".
+033100
+033200*TOPE MAXIMO DE IMPORTE ACEPTADO PARA UNA VENTA. AJUSTABLE SEGUN
+033300*LA POLITICA COMERCIAL VIGENTE.
+033400 77  VTA-IMPORTE-MAXIMO           PIC 9(07)V9(02)
+033500                                  VALUE 50000.00.
+033600
+033700*SWITCHES DE CONTROL DEL PROCESO.
+033800 01  VTA-SWITCHES.
+033900     05  VTA-SW-FIN-ARCHIVO       PIC X(01) VALUE "N".
+034000         88  VTA-FIN-ARCHIVO      VALUE "S".
+034100
+034200*CONTADORES DEL PROCESO.
+034300 01  VTA-CONTADORES.
+034400     05  VTA-CANT-LEIDAS          PIC 9(07) COMP VALUE ZERO.
+034500     05  VTA-CANT-PROCESADAS      PIC 9(07) COMP VALUE ZERO.
+034600     05  VTA-CANT-RECHAZADAS      PIC 9(07) COMP VALUE ZERO.
+034700
+034800*TOTALES DE CONTROL DE FIN DE ARCHIVO PARA SALES-TOTAL-FILE Y
+034900*EXCEPT-VENTAS-FILE (SUMA DE LOS IMPORTES GRABADOS EN CADA UNO).
+035000 01  VTA-HASH-TOTALES.
+035100     05  VTA-HASH-TOTAL-VENTAS    PIC S9(09)V9(02) VALUE ZERO.
+035200     05  VTA-HASH-TOTAL-EXCEPC    PIC S9(09)V9(02) VALUE ZERO.
+035300
+035400*AREAS DE TRABAJO PARA EL CALCULO DEL DESCUENTO.
+035500 01  VTA-AREA-CALCULO.
+035600     05  VTA-PORCENTAJE           PIC 9(07)V9(02).
+035700     05  VTA-DESCUENTO            PIC 9(07)V9(02).
+035800     05  VTA-TOTAL-VENTA          PIC S9(07)V9(02).
+035900     05  VTA-TIER-APLICADO        PIC 9(02).
+036000     05  VTA-CLI-BONUS-PUNTOS     PIC 9(03)V9(02) VALUE ZERO.
+036100     05  VTA-VOL-BONUS-PUNTOS     PIC 9(03)V9(02) VALUE ZERO.
+036200     05  VTA-PORC-ORIGINAL        PIC 9(03)V9(02) VALUE ZERO.
+036300     05  VTA-IVA-IMPORTE          PIC 9(07)V9(02).
+036400     05  VTA-TOTAL-COBRAR         PIC 9(07)V9(02).
+036500     05  VTA-TASA-CAMBIO          PIC 9(05)V9(04).
+036600     05  VTA-IMPORTE-PESOS        PIC S9(07)V9(02).
+036700     05  VTA-MONEDA-VENTA         PIC X(03).
+036800
+036900*CANTIDAD DE VENTAS COMPLETADAS (GRABADAS EN SALES-TOTAL-FILE O
+037000*EXCEPT-VENTAS-FILE) ENTRE CADA CHECKPOINT.
+037100 77  VTA-CKPT-INTERVALO           PIC 9(05) COMP VALUE 100.
+037200
+037300 01  VTA-CKPT-AREA.
+037400     05  VTA-CKPT-COCIENTE        PIC 9(07) COMP.
+037500     05  VTA-CKPT-RESTO           PIC 9(07) COMP.
+037600     05  VTA-CKPT-SALTAR          PIC 9(07) COMP VALUE ZERO.
+037650     05  VTA-CKPT-INDICE          PIC 9(07) COMP VALUE ZERO.
+037660*CANTIDAD ACUMULADA DE VENTAS COMPLETADAS DESDE EL INICIO DEL
+037670*ARCHIVO (NO SOLO LAS DE ESTA CORRIDA), PARA QUE EL CHECKPOINT
+037680*GRABADO REFLEJE SIEMPRE LA POSICION VERDADERA, AUN DESPUES DE
+037690*UN REINICIO.
+037695     05  VTA-CKPT-CANT-ACUM       PIC 9(07) COMP VALUE ZERO.
+037800
+037900 01  VTA-CKPT-REINICIO-SWITCH     PIC X(01) VALUE "N".
+038000     88  VTA-CKPT-ES-REINICIO     VALUE "S".
+038100
+038200 PROCEDURE DIVISION.
+038300
+038400 0000-MAINLINE.
+038500
+038600     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+038700
+038800     PERFORM 2000-PROCESAR-VENTA THRU 2000-EXIT
+038900         UNTIL VTA-FIN-ARCHIVO.
+039000
+039100     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+039200
+039300     STOP RUN.
+039400
+039500******************************************************************
+039600*1000-INICIALIZAR: ABRE LOS ARCHIVOS, DETECTA SI SE TRATA DE UN
+039700*REINICIO Y LEE EL PRIMER REGISTRO A PROCESAR.
+039800******************************************************************
+039900 1000-INICIALIZAR.
+040000
+040100     PERFORM 1400-VERIFICAR-CHECKPOINT THRU 1400-EXIT.
+040200
+040300     OPEN INPUT SALES-TRANS-FILE.
+040400
+040500     IF VTA-CKPT-ES-REINICIO
+040600         OPEN EXTEND SALES-TOTAL-FILE
+040700         OPEN EXTEND EXCEPT-VENTAS-FILE
+040800         OPEN EXTEND AUDIT-LOG-FILE
+040900     ELSE
+041000         OPEN OUTPUT SALES-TOTAL-FILE
+041100         OPEN OUTPUT EXCEPT-VENTAS-FILE
+041200         OPEN OUTPUT AUDIT-LOG-FILE
+041300     END-IF.
+041400
+041500     OPEN INPUT DISCUENTO-TABLA-FILE.
+041600
+041700     PERFORM 1200-CARGAR-TABLA THRU 1200-EXIT.
+041800
+041900     CLOSE DISCUENTO-TABLA-FILE.
+042000
+042100     OPEN INPUT CLIENTE-MASTER-FILE.
+042200
+042300     PERFORM 1700-CARGAR-CLIENTES THRU 1700-EXIT.
+042400
+042500     CLOSE CLIENTE-MASTER-FILE.
+042600
+042700     OPEN INPUT IVA-TABLA-FILE.
+042800
+042900     PERFORM 1800-CARGAR-IVA THRU 1800-EXIT.
+043000
+043100     CLOSE IVA-TABLA-FILE.
+043200
+043300     OPEN INPUT REDONDEO-CONFIG-FILE.
+043400
+043500     PERFORM 1850-CARGAR-REDONDEO THRU 1850-EXIT.
+043600
+043700     CLOSE REDONDEO-CONFIG-FILE.
+043800
+043900     OPEN INPUT TASA-CAMBIO-FILE.
+044000
+044100     PERFORM 1900-CARGAR-MONEDAS THRU 1900-EXIT.
+044200
+044300     CLOSE TASA-CAMBIO-FILE.
+044400
+044500     OPEN INPUT VOLUMEN-TABLA-FILE.
+044600
+044700     PERFORM 1600-CARGAR-VOLUMEN THRU 1600-EXIT.
+044800
+044900     CLOSE VOLUMEN-TABLA-FILE.
+045000
+045100     OPEN INPUT PRODUCTO-MASTER-FILE.
+045200
+045300     PERFORM 1650-CARGAR-PRODUCTOS THRU 1650-EXIT.
+045400
+045500     CLOSE PRODUCTO-MASTER-FILE.
+045600
+045700     IF VTA-CKPT-ES-REINICIO
+045800         PERFORM 1500-SALTAR-PROCESADAS THRU 1500-EXIT
+045900     END-IF.
+046000
+046100     PERFORM 1100-LEER-TRANS THRU 1100-EXIT.
+046200
+046300 1000-EXIT.
+046400     EXIT.
+046500
+046600 1100-LEER-TRANS.
+046700
+046800     READ SALES-TRANS-FILE
+046900         AT END
+047000             SET VTA-FIN-ARCHIVO TO TRUE
+047100         NOT AT END
+047200             ADD 1 TO VTA-CANT-LEIDAS
+047300     END-READ.
+047400
+047500 1100-EXIT.
+047600     EXIT.
+047700
+047800******************************************************************
+047900*1200-CARGAR-TABLA: LEE DISCUENTO-TABLA-FILE COMPLETO Y ARMA LA
+048000*TABLA DE TRAMOS EN MEMORIA USADA POR 2100-CALCULAR-DESCUENTO.
+048100******************************************************************
+048200 1200-CARGAR-TABLA.
+048300
+048400     READ DISCUENTO-TABLA-FILE
+048500         AT END
+048600             SET VTA-TABLA-EOF TO TRUE
+048700     END-READ.
+048800
+048900     PERFORM 1210-AGREGAR-TRAMO THRU 1210-EXIT
+049000         UNTIL VTA-TABLA-EOF.
+049100
+049200 1200-EXIT.
+049300     EXIT.
+049400
+049500 1210-AGREGAR-TRAMO.
+049600
+049700     ADD 1 TO VTA-TABLA-CANT.
+049800     SET VTA-TABLA-IDX TO VTA-TABLA-CANT.
+049900
+050000     MOVE VTA-TABLA-TIER  TO VTA-TAB-TIER (VTA-TABLA-IDX).
+050100     MOVE VTA-TABLA-DESDE TO VTA-TAB-DESDE (VTA-TABLA-IDX).
+050200     MOVE VTA-TABLA-HASTA TO VTA-TAB-HASTA (VTA-TABLA-IDX).
+050300     MOVE VTA-TABLA-PORCENTAJE
+050400                          TO VTA-TAB-PORCENTAJE (VTA-TABLA-IDX).
+050500
+050600     READ DISCUENTO-TABLA-FILE
+050700         AT END
+050800             SET VTA-TABLA-EOF TO TRUE
+050900     END-READ.
+051000
+051100 1210-EXIT.
+051200     EXIT.
+051300
+051400******************************************************************
+051500*1700-CARGAR-CLIENTES: LEE CLIENTE-MASTER-FILE COMPLETO Y ARMA LA
+051600*TABLA DE CLIENTES EN MEMORIA USADA POR 2120-BUSCAR-CLIENTE.
+051700******************************************************************
+051800 1700-CARGAR-CLIENTES.
+051900
+052000     READ CLIENTE-MASTER-FILE
+052100         AT END
+052200             SET VTA-CLIMTR-EOF TO TRUE
+052300     END-READ.
+052400
+052500     PERFORM 1710-AGREGAR-CLIENTE THRU 1710-EXIT
+052600         UNTIL VTA-CLIMTR-EOF.
+052700
+052800 1700-EXIT.
+052900     EXIT.
+053000
+053100 1710-AGREGAR-CLIENTE.
+053200
+053300     ADD 1 TO VTA-CLI-CANT.
+053400     SET VTA-CLI-IDX TO VTA-CLI-CANT.
+053500
+053600     MOVE VTA-CLI-ID          TO VTA-TAB-CLI-ID (VTA-CLI-IDX).
+053700     MOVE VTA-CLI-TIER-LEALTAD
+053800                              TO VTA-TAB-CLI-TIER (VTA-CLI-IDX).
+053900
+054000     READ CLIENTE-MASTER-FILE
+054100         AT END
+054200             SET VTA-CLIMTR-EOF TO TRUE
+054300     END-READ.
+054400
+054500 1710-EXIT.
+054600     EXIT.
+054700
+054800******************************************************************
+054900*1800-CARGAR-IVA: LEE LA TASA DE IVA VIGENTE DESDE
+055000*IVA-TABLA-FILE. EL ARCHIVO TIENE UN UNICO REGISTRO.
+055100******************************************************************
+055200 1800-CARGAR-IVA.
+055300
+055400     READ IVA-TABLA-FILE
+055500         AT END
+055600             CONTINUE
+055700     END-READ.
+055800
+055900     IF VTA-IVAFIL-OK
+056000         MOVE VTA-IVA-PORCENTAJE TO VTA-IVA-VIGENTE
+056100     END-IF.
+056200
+056300 1800-EXIT.
+056400     EXIT.
+056500
+056600******************************************************************
+056700*1850-CARGAR-REDONDEO: LEE EL MODO DE REDONDEO VIGENTE DESDE
+056800*REDONDEO-CONFIG-FILE. EL ARCHIVO TIENE UN UNICO REGISTRO; SI NO
+056900*TIENE REGISTRO (O TRAE UN VALOR EN BLANCO) SE MANTIENE EL VALOR
+057000*POR DEFECTO YA CARGADO EN VTA-REDONDEO-MODO (REDONDEO AL MAS
+057100*CERCANO).
+057200******************************************************************
+057300 1850-CARGAR-REDONDEO.
+057400
+057500     READ REDONDEO-CONFIG-FILE
+057600         AT END
+057700             CONTINUE
+057800     END-READ.
+057900
+058000     IF VTA-REDFIL-OK
+058100         IF VTA-RED-MODO NOT = SPACES
+058200             MOVE VTA-RED-MODO TO VTA-REDONDEO-MODO
+058300         END-IF
+058400     END-IF.
+058500
+058600 1850-EXIT.
+058700     EXIT.
+058800
+058900******************************************************************
+059000*1900-CARGAR-MONEDAS: LEE TASA-CAMBIO-FILE COMPLETO Y ARMA LA
+059100*TABLA DE TASAS EN MEMORIA USADA POR 2010-CONVERTIR-MONEDA.
+059200******************************************************************
+059300 1900-CARGAR-MONEDAS.
+059400
+059500     READ TASA-CAMBIO-FILE
+059600         AT END
+059700             SET VTA-TCAMFIL-EOF TO TRUE
+059800     END-READ.
+059900
+060000     PERFORM 1910-AGREGAR-MONEDA THRU 1910-EXIT
+060100         UNTIL VTA-TCAMFIL-EOF.
+060200
+060300 1900-EXIT.
+060400     EXIT.
+060500
+060600 1910-AGREGAR-MONEDA.
+060700
+060800     ADD 1 TO VTA-MON-CANT.
+060900     SET VTA-MON-IDX TO VTA-MON-CANT.
+061000
+061100     MOVE VTA-TCAM-MONEDA TO VTA-TAB-MON-COD (VTA-MON-IDX).
+061200     MOVE VTA-TCAM-TASA   TO VTA-TAB-MON-TASA (VTA-MON-IDX).
+061300
+061400     READ TASA-CAMBIO-FILE
+061500         AT END
+061600             SET VTA-TCAMFIL-EOF TO TRUE
+061700     END-READ.
+061800
+061900 1910-EXIT.
+062000     EXIT.
+062100
+062200******************************************************************
+062300*1600-CARGAR-VOLUMEN: LEE VOLUMEN-TABLA-FILE COMPLETO Y ARMA LA
+062400*TABLA DE TRAMOS DE CANTIDAD EN MEMORIA USADA POR
+062500*2140-BUSCAR-VOLUMEN.
+062600******************************************************************
+062700 1600-CARGAR-VOLUMEN.
+062800
+062900     READ VOLUMEN-TABLA-FILE
+063000         AT END
+063100             SET VTA-VOLFIL-EOF TO TRUE
+063200     END-READ.
+063300
+063400     PERFORM 1610-AGREGAR-VOLUMEN THRU 1610-EXIT
+063500         UNTIL VTA-VOLFIL-EOF.
+063600
+063700 1600-EXIT.
+063800     EXIT.
+063900
+064000 1610-AGREGAR-VOLUMEN.
+064100
+064200     ADD 1 TO VTA-VOL-CANT.
+064300     SET VTA-VOL-IDX TO VTA-VOL-CANT.
+064400
+064500     MOVE VTA-VOLT-DESDE      TO VTA-TAB-VOL-DESDE (VTA-VOL-IDX).
+064600     MOVE VTA-VOLT-HASTA      TO VTA-TAB-VOL-HASTA (VTA-VOL-IDX).
+064700     MOVE VTA-VOLT-PORCENTAJE
+064800                          TO VTA-TAB-VOL-PORCENTAJE (VTA-VOL-IDX).
+064900
+065000     READ VOLUMEN-TABLA-FILE
+065100         AT END
+065200             SET VTA-VOLFIL-EOF TO TRUE
+065300     END-READ.
+065400
+065500 1610-EXIT.
+065600     EXIT.
+065700
+065800******************************************************************
+065900*1650-CARGAR-PRODUCTOS: LEE PRODUCTO-MASTER-FILE COMPLETO Y ARMA
+066000*LA TABLA DE PRODUCTOS Y STOCK EN MEMORIA USADA POR
+066100*2070-BUSCAR-PRODUCTO.
+066200******************************************************************
+066300 1650-CARGAR-PRODUCTOS.
+066400
+066500     READ PRODUCTO-MASTER-FILE
+066600         AT END
+066700             SET VTA-PRODMTR-EOF TO TRUE
+066800     END-READ.
+066900
+067000     PERFORM 1660-AGREGAR-PRODUCTO THRU 1660-EXIT
+067100         UNTIL VTA-PRODMTR-EOF.
+067200
+067300 1650-EXIT.
+067400     EXIT.
+067500
+067600 1660-AGREGAR-PRODUCTO.
+067700
+067800     ADD 1 TO VTA-PROD-CANT.
+067900     SET VTA-PROD-IDX TO VTA-PROD-CANT.
+068000
+068100     MOVE VTA-PROD-CODIGO    TO VTA-TAB-PROD-COD (VTA-PROD-IDX).
+068200     MOVE VTA-PROD-DESCRIPCION
+068300                             TO VTA-TAB-PROD-DESC (VTA-PROD-IDX).
+068400     MOVE VTA-PROD-STOCK     TO VTA-TAB-PROD-STOCK (VTA-PROD-IDX).
+068500
+068600     READ PRODUCTO-MASTER-FILE
+068700         AT END
+068800             SET VTA-PRODMTR-EOF TO TRUE
+068900     END-READ.
+069000
+069100 1660-EXIT.
+069200     EXIT.
+069300
+069400******************************************************************
+069500*1300-GRABAR-CHECKPOINT: REGISTRA EN CHECKPOINT-FILE LA CANTIDAD
+069600*DE VENTAS COMPLETADAS HASTA EL MOMENTO, PARA QUE UN REINICIO
+069700*POSTERIOR SEPA A PARTIR DE DONDE CONTINUAR.
+069800******************************************************************
+069900 1300-GRABAR-CHECKPOINT.
+070000
+070100     OPEN OUTPUT CHECKPOINT-FILE.
+070200     MOVE VTA-CKPT-CANT-ACUM  TO VTA-CKPT-CANT-LEIDAS.
+070400     WRITE VTA-CKPT-RECORD.
+070500     CLOSE CHECKPOINT-FILE.
+070600
+070700 1300-EXIT.
+070800     EXIT.
+070900
+071000******************************************************************
+071100*1400-VERIFICAR-CHECKPOINT: SI EXISTE UN CHECKPOINT DE UNA
+071200*CORRIDA ANTERIOR QUE NO TERMINO, LO LEE Y MARCA EL PROCESO COMO
+071300*REINICIO PARA NO VOLVER A GRABAR LAS VENTAS YA COMPLETADAS.
+071400******************************************************************
+071500 1400-VERIFICAR-CHECKPOINT.
+071600
+071700     OPEN INPUT CHECKPOINT-FILE.
+071800
+071900     IF VTA-CKPT-OK
+072000         READ CHECKPOINT-FILE
+072100             AT END
+072200                 CONTINUE
+072300         END-READ
+072400         MOVE VTA-CKPT-CANT-LEIDAS TO VTA-CKPT-SALTAR
+072450         MOVE VTA-CKPT-SALTAR      TO VTA-CKPT-CANT-ACUM
+072500         IF VTA-CKPT-SALTAR > 0
+072600             SET VTA-CKPT-ES-REINICIO TO TRUE
+072700         END-IF
+072800         CLOSE CHECKPOINT-FILE
+072900     END-IF.
+073000
+073100 1400-EXIT.
+073200     EXIT.
+073300
+073400******************************************************************
+073500*1500-SALTAR-PROCESADAS: EN UN REINICIO, AVANZA SALES-TRANS-FILE
+073600*SIN REPROCESAR LAS VENTAS QUE YA FUERON COMPLETADAS ANTES DEL
+073700*ULTIMO CHECKPOINT.
+073800******************************************************************
+073900 1500-SALTAR-PROCESADAS.
+074000
+074100     PERFORM 1510-SALTAR-UNA THRU 1510-EXIT
+074200         VARYING VTA-CKPT-INDICE FROM 1 BY 1
+074300         UNTIL VTA-CKPT-INDICE > VTA-CKPT-SALTAR
+074400            OR VTA-FIN-ARCHIVO.
+074500
+074600 1500-EXIT.
+074700     EXIT.
+074800
+074900 1510-SALTAR-UNA.
+075000
+075100     READ SALES-TRANS-FILE
+075200         AT END
+075300             SET VTA-FIN-ARCHIVO TO TRUE
+075400         NOT AT END
+075500             ADD 1 TO VTA-CANT-LEIDAS
+075600     END-READ.
+075700
+075800 1510-EXIT.
+075900     EXIT.
+076000
+076100******************************************************************
+076200*2000-PROCESAR-VENTA: CALCULA EL DESCUENTO DE LA VENTA ACTUAL,
+076300*GRABA EL RESULTADO Y LEE EL SIGUIENTE REGISTRO.
+076400******************************************************************
+076500 2000-PROCESAR-VENTA.
+076600
+076700     PERFORM 2010-CONVERTIR-MONEDA THRU 2010-EXIT.
+076800
+076900     PERFORM 2050-VALIDAR-IMPORTE THRU 2050-EXIT.
+077000
+077100     IF VTA-VALIDACION-OK
+077200         PERFORM 2055-VALIDAR-MONEDA THRU 2055-EXIT
+077300     END-IF.
+077400
+077500     IF VTA-VALIDACION-OK
+077600         PERFORM 2060-VALIDAR-STOCK THRU 2060-EXIT
+077700     END-IF.
+077800
+077900     IF VTA-VALIDACION-OK
+078000         PERFORM 2065-VALIDAR-OVERRIDE THRU 2065-EXIT
+078100     END-IF.
+078200
+078300     IF VTA-VALIDACION-OK
+078400         PERFORM 2075-VALIDAR-TRAMO THRU 2075-EXIT
+078500     END-IF.
+078600
+078700     IF VTA-VALIDACION-ERROR
+078800         PERFORM 2950-GRABAR-EXCEPCION THRU 2950-EXIT
+078900     ELSE
+079000         PERFORM 2100-CALCULAR-DESCUENTO THRU 2100-EXIT
+079100         PERFORM 2200-RECONCILIAR THRU 2200-EXIT
+079200         IF VTA-RECONCILIA-OK
+079300             PERFORM 2250-CALCULAR-IVA THRU 2250-EXIT
+079400             PERFORM 2900-GRABAR-TOTAL THRU 2900-EXIT
+079500         ELSE
+079600             PERFORM 2950-GRABAR-EXCEPCION THRU 2950-EXIT
+079700         END-IF
+079800     END-IF.
+079900
+080000     ADD 1 TO VTA-CKPT-CANT-ACUM.
+080050     DIVIDE VTA-CKPT-CANT-ACUM BY VTA-CKPT-INTERVALO
+080300         GIVING VTA-CKPT-COCIENTE
+080400         REMAINDER VTA-CKPT-RESTO.
+080500
+080600     IF VTA-CKPT-RESTO = 0
+080700         PERFORM 1300-GRABAR-CHECKPOINT THRU 1300-EXIT
+080800     END-IF.
+080900
+081000     PERFORM 1100-LEER-TRANS THRU 1100-EXIT.
+081100
+081200 2000-EXIT.
+081300     EXIT.
+081400******************************************************************
+081500*2010-CONVERTIR-MONEDA: CONVIERTE VTA-IMPORTE A PESOS SEGUN LA
+081600*MONEDA DE ORIGEN DE LA VENTA (VTA-TRANS-MONEDA), USANDO LA TASA
+081700*VIGENTE DE TASA-CAMBIO-FILE. UNA VENTA EN BLANCO O EN "ARS" SE
+081800*TOMA COMO YA EXPRESADA EN PESOS (TASA 1). EL RESTO DEL CALCULO
+081900*DE DESCUENTO Y LA RECONCILIACION TRABAJAN SIEMPRE SOBRE
+082000*VTA-IMPORTE-PESOS.
+082100******************************************************************
+082200 2010-CONVERTIR-MONEDA.
+082300
+082400     MOVE 1.0000 TO VTA-TASA-CAMBIO.
+082500     MOVE "ARS" TO VTA-MONEDA-VENTA.
+082600
+082700     IF VTA-TRANS-MONEDA NOT = SPACES
+082800         MOVE VTA-TRANS-MONEDA TO VTA-MONEDA-VENTA
+082900         IF VTA-TRANS-MONEDA NOT = "ARS"
+083000             MOVE "N" TO VTA-MON-SWITCH
+083100             PERFORM 2020-BUSCAR-MONEDA THRU 2020-EXIT
+083200                 VARYING VTA-MON-IDX FROM 1 BY 1
+083300                 UNTIL VTA-MON-IDX > VTA-MON-CANT
+083400                    OR VTA-MON-ENCONTRADA
+083500         END-IF
+083600     END-IF.
+083700
+083800     MULTIPLY VTA-IMPORTE BY VTA-TASA-CAMBIO
+083900                           GIVING VTA-IMPORTE-PESOS ROUNDED.
+084000
+084100 2010-EXIT.
+084200     EXIT.
+084300
+084400 2020-BUSCAR-MONEDA.
+084500
+084600     IF VTA-TRANS-MONEDA = VTA-TAB-MON-COD (VTA-MON-IDX)
+084700         SET VTA-MON-ENCONTRADA TO TRUE
+084800         MOVE VTA-TAB-MON-TASA (VTA-MON-IDX) TO VTA-TASA-CAMBIO
+084900     END-IF.
+085000
+085100 2020-EXIT.
+085200     EXIT.
+085300
+085400
+085500******************************************************************
+085600*2050-VALIDAR-IMPORTE: RECHAZA LA VENTA ANTES DE CALCULAR EL
+085700*DESCUENTO SI EL IMPORTE ES NEGATIVO, CERO O SUPERA EL TOPE
+085800*CONFIGURADO EN VTA-IMPORTE-MAXIMO.
+085900******************************************************************
+086000 2050-VALIDAR-IMPORTE.
+086100
+086200     SET VTA-VALIDACION-OK TO TRUE.
+086300     MOVE ZERO TO VTA-EXC-RAZON-COD.
+086400
+086500     MOVE VTA-IMPORTE-PESOS TO VTA-SGN-VALOR.
+086600     CALL "VTASIGNO" USING VTA-SIGNO-PARMS.
+086700
+086800     IF VTA-SGN-NEGATIVO
+086900         SET VTA-VALIDACION-ERROR TO TRUE
+087000         SET VTA-EXC-IMPORTE-NEGATIVO TO TRUE
+087100     ELSE
+087200         IF VTA-SGN-CERO
+087300             SET VTA-VALIDACION-ERROR TO TRUE
+087400             SET VTA-EXC-IMPORTE-CERO TO TRUE
+087500         ELSE
+087600             IF VTA-IMPORTE-PESOS > VTA-IMPORTE-MAXIMO
+087700                 SET VTA-VALIDACION-ERROR TO TRUE
+087800                 SET VTA-EXC-IMPORTE-EXCESIVO TO TRUE
+087900             END-IF
+088000         END-IF
+088100     END-IF.
+088200
+088300 2050-EXIT.
+088400     EXIT.
+088500
+088600******************************************************************
+088700*2055-VALIDAR-MONEDA: RECHAZA LA VENTA SI VTA-TRANS-MONEDA TRAE UN
+088800*CODIGO DE MONEDA QUE NO ESTA EN BLANCO, NO ES "ARS" Y TAMPOCO SE
+088900*ENCONTRO EN TASA-CAMBIO-FILE. SIN ESTE CONTROL, 2010-CONVERTIR-
+089000*MONEDA DEJA LA TASA POR DEFECTO (1.0000) Y LA VENTA SE CONVIERTE
+089100*1 A 1 COMO SI FUERA PESOS, EN LUGAR DE RECHAZARSE.
+089200******************************************************************
+089300 2055-VALIDAR-MONEDA.
+089400
+089500     IF VTA-TRANS-MONEDA NOT = SPACES
+089600        AND VTA-TRANS-MONEDA NOT = "ARS"
+089700        AND NOT VTA-MON-ENCONTRADA
+089800         SET VTA-VALIDACION-ERROR TO TRUE
+089900         SET VTA-EXC-MONEDA-INEXIST TO TRUE
+090000     END-IF.
+090100
+090200 2055-EXIT.
+090300     EXIT.
+090400
+090500******************************************************************
+090600*2060-VALIDAR-STOCK: RECHAZA LA VENTA SI EL PRODUCTO INFORMADO NO
+090700*EXISTE EN EL MAESTRO O SI NO HAY STOCK SUFICIENTE PARA CUBRIR LA
+090800*CANTIDAD VENDIDA. UNA VENTA SIN PRODUCTO INFORMADO (EN BLANCO)
+090900*NO CONTROLA STOCK.
+091000******************************************************************
+091100 2060-VALIDAR-STOCK.
+091200
+091300     IF VTA-TRANS-PRODUCTO NOT = SPACES
+091400         MOVE "N" TO VTA-PROD-SWITCH
+091500
+091600         PERFORM 2070-BUSCAR-PRODUCTO THRU 2070-EXIT
+091700             VARYING VTA-PROD-IDX FROM 1 BY 1
+091800             UNTIL VTA-PROD-IDX > VTA-PROD-CANT
+091900                OR VTA-PROD-ENCONTRADO
+092000
+092100         IF VTA-PROD-ENCONTRADO
+092200             IF VTA-TRANS-CANTIDAD >
+092300                       VTA-TAB-PROD-STOCK (VTA-PROD-FOUND-NDX)
+092400                 SET VTA-VALIDACION-ERROR TO TRUE
+092500                 SET VTA-EXC-STOCK-INSUFICIE TO TRUE
+092600             END-IF
+092700         ELSE
+092800             SET VTA-VALIDACION-ERROR TO TRUE
+092900             SET VTA-EXC-PRODUCTO-INEXIST TO TRUE
+093000         END-IF
+093100     END-IF.
+093200
+093300 2060-EXIT.
+093400     EXIT.
+093500
+093600 2070-BUSCAR-PRODUCTO.
+093700
+093800     IF VTA-TRANS-PRODUCTO = VTA-TAB-PROD-COD (VTA-PROD-IDX)
+093900         SET VTA-PROD-ENCONTRADO TO TRUE
+094000         SET VTA-PROD-FOUND-NDX TO VTA-PROD-IDX
+094100     END-IF.
+094200
+094300 2070-EXIT.
+094400     EXIT.
+094500
+094600******************************************************************
+094700*2065-VALIDAR-OVERRIDE: RECHAZA LA VENTA SI TRAE UN PORCENTAJE DE
+094800*OVERRIDE PERO LE FALTA EL LEGAJO DEL SUPERVISOR O EL CODIGO DE
+094900*AUTORIZACION. UNA VENTA SIN OVERRIDE (PORCENTAJE EN CERO) NO SE
+095000*VALIDA AQUI.
+095100******************************************************************
+095200 2065-VALIDAR-OVERRIDE.
+095300
+095400     IF VTA-TRANS-PORC-OVERRIDE > 0
+095500        AND (VTA-TRANS-SUPERVISOR-ID = SPACES
+095600          OR VTA-TRANS-AUTORIZACION = SPACES)
+095700         SET VTA-VALIDACION-ERROR TO TRUE
+095800         SET VTA-EXC-OVERRIDE-INCOMP TO TRUE
+095900     END-IF.
+096000
+096100 2065-EXIT.
+096200     EXIT.
+096300
+096400******************************************************************
+096500*2075-VALIDAR-TRAMO: BUSCA EL TRAMO DE IMPORTE ALCANZADO POR LA
+096600*VENTA EN LA TABLA DE DESCUENTOS. RECHAZA LA VENTA SI EL IMPORTE
+096700*NO CAE DENTRO DE NINGUN TRAMO DE DISCUENTO-TABLA-FILE (UN HUECO
+096800*EN LOS RANGOS DE LA TABLA) EN LUGAR DE DEJAR QUE EL CALCULO
+096900*SIGA CON EL PORCENTAJE DE LA VENTA ANTERIOR.
+097000******************************************************************
+097100 2075-VALIDAR-TRAMO.
+097200
+097300     MOVE "N" TO VTA-TIER-SWITCH.
+097400     MOVE ZERO TO VTA-PORCENTAJE.
+097500     MOVE ZERO TO VTA-TIER-APLICADO.
+097600
+097700     PERFORM 2110-BUSCAR-TRAMO THRU 2110-EXIT
+097800         VARYING VTA-TABLA-IDX FROM 1 BY 1
+097900         UNTIL VTA-TABLA-IDX > VTA-TABLA-CANT
+098000            OR VTA-TIER-ENCONTRADO.
+098100
+098150*UNA VENTA CON OVERRIDE NO NECESITA CAER DENTRO DE NINGUN TRAMO --
+098160*EL PORCENTAJE LO DA EL SUPERVISOR, NO LA TABLA -- ASI QUE SOLO SE
+098170*RECHAZA POR TRAMO INEXISTENTE A UNA VENTA SIN OVERRIDE.
+098200     IF NOT VTA-TIER-ENCONTRADO
+098250         AND VTA-TRANS-PORC-OVERRIDE = ZERO
+098300         SET VTA-VALIDACION-ERROR TO TRUE
+098400         SET VTA-EXC-TRAMO-INEXIST TO TRUE
+098500     END-IF.
+098600
+098700 2075-EXIT.
+098800     EXIT.
+098900
+099000 2100-CALCULAR-DESCUENTO.
+099100
+099200     MOVE "N" TO VTA-OVERRIDE-SWITCH.
+099300     MOVE ZERO TO VTA-CLI-BONUS-PUNTOS.
+099400     MOVE ZERO TO VTA-VOL-BONUS-PUNTOS.
+099500
+099600     IF VTA-TRANS-CLIENTE-ID > 0
+099700         PERFORM 2120-BUSCAR-CLIENTE THRU 2120-EXIT
+099800     END-IF.
+099900
+100000     IF VTA-TRANS-CANTIDAD > 0
+100100         PERFORM 2140-BUSCAR-VOLUMEN THRU 2140-EXIT
+100200     END-IF.
+100300
+100400     ADD VTA-CLI-BONUS-PUNTOS VTA-VOL-BONUS-PUNTOS
+100500         TO VTA-PORCENTAJE.
+100600
+100700     MOVE VTA-PORCENTAJE TO VTA-PORC-ORIGINAL.
+100800
+100900     IF VTA-TRANS-PORC-OVERRIDE > 0
+101000         SET VTA-VENTA-OVERRIDE TO TRUE
+101100         MOVE VTA-TRANS-PORC-OVERRIDE TO VTA-PORCENTAJE
+101200     END-IF.
+101300
+101400     IF VTA-RED-CERCANO
+101500         MULTIPLY VTA-IMPORTE-PESOS BY VTA-PORCENTAJE
+101600                               GIVING VTA-DESCUENTO ROUNDED
+101700     ELSE
+101800         MULTIPLY VTA-IMPORTE-PESOS BY VTA-PORCENTAJE
+101900                               GIVING VTA-DESCUENTO
+102000     END-IF.
+102100
+102200     IF VTA-RED-CERCANO
+102300         DIVIDE VTA-DESCUENTO BY 100 GIVING VTA-DESCUENTO ROUNDED
+102400     ELSE
+102500         DIVIDE VTA-DESCUENTO BY 100 GIVING VTA-DESCUENTO
+102600     END-IF.
+102700
+102800     IF VTA-RED-CERCANO
+102900         SUBTRACT VTA-DESCUENTO FROM VTA-IMPORTE-PESOS
+103000             GIVING VTA-TOTAL-VENTA ROUNDED
+103100     ELSE
+103200         SUBTRACT VTA-DESCUENTO FROM VTA-IMPORTE-PESOS
+103300             GIVING VTA-TOTAL-VENTA
+103400     END-IF.
+103500
+103600 2100-EXIT.
+103700     EXIT.
+103800
+103900 2110-BUSCAR-TRAMO.
+104000
+104100     IF VTA-IMPORTE-PESOS >= VTA-TAB-DESDE (VTA-TABLA-IDX)
+104200        AND VTA-IMPORTE-PESOS <= VTA-TAB-HASTA (VTA-TABLA-IDX)
+104300         SET VTA-TIER-ENCONTRADO TO TRUE
+104400         MOVE VTA-TAB-TIER (VTA-TABLA-IDX)
+104500                               TO VTA-TIER-APLICADO
+104600         MOVE VTA-TAB-PORCENTAJE (VTA-TABLA-IDX)
+104700                               TO VTA-PORCENTAJE
+104800     END-IF.
+104900
+105000 2110-EXIT.
+105100     EXIT.
+105200
+105300******************************************************************
+105400*2120-BUSCAR-CLIENTE: BUSCA AL CLIENTE DE LA VENTA EN LA TABLA DE
+105500*FIDELIDAD Y SUMA LOS PUNTOS PORCENTUALES EXTRA DE SU TIER
+105600*(BRONCE +1, PLATA +2, ORO +3) AL PORCENTAJE DE DESCUENTO YA
+105700*DETERMINADO POR TRAMO DE IMPORTE.
+105800******************************************************************
+105900 2120-BUSCAR-CLIENTE.
+106000
+106100     MOVE "N" TO VTA-CLI-SWITCH.
+106200
+106300     PERFORM 2130-COMPARAR-CLIENTE THRU 2130-EXIT
+106400         VARYING VTA-CLI-IDX FROM 1 BY 1
+106500         UNTIL VTA-CLI-IDX > VTA-CLI-CANT
+106600            OR VTA-CLI-ENCONTRADO.
+106700
+106800 2120-EXIT.
+106900     EXIT.
+107000
+107100 2130-COMPARAR-CLIENTE.
+107200
+107300     IF VTA-TRANS-CLIENTE-ID = VTA-TAB-CLI-ID (VTA-CLI-IDX)
+107400         SET VTA-CLI-ENCONTRADO TO TRUE
+107500         EVALUATE VTA-TAB-CLI-TIER (VTA-CLI-IDX)
+107600             WHEN "B"
+107700                 MOVE 1 TO VTA-CLI-BONUS-PUNTOS
+107800             WHEN "P"
+107900                 MOVE 2 TO VTA-CLI-BONUS-PUNTOS
+108000             WHEN "O"
+108100                 MOVE 3 TO VTA-CLI-BONUS-PUNTOS
+108200             WHEN OTHER
+108300                 MOVE ZERO TO VTA-CLI-BONUS-PUNTOS
+108400         END-EVALUATE
+108500     END-IF.
+108600
+108700 2130-EXIT.
+108800     EXIT.
+108900
+109000******************************************************************
+109100*2140-BUSCAR-VOLUMEN: BUSCA EL TRAMO DE CANTIDAD ALCANZADO POR LA
+109200*VENTA EN LA TABLA DE DESCUENTOS POR VOLUMEN Y SUMA LOS PUNTOS
+109300*PORCENTUALES DEL TRAMO AL PORCENTAJE DE DESCUENTO YA DETERMINADO
+109400*POR TRAMO DE IMPORTE Y BONUS DE FIDELIDAD.
+109500******************************************************************
+109600 2140-BUSCAR-VOLUMEN.
+109700
+109800     MOVE "N" TO VTA-VOL-SWITCH.
+109900
+110000     PERFORM 2150-COMPARAR-VOLUMEN THRU 2150-EXIT
+110100         VARYING VTA-VOL-IDX FROM 1 BY 1
+110200         UNTIL VTA-VOL-IDX > VTA-VOL-CANT
+110300            OR VTA-VOL-ENCONTRADA.
+110400
+110500 2140-EXIT.
+110600     EXIT.
+110700
+110800 2150-COMPARAR-VOLUMEN.
+110900
+111000     IF VTA-TRANS-CANTIDAD >= VTA-TAB-VOL-DESDE (VTA-VOL-IDX)
+111100        AND VTA-TRANS-CANTIDAD <= VTA-TAB-VOL-HASTA (VTA-VOL-IDX)
+111200         SET VTA-VOL-ENCONTRADA TO TRUE
+111300         MOVE VTA-TAB-VOL-PORCENTAJE (VTA-VOL-IDX)
+111400                               TO VTA-VOL-BONUS-PUNTOS
+111500     END-IF.
+111600
+111700 2150-EXIT.
+111800     EXIT.
+111900
+112000******************************************************************
+112100*2200-RECONCILIAR: VERIFICA QUE EL TOTAL CALCULADO QUEDE ENTRE
+112200*CERO Y EL IMPORTE ORIGINAL DE LA VENTA. SI NO, LA VENTA SE
+112300*RECHAZA A EXCEPT-VENTAS-FILE EN LUGAR DE INFORMAR UN TOTAL
+112400*INCORRECTO.
+112500******************************************************************
+112600 2200-RECONCILIAR.
+112700
+112800     SET VTA-RECONCILIA-OK TO TRUE.
+112900
+113000     IF VTA-TOTAL-VENTA < 0
+113100        OR VTA-TOTAL-VENTA > VTA-IMPORTE-PESOS
+113200         SET VTA-RECONCILIA-ERROR TO TRUE
+113300     END-IF.
+113400
+113500 2200-EXIT.
+113600     EXIT.
+113700
+113800******************************************************************
+113900*2250-CALCULAR-IVA: APLICA LA TASA DE IVA VIGENTE SOBRE LA BASE
+114000*IMPONIBLE (VTA-TOTAL-VENTA) PARA OBTENER EL IMPORTE A COBRAR.
+114100******************************************************************
+114200 2250-CALCULAR-IVA.
+114300
+114400     MULTIPLY VTA-TOTAL-VENTA BY VTA-IVA-VIGENTE
+114500                           GIVING VTA-IVA-IMPORTE.
+114600     DIVIDE VTA-IVA-IMPORTE BY 100 GIVING VTA-IVA-IMPORTE.
+114700
+114800     ADD VTA-TOTAL-VENTA VTA-IVA-IMPORTE
+114900         GIVING VTA-TOTAL-COBRAR.
+115000
+115100 2250-EXIT.
+115200     EXIT.
+115300
+115400 2900-GRABAR-TOTAL.
+115500
+115600     MOVE VTA-TRANS-CLAVE     TO VTA-TOT-CLAVE.
+115700     MOVE VTA-TERMINAL-ID     TO VTA-TOT-TERMINAL-ID.
+115800     MOVE VTA-IMPORTE-PESOS   TO VTA-TOT-IMPORTE.
+115900     MOVE VTA-PORCENTAJE      TO VTA-TOT-PORCENTAJE.
+116000     MOVE VTA-DESCUENTO       TO VTA-TOT-DESCUENTO.
+116100     MOVE VTA-TOTAL-VENTA     TO VTA-TOT-TOTAL.
+116200     MOVE VTA-IVA-VIGENTE     TO VTA-TOT-IVA-PORCENTAJE.
+116300     MOVE VTA-IVA-IMPORTE     TO VTA-TOT-IVA-IMPORTE.
+116400     MOVE VTA-TOTAL-COBRAR    TO VTA-TOT-TOTAL-COBRAR.
+116500     MOVE VTA-MONEDA-VENTA    TO VTA-TOT-MONEDA-ORIG.
+116600
+116700     WRITE VTA-TOTAL-RECORD.
+116800
+116900     ADD VTA-IMPORTE-PESOS TO VTA-HASH-TOTAL-VENTAS.
+117000
+117100     IF VTA-TRANS-PRODUCTO NOT = SPACES
+117200         SUBTRACT VTA-TRANS-CANTIDAD
+117300             FROM VTA-TAB-PROD-STOCK (VTA-PROD-FOUND-NDX)
+117400     END-IF.
+117500
+117600     PERFORM 2960-GRABAR-AUDITORIA THRU 2960-EXIT.
+117700
+117800     ADD 1 TO VTA-CANT-PROCESADAS.
+117900
+118000 2900-EXIT.
+118100     EXIT.
+118200
+118300******************************************************************
+118400*2960-GRABAR-AUDITORIA: DEJA CONSTANCIA EN AUDIT-LOG-FILE DE CADA
+118500*DESCUENTO CALCULADO, PARA RESPONDER AUDITORIAS POSTERIORES.
+118600******************************************************************
+118700 2960-GRABAR-AUDITORIA.
+118800
+118900     ACCEPT VTA-AUD-FECHA FROM DATE YYYYMMDD.
+119000     ACCEPT VTA-AUD-HORA FROM TIME.
+119100
+119200     MOVE VTA-TERMINAL-ID     TO VTA-AUD-TERMINAL-ID.
+119300     MOVE VTA-TRANS-CLAVE     TO VTA-AUD-CLAVE.
+119400     MOVE VTA-IMPORTE-PESOS   TO VTA-AUD-IMPORTE.
+119500     MOVE VTA-TIER-APLICADO   TO VTA-AUD-TIER-APLICADO.
+119600     MOVE VTA-PORCENTAJE      TO VTA-AUD-PORCENTAJE.
+119700     MOVE VTA-DESCUENTO       TO VTA-AUD-DESCUENTO.
+119800     MOVE VTA-TOTAL-VENTA     TO VTA-AUD-TOTAL.
+119900     MOVE VTA-IVA-VIGENTE     TO VTA-AUD-IVA-PORCENTAJE.
+120000     MOVE VTA-IVA-IMPORTE     TO VTA-AUD-IVA-IMPORTE.
+120100     MOVE VTA-TOTAL-COBRAR    TO VTA-AUD-TOTAL-COBRAR.
+120200     MOVE VTA-MONEDA-VENTA    TO VTA-AUD-MONEDA-ORIG.
+120300     MOVE SPACES              TO VTA-AUD-ORIG-TIPO-REG.
+120400
+120500     IF VTA-VENTA-OVERRIDE
+120600         SET VTA-AUD-OVERRIDE TO TRUE
+120700         MOVE VTA-PORC-ORIGINAL      TO VTA-AUD-PORC-ORIGINAL
+120800         MOVE VTA-TRANS-SUPERVISOR-ID
+120900                              TO VTA-AUD-SUPERVISOR-ID
+121000         MOVE VTA-TRANS-AUTORIZACION TO VTA-AUD-AUTORIZACION
+121100     ELSE
+121200         SET VTA-AUD-NORMAL          TO TRUE
+121300         MOVE ZERO                   TO VTA-AUD-PORC-ORIGINAL
+121400         MOVE SPACES                 TO VTA-AUD-SUPERVISOR-ID
+121500         MOVE SPACES                 TO VTA-AUD-AUTORIZACION
+121600     END-IF.
+121700
+121800     WRITE VTA-AUDIT-RECORD.
+121900
+122000 2960-EXIT.
+122100     EXIT.
+122200
+122300******************************************************************
+122400*2950-GRABAR-EXCEPCION: GRABA A EXCEPT-VENTAS-FILE UNA VENTA QUE
+122500*NO PASO LA VALIDACION DE ENTRADA O LA RECONCILIACION POSTERIOR
+122600*AL CALCULO, CON EL MOTIVO DEL RECHAZO.
+122700******************************************************************
+122800 2950-GRABAR-EXCEPCION.
+122900
+123000     MOVE VTA-TRANS-CLAVE     TO VTA-EXC-CLAVE.
+123100     MOVE VTA-TERMINAL-ID     TO VTA-EXC-TERMINAL-ID.
+123200     MOVE VTA-IMPORTE-PESOS   TO VTA-EXC-IMPORTE.
+123300
+123400     IF VTA-VALIDACION-ERROR
+123500         MOVE ZERO            TO VTA-EXC-DESCUENTO
+123600         MOVE ZERO            TO VTA-EXC-TOTAL-CALC
+123700         EVALUATE TRUE
+123800             WHEN VTA-EXC-IMPORTE-NEGATIVO
+123900                 MOVE "IMPORTE NEGATIVO"
+124000                              TO VTA-EXC-RAZON-DESC
+124100             WHEN VTA-EXC-IMPORTE-CERO
+124200                 MOVE "IMPORTE EN CERO"
+124300                              TO VTA-EXC-RAZON-DESC
+124400             WHEN VTA-EXC-IMPORTE-EXCESIVO
+124500                 MOVE "IMPORTE SUPERA EL TOPE PERMITIDO"
+124600                              TO VTA-EXC-RAZON-DESC
+124700             WHEN VTA-EXC-PRODUCTO-INEXIST
+124800                 MOVE "PRODUCTO INEXISTENTE"
+124900                              TO VTA-EXC-RAZON-DESC
+125000             WHEN VTA-EXC-STOCK-INSUFICIE
+125100                 MOVE "STOCK INSUFICIENTE"
+125200                              TO VTA-EXC-RAZON-DESC
+125300             WHEN VTA-EXC-OVERRIDE-INCOMP
+125400                 MOVE "OVERRIDE SIN SUPERVISOR O AUTORIZACION"
+125500                              TO VTA-EXC-RAZON-DESC
+125600             WHEN VTA-EXC-TRAMO-INEXIST
+125700                 MOVE "IMPORTE FUERA DE TODOS LOS TRAMOS"
+125800                              TO VTA-EXC-RAZON-DESC
+125900             WHEN VTA-EXC-MONEDA-INEXIST
+126000                 MOVE "MONEDA NO ENCONTRADA EN TASA-CAMBIO"
+126100                              TO VTA-EXC-RAZON-DESC
+126200         END-EVALUATE
+126300     ELSE
+126400         MOVE VTA-DESCUENTO   TO VTA-EXC-DESCUENTO
+126500         MOVE VTA-TOTAL-VENTA TO VTA-EXC-TOTAL-CALC
+126600         SET VTA-EXC-TOTAL-INVALIDO TO TRUE
+126700         MOVE "TOTAL FUERA DE RANGO 0 - IMPORTE"
+126800                              TO VTA-EXC-RAZON-DESC
+126900     END-IF.
+127000
+127100     WRITE VTA-EXCEPCION-RECORD.
+127200
+127300     ADD VTA-IMPORTE-PESOS TO VTA-HASH-TOTAL-EXCEPC.
+127400
+127500     ADD 1 TO VTA-CANT-RECHAZADAS.
+127600
+127700 2950-EXIT.
+127800     EXIT.
+127900
+128000******************************************************************
+128100*9000-FINALIZAR: CIERRA LOS ARCHIVOS, LIMPIA EL CHECKPOINT DE UNA
+128200*CORRIDA QUE TERMINO CORRECTAMENTE E INFORMA LOS CONTADORES.
+128300******************************************************************
+128400 9000-FINALIZAR.
+128500
+128600     CLOSE SALES-TRANS-FILE.
+128700
+128800     PERFORM 9200-GRABAR-TRAILER-VENTAS THRU 9200-EXIT.
+128900     CLOSE SALES-TOTAL-FILE.
+129000
+129100     PERFORM 9300-GRABAR-TRAILER-EXCEPC THRU 9300-EXIT.
+129200     CLOSE EXCEPT-VENTAS-FILE.
+129300
+129400     CLOSE AUDIT-LOG-FILE.
+129500
+129600     OPEN OUTPUT PRODUCTO-MASTER-FILE.
+129700     IF VTA-PROD-CANT > ZERO
+129800         PERFORM 9100-GRABAR-PRODUCTO THRU 9100-EXIT
+129900             VARYING VTA-PROD-IDX FROM 1 BY 1
+130000             UNTIL VTA-PROD-IDX > VTA-PROD-CANT
+130100     END-IF.
+130200     CLOSE PRODUCTO-MASTER-FILE.
+130300
+130400     MOVE ZERO TO VTA-CKPT-CANT-LEIDAS.
+130500     OPEN OUTPUT CHECKPOINT-FILE.
+130600     WRITE VTA-CKPT-RECORD.
+130700     CLOSE CHECKPOINT-FILE.
+130800
+130900     DISPLAY "EJERCICIO5 - VENTAS LEIDAS    : " VTA-CANT-LEIDAS.
+131000     DISPLAY "EJERCICIO5 - VENTAS PROCESAD. : "
+131100         VTA-CANT-PROCESADAS.
+131200     DISPLAY "EJERCICIO5 - VENTAS RECHAZADAS: "
+131300         VTA-CANT-RECHAZADAS.
+131400
+131500 9000-EXIT.
+131600     EXIT.
+131700
+131800******************************************************************
+131900*9200-GRABAR-TRAILER-VENTAS: TOTAL DE CONTROL DE FIN DE ARCHIVO
+132000*DE SALES-TOTAL-FILE (CANTIDAD DE VENTAS GRABADAS Y SUMA DE
+132100*CONTROL DE LOS IMPORTES).
+132200******************************************************************
+132300 9200-GRABAR-TRAILER-VENTAS.
+132400
+132500     MOVE 99999999            TO VTA-TRLR-TOT-FECHA.
+132600     MOVE ZERO                TO VTA-TRLR-TOT-SEQ.
+132700     MOVE "TRLR"               TO VTA-TRLR-TOT-LITERAL.
+132800     MOVE VTA-CANT-PROCESADAS TO VTA-TRLR-TOT-CANT-REG.
+132900     MOVE VTA-HASH-TOTAL-VENTAS
+133000                              TO VTA-TRLR-TOT-HASH-TOTAL.
+133100
+133200     WRITE VTA-TOTAL-RECORD.
+133300
+133400 9200-EXIT.
+133500     EXIT.
+133600
+133700******************************************************************
+133800*9300-GRABAR-TRAILER-EXCEPC: TOTAL DE CONTROL DE FIN DE ARCHIVO
+133900*DE EXCEPT-VENTAS-FILE (CANTIDAD DE EXCEPCIONES GRABADAS Y SUMA
+134000*DE CONTROL DE LOS IMPORTES).
+134100******************************************************************
+134200 9300-GRABAR-TRAILER-EXCEPC.
+134300
+134400     MOVE 99999999            TO VTA-TRLR-EXC-FECHA.
+134500     MOVE ZERO                TO VTA-TRLR-EXC-SEQ.
+134600     MOVE "TRLR"               TO VTA-TRLR-EXC-LITERAL.
+134700     MOVE VTA-CANT-RECHAZADAS TO VTA-TRLR-EXC-CANT-REG.
+134800     MOVE VTA-HASH-TOTAL-EXCEPC
+134900                              TO VTA-TRLR-EXC-HASH-TOTAL.
+135000
+135100     WRITE VTA-EXCEPCION-RECORD.
+135200
+135300 9300-EXIT.
+135400     EXIT.
+135500
+135600******************************************************************
+135700*9100-GRABAR-PRODUCTO: REGRABA UN REGISTRO DE PRODUCTO-MASTER-FILE
+135800*A PARTIR DE LA TABLA EN MEMORIA, YA CON EL STOCK ACTUALIZADO POR
+135900*LAS VENTAS DEL DIA.
+136000******************************************************************
+136100 9100-GRABAR-PRODUCTO.
+136200
+136300     MOVE VTA-TAB-PROD-COD (VTA-PROD-IDX)   TO VTA-PROD-CODIGO.
+136400     MOVE VTA-TAB-PROD-DESC (VTA-PROD-IDX)
+136500                             TO VTA-PROD-DESCRIPCION.
+136600     MOVE VTA-TAB-PROD-STOCK (VTA-PROD-IDX) TO VTA-PROD-STOCK.
+136700
+136800     WRITE VTA-PRODUCTO-RECORD.
+136900
+137000 9100-EXIT.
+137100     EXIT.
+137200
+137300 END PROGRAM Ejercicio5.
