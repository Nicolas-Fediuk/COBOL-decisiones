@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*VTAGLCT - LAYOUT DEL REGISTRO DE LA TABLA DE CUENTAS CONTABLES
+000300*(GL-CUENTAS-FILE). MAPEA CADA TRAMO DE DESCUENTO (Y EL REGISTRO
+000400*DE GRAN TOTAL, VTA-GLC-TIER = 99) A LAS CUENTAS DEL MAYOR
+000500*GENERAL QUE RECIBEN EL DESCUENTO OTORGADO Y EL IMPORTE COBRADO,
+000600*PARA QUE CONTADURIA PUEDA CAMBIAR EL PLAN DE CUENTAS SIN
+000700*RECOMPILAR EL EXTRACTO.
+000800******************************************************************
+000900 01  VTA-GL-CUENTA-RECORD.
+001000     05  VTA-GLC-TIER                 PIC 9(02).
+001100     05  VTA-GLC-CUENTA-DESCUENTO     PIC X(10).
+001200     05  VTA-GLC-CUENTA-COBRADO       PIC X(10).
