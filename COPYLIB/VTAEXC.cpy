@@ -0,0 +1,37 @@
+000100******************************************************************
+000200*VTAEXC - LAYOUT DEL REGISTRO DE EXCEPCIONES DE VENTAS
+000300*(EXCEPT-VENTAS). ACUMULA TANTO LAS VENTAS QUE NO PASAN LA
+000400*VALIDACION DE ENTRADA COMO LAS QUE FALLAN LA RECONCILIACION
+000500*POSTERIOR AL CALCULO DEL DESCUENTO.
+000600******************************************************************
+000700 01  VTA-EXCEPCION-RECORD.
+000800     05  VTA-EXC-CLAVE.
+000900         10  VTA-EXC-FECHA            PIC 9(08).
+001000         10  VTA-EXC-SEQ              PIC 9(06).
+001100     05  VTA-EXC-TERMINAL-ID          PIC X(05).
+001200     05  VTA-EXC-IMPORTE              PIC S9(07)V9(02).
+001300     05  VTA-EXC-DESCUENTO            PIC S9(07)V9(02).
+001400     05  VTA-EXC-TOTAL-CALC           PIC S9(07)V9(02).
+001500     05  VTA-EXC-RAZON-COD            PIC 9(02).
+001600         88  VTA-EXC-IMPORTE-NEGATIVO VALUE 01.
+001700         88  VTA-EXC-IMPORTE-CERO     VALUE 02.
+001800         88  VTA-EXC-IMPORTE-EXCESIVO VALUE 03.
+001900         88  VTA-EXC-TOTAL-INVALIDO   VALUE 04.
+002000         88  VTA-EXC-PRODUCTO-INEXIST VALUE 05.
+002100         88  VTA-EXC-STOCK-INSUFICIE  VALUE 06.
+002200         88  VTA-EXC-OVERRIDE-INCOMP  VALUE 07.
+002300         88  VTA-EXC-TRAMO-INEXIST    VALUE 08.
+002400         88  VTA-EXC-MONEDA-INEXIST   VALUE 09.
+002500     05  VTA-EXC-RAZON-DESC           PIC X(40).
+002600
+002700*VTA-EXCEPCION-TRAILER REDEFINE EL ULTIMO REGISTRO DEL ARCHIVO:
+002800*EL TOTAL DE CONTROL DE FIN DE ARCHIVO QUE GRABA EJERCICIO5 EN
+002900*9300-GRABAR-TRAILER-EXCEPC. VTA-TRLR-EXC-FECHA EN 99999999 LO
+003000*DISTINGUE DE UN REGISTRO DE EXCEPCION.
+003100 01  VTA-EXCEPCION-TRAILER REDEFINES VTA-EXCEPCION-RECORD.
+003200     05  VTA-TRLR-EXC-FECHA           PIC 9(08).
+003300     05  VTA-TRLR-EXC-SEQ             PIC 9(06).
+003400     05  VTA-TRLR-EXC-LITERAL         PIC X(05).
+003500     05  VTA-TRLR-EXC-CANT-REG        PIC 9(09).
+003600     05  VTA-TRLR-EXC-HASH-TOTAL      PIC S9(09)V9(02).
+003700     05  FILLER                       PIC X(49).
