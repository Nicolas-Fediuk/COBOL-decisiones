@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*VTAREDON - LAYOUT DEL REGISTRO UNICO DE MODO DE REDONDEO DE
+000300*EJERCICIO5. SE MANTIENE EN UN ARCHIVO APARTE PARA QUE EL AREA
+000400*CONTABLE PUEDA CAMBIAR ENTRE REDONDEO AL MAS CERCANO Y TRUNCAR
+000500*SIN RECOMPILAR EL PROGRAMA.
+000600******************************************************************
+000700 01  VTA-REDONDEO-RECORD.
+000800     05  VTA-RED-MODO                 PIC X(01).
+000900     05  FILLER                       PIC X(71).
