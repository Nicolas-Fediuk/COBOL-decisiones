@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*VTANUMP - BLOQUE DE PARAMETROS PARA EL SUBPROGRAMA COMPARTIDO
+000300*VTANUMER, QUE PIDE POR PANTALLA UN VALOR NUMERICO Y REPITE EL
+000400*PEDIDO HASTA QUE EL OPERADOR INGRESE ALGO VALIDO. TODO PROGRAMA
+000500*QUE HOY HACE SU PROPIO ACCEPT DE UN NUMERO COPIA ESTE BLOQUE EN
+000600*WORKING-STORAGE, CARGA VTA-NUM-PROMPT Y LLAMA A VTANUMER.
+000700******************************************************************
+000800 01  VTA-NUMER-PARMS.
+000900     05  VTA-NUM-PROMPT               PIC X(40).
+001000     05  VTA-NUM-VALOR                PIC S9(09)V9(02).
