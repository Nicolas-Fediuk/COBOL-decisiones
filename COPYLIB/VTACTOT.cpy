@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*VTACTOT - LAYOUT DEL REGISTRO DE TOTALES DE CONTROL DEL CIERRE
+000300*DIARIO (CONTROL-TOTALES-FILE), GENERADO POR VTA0200. HAY UN
+000400*REGISTRO POR CADA TRAMO DE DESCUENTO MAS UN REGISTRO DE GRAN
+000500*TOTAL (VTA-CT-TIER = 99), PARA QUE OTROS PROCESOS (POR EJEMPLO
+000600*EL EXTRACTO CONTABLE) PUEDAN LEER LOS TOTALES SIN REPROCESAR EL
+000700*AUDIT-LOG-FILE NI PARSEAR EL REPORTE IMPRESO.
+000800******************************************************************
+000900 01  VTA-CTRL-TOTAL-RECORD.
+001000     05  VTA-CT-TIER                  PIC 9(02).
+001100         88  VTA-CT-GRAN-TOTAL         VALUE 99.
+001200     05  VTA-CT-CANT-VENTAS           PIC 9(07).
+001300     05  VTA-CT-TOT-IMPORTE           PIC 9(09)V9(02).
+001400     05  VTA-CT-TOT-DESCUENTO         PIC 9(09)V9(02).
+001500     05  VTA-CT-TOT-COBRADO           PIC 9(09)V9(02).
