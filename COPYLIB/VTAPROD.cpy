@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*VTAPROD - LAYOUT DEL REGISTRO DEL MAESTRO DE PRODUCTOS
+000300*(PRODUCTO-MASTER-FILE). VTA-PROD-STOCK ES LA CANTIDAD DE
+000400*UNIDADES DISPONIBLES; EJERCICIO5 LA VALIDA ANTES DE COMPLETAR EL
+000500*CALCULO DEL DESCUENTO Y LA DESCUENTA CUANDO LA VENTA SE GRABA
+000600*CON EXITO (VER 2060-VALIDAR-STOCK Y 2900-GRABAR-TOTAL).
+000700******************************************************************
+000800 01  VTA-PRODUCTO-RECORD.
+000900     05  VTA-PROD-CODIGO              PIC X(06).
+001000     05  VTA-PROD-DESCRIPCION         PIC X(20).
+001100     05  VTA-PROD-STOCK               PIC 9(07).
