@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*VTACKPT - LAYOUT DEL REGISTRO DE CHECKPOINT DEL PROCESO BATCH DE
+000300*DESCUENTOS (EJERCICIO5). GUARDA LA CANTIDAD DE TRANSACCIONES YA
+000400*COMPLETADAS (GRABADAS EN SALES-TOTAL-FILE O EXCEPT-VENTAS-FILE)
+000500*PARA QUE UN REINICIO DESPUES DE UNA CAIDA NO VUELVA A GRABAR LAS
+000600*MISMAS VENTAS EN AUDIT-LOG-FILE.
+000700******************************************************************
+000800 01  VTA-CKPT-RECORD.
+000900     05  VTA-CKPT-CANT-LEIDAS         PIC 9(07).
