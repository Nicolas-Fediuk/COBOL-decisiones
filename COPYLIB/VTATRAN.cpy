@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*VTATRAN - LAYOUT DEL REGISTRO DE TRANSACCION DE VENTA DIARIA.
+000300*ES LEIDO POR EL PROCESO BATCH DE DESCUENTOS (EJERCICIO5) DESDE
+000400*EL ARCHIVO SALES-TRANS-FILE. VTA-IMPORTE ES CON SIGNO PARA QUE
+000500*LA VALIDACION DE ENTRADA PUEDA DETECTAR IMPORTES NEGATIVOS.
+000600*VTA-TRANS-CLIENTE-ID ES CERO CUANDO LA VENTA NO IDENTIFICA UN
+000700*CLIENTE (NO PARTICIPA DEL PROGRAMA DE FIDELIDAD). VTA-TRANS-
+000800*MONEDA ES LA MONEDA DE ORIGEN DE LA VENTA (ARS SI VIENE EN
+000900*BLANCO); VTA-IMPORTE SIEMPRE VIENE EXPRESADO EN ESA MONEDA.
+001000*VTA-TRANS-CANTIDAD ES LA CANTIDAD DE UNIDADES DE LA VENTA, USADA
+001100*PARA EL DESCUENTO POR VOLUMEN (CERO SI NO APLICA).
+001200*VTA-TRANS-PRODUCTO IDENTIFICA EL ARTICULO VENDIDO EN
+001300*PRODUCTO-MASTER-FILE PARA EL CONTROL DE STOCK (EN BLANCO SI LA
+001400*VENTA NO CONTROLA STOCK, POR EJEMPLO UN SERVICIO).
+001500*VTA-TRANS-PORC-OVERRIDE ES EL PORCENTAJE DE DESCUENTO QUE UN
+001600*SUPERVISOR AUTORIZA POR FUERA DE LOS TRAMOS 5/10/15 DE LA TABLA
+001700*(CERO SI LA VENTA NO LLEVA OVERRIDE, EN CUYO CASO SE IGNORAN
+001800*VTA-TRANS-SUPERVISOR-ID Y VTA-TRANS-AUTORIZACION). CUANDO ES
+001900*DISTINTO DE CERO, REEMPLAZA AL PORCENTAJE DE TRAMO PARA ESA
+002000*VENTA UNICAMENTE.
+002100******************************************************************
+002200 01  VTA-TRANS-RECORD.
+002300     05  VTA-TRANS-CLAVE.
+002400         10  VTA-TRANS-FECHA          PIC 9(08).
+002500         10  VTA-TRANS-SEQ            PIC 9(06).
+002600     05  VTA-TERMINAL-ID              PIC X(05).
+002700     05  VTA-IMPORTE                  PIC S9(07)V9(02).
+002800     05  VTA-TRANS-CLIENTE-ID         PIC 9(08).
+002900     05  VTA-TRANS-MONEDA             PIC X(03).
+003000     05  VTA-TRANS-CANTIDAD           PIC 9(05).
+003100     05  VTA-TRANS-PRODUCTO           PIC X(06).
+003200     05  VTA-TRANS-PORC-OVERRIDE      PIC 9(03)V9(02).
+003300     05  VTA-TRANS-SUPERVISOR-ID      PIC X(08).
+003400     05  VTA-TRANS-AUTORIZACION       PIC X(08).
