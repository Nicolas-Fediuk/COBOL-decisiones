@@ -0,0 +1,56 @@
+000100******************************************************************
+000200*VTAAUDIT - LAYOUT DEL REGISTRO DEL LOG DE AUDITORIA DE VENTAS
+000300*(AUDIT-LOG-FILE). SE GRABA UN REGISTRO POR CADA DESCUENTO
+000400*CALCULADO (NORMAL, CON OVERRIDE DE SUPERVISOR, O REVERSO DE UNA
+000500*VENTA YA AUDITADA). VTA-AUD-TOTAL ES LA BASE IMPONIBLE (IMPORTE
+000600*MENOS DESCUENTO); VTA-AUD-TOTAL-COBRAR ES LA BASE IMPONIBLE MAS
+000700*EL IVA, EL IMPORTE REALMENTE COBRADO AL CLIENTE.
+000800******************************************************************
+000900*VTA-AUD-IMPORTE Y LOS CAMPOS DERIVADOS YA ESTAN EXPRESADOS EN
+001000*PESOS; VTA-AUD-MONEDA-ORIG CONSERVA LA MONEDA DE ORIGEN DE LA
+001100*VENTA. LOS CAMPOS DE IMPORTE SON CON SIGNO PORQUE UN REGISTRO
+001200*DE REVERSO (VTA-AUD-REVERSO) LOS GRABA EN NEGATIVO, PARA QUE
+001300*LOS TOTALES DEL CIERRE (VTA0200) NETEEN LA VENTA ORIGINAL SIN
+001400*BORRARLA DEL LOG.
+001500*EN UN REGISTRO DE OVERRIDE (VTA-AUD-OVERRIDE), VTA-AUD-PORCENTAJE
+001600*ES EL PORCENTAJE REALMENTE APLICADO (EL AUTORIZADO POR EL
+001700*SUPERVISOR) Y VTA-AUD-PORC-ORIGINAL ES EL PORCENTAJE DE TRAMO QUE
+001800*HUBIERA CORRESPONDIDO SIN EL OVERRIDE, PARA QUE QUEDE CONSTANCIA
+001900*DE AMBOS. VTA-AUD-SUPERVISOR-ID Y VTA-AUD-AUTORIZACION DICEN
+002000*QUIEN LO AUTORIZO. EN UN REGISTRO NORMAL O DE REVERSO ESTOS
+002100*TRES CAMPOS VAN EN CERO/BLANCOS.
+002200*EN UN REGISTRO DE REVERSO, VTA-AUD-ORIG-TIPO-REG CONSERVA EL TIPO
+002300*DE LA VENTA REVERTIDA ("N" O "O"), YA QUE VTA-AUD-TIER-APLICADO
+002400*SIGUE VINIENDO DEL TRAMO POR IMPORTE AUNQUE LA VENTA ORIGINAL
+002500*HAYA SIDO UN OVERRIDE DE SUPERVISOR (VER 2075-VALIDAR-TRAMO DE
+002600*Ejercicio5) -- SIN ESTE DATO, EL CIERRE (VTA0200/VTA0800) NO
+002700*PUEDE SABER SI EL REVERSO DEBE NETEAR EL DESGLOSE POR TRAMO O
+002800*DEJARLO AFUERA COMO YA HACE CON EL OVERRIDE ORIGINAL. EN UN
+002900*REGISTRO NORMAL U OVERRIDE ESTE CAMPO VA EN BLANCOS.
+003000 01  VTA-AUDIT-RECORD.
+003100     05  VTA-AUD-TIMESTAMP.
+003200         10  VTA-AUD-FECHA            PIC 9(08).
+003300         10  VTA-AUD-HORA             PIC 9(08).
+003400     05  VTA-AUD-TERMINAL-ID          PIC X(05).
+003500     05  VTA-AUD-CLAVE.
+003600         10  VTA-AUD-TRANS-FECHA      PIC 9(08).
+003700         10  VTA-AUD-TRANS-SEQ        PIC 9(06).
+003800     05  VTA-AUD-IMPORTE              PIC S9(07)V9(02).
+003900     05  VTA-AUD-TIER-APLICADO        PIC 9(02).
+004000     05  VTA-AUD-PORCENTAJE           PIC 9(03)V9(02).
+004100     05  VTA-AUD-DESCUENTO            PIC S9(07)V9(02).
+004200     05  VTA-AUD-TOTAL                PIC S9(07)V9(02).
+004300     05  VTA-AUD-IVA-PORCENTAJE       PIC 9(03)V9(02).
+004400     05  VTA-AUD-IVA-IMPORTE          PIC S9(07)V9(02).
+004500     05  VTA-AUD-TOTAL-COBRAR         PIC S9(07)V9(02).
+004600     05  VTA-AUD-MONEDA-ORIG          PIC X(03).
+004700     05  VTA-AUD-TIPO-REG             PIC X(01).
+004800         88  VTA-AUD-NORMAL           VALUE "N".
+004900         88  VTA-AUD-OVERRIDE         VALUE "O".
+005000         88  VTA-AUD-REVERSO          VALUE "R".
+005100     05  VTA-AUD-PORC-ORIGINAL        PIC 9(03)V9(02).
+005200     05  VTA-AUD-SUPERVISOR-ID        PIC X(08).
+005300     05  VTA-AUD-AUTORIZACION         PIC X(08).
+005400     05  VTA-AUD-ORIG-TIPO-REG        PIC X(01).
+005500         88  VTA-AUD-ORIG-FUE-OVERRIDE
+005600                                       VALUE "O".
