@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*VTATOLR - LAYOUT DEL REGISTRO UNICO DE TOLERANCIA DE LA
+000300*CONCILIACION DE LIBROS (VTA0600). SE MANTIENE EN UN ARCHIVO
+000400*APARTE PARA QUE EL AREA CONTABLE PUEDA AJUSTAR EL MARGEN
+000500*PERMITIDO SIN RECOMPILAR EL PROGRAMA.
+000600******************************************************************
+000700 01  VTA-TOLERANCIA-RECORD.
+000800     05  VTA-TOL-IMPORTE              PIC 9(07)V9(02).
+000900     05  FILLER                       PIC X(71).
