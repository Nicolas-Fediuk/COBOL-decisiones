@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*VTATCAM - LAYOUT DEL REGISTRO DE LA TABLA DE TASAS DE CAMBIO
+000300*(TASA-CAMBIO-FILE). PERMITE QUE TESORERIA ACTUALICE LA TASA DE
+000400*CADA MONEDA SIN RECOMPILAR EL PROGRAMA DE DESCUENTOS. LA TASA SE
+000500*EXPRESA EN PESOS POR UNIDAD DE LA MONEDA DE ORIGEN.
+000600******************************************************************
+000700 01  VTA-TCAMBIO-RECORD.
+000800     05  VTA-TCAM-MONEDA              PIC X(03).
+000900     05  VTA-TCAM-TASA                PIC 9(05)V9(04).
