@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*VTAVOL - LAYOUT DEL REGISTRO DE LA TABLA DE DESCUENTOS POR
+000300*VOLUMEN (VOLUMEN-TABLA-FILE). LOS PUNTOS PORCENTUALES DEL TRAMO
+000400*DE CANTIDAD QUE ALCANZA LA VENTA SE SUMAN AL PORCENTAJE YA
+000500*DETERMINADO POR TRAMO DE IMPORTE, IGUAL QUE EL BONUS DE
+000600*FIDELIDAD DEL CLIENTE.
+000700******************************************************************
+000800 01  VTA-VOL-TABLA-RECORD.
+000900     05  VTA-VOLT-DESDE               PIC 9(05).
+001000     05  VTA-VOLT-HASTA               PIC 9(05).
+001100     05  VTA-VOLT-PORCENTAJE          PIC 9(03)V9(02).
