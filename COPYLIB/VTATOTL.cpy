@@ -0,0 +1,35 @@
+000100******************************************************************
+000200*VTATOTL - LAYOUT DEL REGISTRO DE SALIDA DEL PROCESO BATCH DE
+000300*DESCUENTOS. UN REGISTRO POR CADA VENTA PROCESADA CON EXITO.
+000400*VTA-TOT-TOTAL ES LA BASE IMPONIBLE (IMPORTE MENOS DESCUENTO).
+000500*VTA-TOT-TOTAL-COBRAR ES LA BASE IMPONIBLE MAS EL IVA, ES DECIR
+000600*EL IMPORTE REALMENTE COBRADO AL CLIENTE. VTA-TOT-IMPORTE Y TODOS
+000700*LOS CAMPOS DERIVADOS YA ESTAN EXPRESADOS EN PESOS; VTA-TOT-
+000800*MONEDA-ORIG CONSERVA LA MONEDA EN LA QUE SE ORIGINO LA VENTA.
+000900******************************************************************
+001000 01  VTA-TOTAL-RECORD.
+001100     05  VTA-TOT-CLAVE.
+001200         10  VTA-TOT-FECHA            PIC 9(08).
+001300         10  VTA-TOT-SEQ              PIC 9(06).
+001400     05  VTA-TOT-TERMINAL-ID          PIC X(05).
+001500     05  VTA-TOT-IMPORTE              PIC 9(07)V9(02).
+001600     05  VTA-TOT-PORCENTAJE           PIC 9(03)V9(02).
+001700     05  VTA-TOT-DESCUENTO            PIC 9(07)V9(02).
+001800     05  VTA-TOT-TOTAL                PIC 9(07)V9(02).
+001900     05  VTA-TOT-IVA-PORCENTAJE       PIC 9(03)V9(02).
+002000     05  VTA-TOT-IVA-IMPORTE          PIC 9(07)V9(02).
+002100     05  VTA-TOT-TOTAL-COBRAR         PIC 9(07)V9(02).
+002200     05  VTA-TOT-MONEDA-ORIG          PIC X(03).
+002300
+002400*VTA-TOTAL-TRAILER REDEFINE EL ULTIMO REGISTRO DEL ARCHIVO: EL
+002500*TOTAL DE CONTROL DE FIN DE ARCHIVO QUE GRABA EJERCICIO5 EN
+002600*9200-GRABAR-TRAILER-VENTAS. VTA-TRLR-TOT-FECHA EN 99999999 LO
+002700*DISTINGUE DE UN REGISTRO DE VENTA (UNA FECHA VALIDA NUNCA LLEGA
+002800*A ESE VALOR).
+002900 01  VTA-TOTAL-TRAILER REDEFINES VTA-TOTAL-RECORD.
+003000     05  VTA-TRLR-TOT-FECHA           PIC 9(08).
+003100     05  VTA-TRLR-TOT-SEQ             PIC 9(06).
+003200     05  VTA-TRLR-TOT-LITERAL         PIC X(05).
+003300     05  VTA-TRLR-TOT-CANT-REG        PIC 9(09).
+003400     05  VTA-TRLR-TOT-HASH-TOTAL      PIC S9(09)V9(02).
+003500     05  FILLER                       PIC X(38).
