@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*VTAKEYS - LAYOUT DEL REGISTRO DE CLAVES (NUMERO DE CUENTA O DE
+000300*TRANSACCION) QUE PROCESA EL PARTIDOR DE LOTES (VTA0500). SOLO SE
+000400*INSPECCIONA VTA-KEY-VALOR PARA CLASIFICAR EL REGISTRO; EL RESTO
+000500*DEL REGISTRO VIAJA SIN TOCAR EN FILLER PARA QUE LOS DOS ARCHIVOS
+000600*DE SALIDA CONSERVEN TODOS LOS DATOS ORIGINALES.
+000700******************************************************************
+000800 01  VTA-KEY-RECORD.
+000900     05  VTA-KEY-VALOR                PIC 9(10).
+001000     05  FILLER                       PIC X(70).
