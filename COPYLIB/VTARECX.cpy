@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*VTARECX - LAYOUT DEL REGISTRO DE EXCEPCION DE LA CONCILIACION DE
+000300*LIBROS (VTA0600). VTA-REXC-TIPO INDICA SI LA EXCEPCION ES POR
+000400*DIFERENCIA DE IMPORTE FUERA DE TOLERANCIA, O POR UN REGISTRO QUE
+000500*APARECE EN UN LIBRO Y NO EN EL OTRO.
+000600******************************************************************
+000700 01  VTA-RECON-EXC-RECORD.
+000800     05  VTA-REXC-CLAVE               PIC 9(10).
+000900     05  VTA-REXC-TIPO                PIC X(01).
+001000         88  VTA-REXC-ES-DIFERENCIA   VALUE "D".
+001100         88  VTA-REXC-SIN-ACTUAL      VALUE "E".
+001200         88  VTA-REXC-SIN-ESPERADO    VALUE "A".
+001300     05  VTA-REXC-IMP-ESPERADO        PIC S9(09)V9(02).
+001400     05  VTA-REXC-IMP-ACTUAL          PIC S9(09)V9(02).
+001500     05  VTA-REXC-DIFERENCIA          PIC 9(09)V9(02).
+001600     05  FILLER                       PIC X(38).
+001700
+001800*VTA-RECON-EXC-TRAILER REDEFINE EL ULTIMO REGISTRO DEL ARCHIVO:
+001900*EL TOTAL DE CONTROL DE FIN DE ARCHIVO QUE GRABA VTA0600 EN
+002000*8100-GRABAR-TRAILER-RECON. VTA-TRLR-REXC-CLAVE EN 9999999999 LO
+002100*DISTINGUE DE UN REGISTRO DE EXCEPCION.
+002200 01  VTA-RECON-EXC-TRAILER REDEFINES VTA-RECON-EXC-RECORD.
+002300     05  VTA-TRLR-REXC-CLAVE          PIC 9(10).
+002400     05  VTA-TRLR-REXC-LITERAL        PIC X(01).
+002500     05  VTA-TRLR-REXC-CANT-REG       PIC 9(09).
+002600     05  VTA-TRLR-REXC-HASH-TOTAL     PIC S9(09)V9(02).
+002700     05  FILLER                       PIC X(51).
