@@ -0,0 +1,8 @@
+000100******************************************************************
+000200*VTAIVA - LAYOUT DEL REGISTRO DE LA TASA DE IVA VIGENTE
+000300*(IVA-TABLA-FILE). UN UNICO REGISTRO CON EL PORCENTAJE ACTUAL,
+000400*PARA QUE LA TASA PUEDA CAMBIAR SIN RECOMPILAR EL PROGRAMA DE
+000500*DESCUENTOS.
+000600******************************************************************
+000700 01  VTA-IVA-RECORD.
+000800     05  VTA-IVA-PORCENTAJE           PIC 9(03)V9(02).
