@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*VTASGNP - BLOQUE DE PARAMETROS PARA EL SUBPROGRAMA COMPARTIDO
+000300*VTASIGNO, QUE CLASIFICA UN VALOR NUMERICO COMO POSITIVO,
+000400*NEGATIVO O CERO. TODO PROGRAMA QUE NECESITE ESTA CLASIFICACION
+000500*COPIA ESTE BLOQUE EN WORKING-STORAGE, CARGA VTA-SGN-VALOR Y
+000600*LLAMA A VTASIGNO PASANDOLO POR REFERENCIA.
+000700******************************************************************
+000800 01  VTA-SIGNO-PARMS.
+000900     05  VTA-SGN-VALOR                PIC S9(09)V9(02).
+001000     05  VTA-SGN-RESULTADO            PIC X(01).
+001100         88  VTA-SGN-POSITIVO         VALUE "P".
+001200         88  VTA-SGN-NEGATIVO         VALUE "N".
+001300         88  VTA-SGN-CERO             VALUE "Z".
