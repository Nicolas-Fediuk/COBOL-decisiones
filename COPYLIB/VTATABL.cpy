@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*VTATABL - LAYOUT DEL REGISTRO DE LA TABLA DE DESCUENTOS
+000300*(DISCUENTO-TABLA). PERMITE QUE EL AREA DE NEGOCIO MANTENGA LOS
+000400*TRAMOS Y PORCENTAJES SIN RECOMPILAR EL PROGRAMA DE DESCUENTOS.
+000500******************************************************************
+000600 01  VTA-TABLA-RECORD.
+000700     05  VTA-TABLA-TIER               PIC 9(02).
+000800     05  VTA-TABLA-DESDE              PIC 9(07)V9(02).
+000900     05  VTA-TABLA-HASTA              PIC 9(07)V9(02).
+001000     05  VTA-TABLA-PORCENTAJE         PIC 9(03)V9(02).
