@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*VTACLTE - LAYOUT DEL REGISTRO DEL MAESTRO DE CLIENTES
+000300*(CLIENTE-MASTER). EL TIER DE FIDELIDAD DEL CLIENTE SUMA PUNTOS
+000400*PORCENTUALES EXTRA AL DESCUENTO YA CALCULADO POR TRAMO DE
+000500*IMPORTE (VER 2120-BUSCAR-CLIENTE EN EJERCICIO5).
+000600******************************************************************
+000700 01  VTA-CLIENTE-RECORD.
+000800     05  VTA-CLI-ID                   PIC 9(08).
+000900     05  VTA-CLI-NOMBRE               PIC X(30).
+001000     05  VTA-CLI-TIER-LEALTAD         PIC X(01).
+001100         88  VTA-CLI-BRONCE           VALUE "B".
+001200         88  VTA-CLI-PLATA            VALUE "P".
+001300         88  VTA-CLI-ORO              VALUE "O".
