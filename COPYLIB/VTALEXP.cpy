@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*VTALEXP - LAYOUT DEL REGISTRO DEL LIBRO ESPERADO (LO QUE DEBERIA
+000300*HABERSE CONTABILIZADO) QUE LEE EL PROGRAMA DE CONCILIACION DE
+000400*LIBROS (VTA0600). VTA-LEXP-CLAVE ES EL NUMERO DE TRANSACCION QUE
+000500*EMPAREJA CADA REGISTRO CONTRA EL LIBRO REALMENTE POSTEADO.
+000600******************************************************************
+000700 01  VTA-LEDGER-ESPERADO-RECORD.
+000800     05  VTA-LEXP-CLAVE               PIC 9(10).
+000900     05  VTA-LEXP-IMPORTE             PIC S9(09)V9(02).
+001000     05  FILLER                       PIC X(59).
