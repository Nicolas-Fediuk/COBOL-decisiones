@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*VTALACT - LAYOUT DEL REGISTRO DEL LIBRO REALMENTE POSTEADO QUE
+000300*LEE EL PROGRAMA DE CONCILIACION DE LIBROS (VTA0600).
+000400*VTA-LACT-CLAVE ES EL NUMERO DE TRANSACCION QUE EMPAREJA CADA
+000500*REGISTRO CONTRA EL LIBRO ESPERADO.
+000600******************************************************************
+000700 01  VTA-LEDGER-ACTUAL-RECORD.
+000800     05  VTA-LACT-CLAVE               PIC 9(10).
+000900     05  VTA-LACT-IMPORTE             PIC S9(09)V9(02).
+001000     05  FILLER                       PIC X(59).
