@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*VTAGLEX - LAYOUT DEL REGISTRO DE SALIDA DEL EXTRACTO CONTABLE
+000300*(GL-EXTRACT-FILE), GENERADO POR VTA0300 A PARTIR DE LOS TOTALES
+000400*DE CONTROL DEL CIERRE DIARIO. UN REGISTRO POR CADA MOVIMIENTO A
+000500*POSTEAR (DESCUENTO OTORGADO O IMPORTE COBRADO) POR TRAMO Y UNO
+000600*MAS POR EL GRAN TOTAL, LISTO PARA SER CARGADO AL SISTEMA CONTABLE.
+000700******************************************************************
+000800 01  VTA-GL-EXTRACT-RECORD.
+000900     05  VTA-GLE-FECHA                PIC 9(08).
+001000     05  VTA-GLE-CUENTA               PIC X(10).
+001100     05  VTA-GLE-CONCEPTO             PIC X(01).
+001200         88  VTA-GLE-DESCUENTO        VALUE "D".
+001300         88  VTA-GLE-COBRADO          VALUE "C".
+001400     05  VTA-GLE-TIER-ORIGEN          PIC 9(02).
+001500     05  VTA-GLE-IMPORTE              PIC 9(09)V9(02).
+001600     05  FILLER                       PIC X(48).
