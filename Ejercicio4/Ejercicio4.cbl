@@ -3,6 +3,15 @@
       *diferencia absoluta entre ambos.
       *Ejemplo 1: Si se ingresan 3 y 8, se emite 5. Si se ingresan 8 y 3, se emite 5.
       *Ejemplo 2: Si se ingresan -3 y 9, se emite 12. Si se ingresan -12 y -1, se emite 11
+      *
+      *El signo de la resta lo clasifica ahora el subprograma
+      *compartido VTASIGNO (ver COPYLIB/VTASGNP) en lugar de un IF
+      *propio, para reutilizar el mismo criterio de signo que el
+      *resto de los programas.
+      *
+      *El ACCEPT de cada numero pasa ahora por el subprograma
+      *compartido VTANUMER (ver COPYLIB/VTANUMP), que repite el
+      *pedido si se tipea algo no numerico.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio4.
@@ -15,17 +24,26 @@
        01  RESTA pic s9(3).
        01  MULTIPLICACION PIC S9(3).
 
+       COPY VTASGNP.
+       COPY VTANUMP.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "Ingrese el primer numero".
-            ACCEPT NUM1.
-            DISPLAY "Ingrese el segundo numero".
-            ACCEPT NUM2.
+            MOVE "Ingrese el primer numero" TO VTA-NUM-PROMPT.
+            CALL "VTANUMER" USING VTA-NUMER-PARMS.
+            MOVE VTA-NUM-VALOR TO NUM1.
+
+            MOVE "Ingrese el segundo numero" TO VTA-NUM-PROMPT.
+            CALL "VTANUMER" USING VTA-NUMER-PARMS.
+            MOVE VTA-NUM-VALOR TO NUM2.
 
             COMPUTE RESTA = NUM1 - NUM2.
 
-            if resta < 0
+            MOVE RESTA TO VTA-SGN-VALOR.
+            CALL "VTASIGNO" USING VTA-SIGNO-PARMS.
+
+            IF VTA-SGN-NEGATIVO
                 COMPUTE MULTIPLICACION = RESTA * (-1)
                 DISPLAY "valor absoluto: "MULTIPLICACION
             ELSE
