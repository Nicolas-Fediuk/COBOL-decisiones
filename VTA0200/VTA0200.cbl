@@ -0,0 +1,291 @@
+000100******************************************************************
+000200*REPORTE DE CIERRE DIARIO DE VENTAS.
+000300*LEE EL AUDIT-LOG-FILE GENERADO POR EJERCICIO5 DURANTE EL DIA Y
+000400*EMITE LOS TOTALES DE CONTROL POR TRAMO DE DESCUENTO (BAJO,
+000500*MEDIO, ALTO) MAS EL GRAN TOTAL DE IMPORTE VENDIDO CONTRA EL
+000600*TOTAL EFECTIVAMENTE COBRADO.
+000700******************************************************************
+000800*MODIFICACIONES:
+000900*2026-08-08 NF  PROGRAMA ORIGINAL.
+001000*2026-08-08 NF  EL TOTAL COBRADO AHORA SE ACUMULA DESDE
+001100*                VTA-AUD-TOTAL-COBRAR (BASE IMPONIBLE MAS IVA)
+001200*                EN LUGAR DE VTA-AUD-TOTAL, YA QUE EL PROCESO
+001300*                DE VENTAS AHORA DISCRIMINA EL IVA POR SEPARADO.
+001400*2026-08-08 NF  AGREGADA LA GRABACION DEL CONTROL-TOTALES-FILE
+001500*                PARA QUE EL EXTRACTO CONTABLE (VTA0300) PUEDA
+001600*                LEER LOS TOTALES DEL CIERRE SIN REPROCESAR EL
+001700*                AUDIT-LOG-FILE.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. VTA0200.
+002100 AUTHOR. N. FEDIUK.
+002200 INSTALLATION. PERFUMERIA - SISTEMAS.
+002300 DATE-WRITTEN. 2026-08-08.
+002400 DATE-COMPILED. 2026-08-08.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS VTA-AUDIT-STATUS.
+003200
+003300     SELECT CIERRE-REPORT-FILE ASSIGN TO "CIERRRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS VTA-REPORT-STATUS.
+003600
+003700     SELECT CONTROL-TOTALES-FILE ASSIGN TO "CTRLTOT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS VTA-CTRLTOT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  AUDIT-LOG-FILE
+004400     RECORDING MODE IS F.
+004500     COPY VTAAUDIT.
+004600
+004700 FD  CIERRE-REPORT-FILE.
+004800 01  VTA-REPORT-LINE                 PIC X(80).
+004900
+005000 FD  CONTROL-TOTALES-FILE
+005100     RECORDING MODE IS F.
+005200     COPY VTACTOT.
+005300
+005400 WORKING-STORAGE SECTION.
+005500
+005600 01  VTA-AUDIT-STATUS                PIC X(02).
+005700     88  VTA-AUDIT-OK                VALUE "00".
+005800     88  VTA-AUDIT-EOF                VALUE "10".
+005900
+006000 01  VTA-REPORT-STATUS               PIC X(02).
+006100     88  VTA-REPORT-OK               VALUE "00".
+006200
+006300 01  VTA-CTRLTOT-STATUS              PIC X(02).
+006400     88  VTA-CTRLTOT-OK              VALUE "00".
+006500
+006600 01  VTA-SWITCHES.
+006700     05  VTA-SW-FIN-ARCHIVO          PIC X(01) VALUE "N".
+006800         88  VTA-FIN-ARCHIVO         VALUE "S".
+006900
+007000*ACUMULADORES POR TRAMO (1 BAJO, 2 MEDIO, 3 ALTO).
+007100 01  VTA-TABLA-TIERS.
+007200     05  VTA-TIER-ENTRADA OCCURS 3 TIMES
+007300                         INDEXED BY VTA-TIER-IDX.
+007400         10  VTA-TIER-CANT-VENTAS    PIC 9(07) COMP VALUE ZERO.
+007500         10  VTA-TIER-TOT-DESCUENTO  PIC S9(09)V9(02) VALUE ZERO.
+007600
+007700*ACUMULADORES GENERALES. CON SIGNO PORQUE LOS REGISTROS DE
+007800*REVERSO (VTA-AUD-REVERSO) SE SUMAN EN NEGATIVO PARA NETEAR LA
+007900*VENTA ORIGINAL QUE SE ESTA BACKEANDO.
+008000 01  VTA-TOTALES-GENERALES.
+008100     05  VTA-GRAN-CANT-VENTAS        PIC 9(07) COMP VALUE ZERO.
+008200     05  VTA-GRAN-TOT-IMPORTE        PIC S9(09)V9(02) VALUE ZERO.
+008300     05  VTA-GRAN-TOT-DESCUENTO      PIC S9(09)V9(02) VALUE ZERO.
+008400     05  VTA-GRAN-TOT-COBRADO        PIC S9(09)V9(02) VALUE ZERO.
+008500
+008600*LINEAS DE IMPRESION.
+008700 01  VTA-LINEA-TITULO.
+008800     05  FILLER                      PIC X(20) VALUE SPACES.
+008900     05  FILLER                      PIC X(40)
+009000         VALUE "REPORTE DE CIERRE DIARIO DE VENTAS".
+009100
+009200 01  VTA-LINEA-TIER.
+009300     05  FILLER                      PIC X(05) VALUE "TIER ".
+009400     05  VTA-LT-TIER                 PIC 9(02).
+009500     05  FILLER                      PIC X(10) VALUE " VENTAS: ".
+009600     05  VTA-LT-CANT                 PIC ZZZ,ZZ9.
+009700     05  FILLER                      PIC X(12) VALUE "  DESC: ".
+009800     05  VTA-LT-DESCUENTO            PIC ZZZ,ZZZ,ZZ9.99.
+009900
+010000 01  VTA-LINEA-GRAN-TOTAL.
+010100     05  FILLER                      PIC X(20)
+010200         VALUE "TOTAL VENTAS DIA: ".
+010300     05  VTA-LGT-CANT                PIC ZZZ,ZZ9.
+010400
+010500 01  VTA-LINEA-IMPORTE.
+010600     05  FILLER                      PIC X(20)
+010700         VALUE "TOTAL IMPORTE     : ".
+010800     05  VTA-LI-IMPORTE               PIC ZZZ,ZZZ,ZZ9.99.
+010900
+011000 01  VTA-LINEA-DESCUENTO.
+011100     05  FILLER                      PIC X(20)
+011200         VALUE "TOTAL DESCUENTO   : ".
+011300     05  VTA-LD-DESCUENTO            PIC ZZZ,ZZZ,ZZ9.99.
+011400
+011500 01  VTA-LINEA-COBRADO.
+011600     05  FILLER                      PIC X(20)
+011700         VALUE "TOTAL COBRADO     : ".
+011800     05  VTA-LC-COBRADO              PIC ZZZ,ZZZ,ZZ9.99.
+011900
+012000 PROCEDURE DIVISION.
+012100
+012200 0000-MAINLINE.
+012300
+012400     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+012500
+012600     PERFORM 2000-ACUMULAR THRU 2000-EXIT
+012700         UNTIL VTA-FIN-ARCHIVO.
+012800
+012900     PERFORM 8000-IMPRIMIR-REPORTE THRU 8000-EXIT.
+013000
+013100     PERFORM 8200-GRABAR-CONTROL-TOTALES THRU 8200-EXIT.
+013200
+013300     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+013400
+013500     STOP RUN.
+013600
+013700 1000-INICIALIZAR.
+013800
+013900     OPEN INPUT AUDIT-LOG-FILE.
+014000     OPEN OUTPUT CIERRE-REPORT-FILE.
+014100     OPEN OUTPUT CONTROL-TOTALES-FILE.
+014200
+014300     PERFORM 1100-LEER-AUDITORIA THRU 1100-EXIT.
+014400
+014500 1000-EXIT.
+014600     EXIT.
+014700
+014800 1100-LEER-AUDITORIA.
+014900
+015000     READ AUDIT-LOG-FILE
+015100         AT END
+015200             SET VTA-FIN-ARCHIVO TO TRUE
+015300     END-READ.
+015400
+015500 1100-EXIT.
+015600     EXIT.
+015700
+015800******************************************************************
+015900*2000-ACUMULAR: ACUMULA LA VENTA ACTUAL EN EL TRAMO CORRESPON-
+016000*DIENTE Y EN LOS TOTALES GENERALES. LOS REGISTROS NORMALES SUMAN
+016100*A LA CANTIDAD DE VENTAS DEL TRAMO; LOS REVERSOS (VTA0700) DE UNA
+016200*VENTA NORMAL LA RESTAN, YA QUE BACKEAN UNA VENTA YA CONTADA EN
+016300*UN REGISTRO ANTERIOR DEL MISMO LOG. LOS IMPORTES DE UN REVERSO
+016400*YA VIENEN GRABADOS EN NEGATIVO, ASI QUE SE SUMAN IGUAL QUE LOS
+016500*NORMALES. LOS OVERRIDES DE SUPERVISOR SI TRAEN UN TRAMO 1-3
+016600*VALIDO EN VTA-AUD-TIER-APLICADO (EL TRAMO POR IMPORTE QUE
+016700*HUBIERA CORRESPONDIDO SIN EL OVERRIDE), PERO DELIBERADAMENTE NO
+016800*SE CONSIDERAN EN EL DESGLOSE POR TRAMO PORQUE EL PORCENTAJE
+016900*REALMENTE APLICADO NO ES EL DEL TRAMO. UN REVERSO DE UN
+017000*OVERRIDE (VTA-AUD-ORIG-FUE-OVERRIDE) TAMPOCO SE CONSIDERA AQUI
+017100*POR LA MISMA RAZON, YA QUE ESE TRAMO NUNCA SE INCREMENTO AL
+017200*GRABARSE LA VENTA ORIGINAL. AMBOS CASOS SI CUENTAN COMO VENTA
+017300*Y SUMAN A LOS TOTALES GENERALES: EL DINERO SE COBRO IGUAL QUE
+017400*EN UNA VENTA NORMAL.
+017500******************************************************************
+017600 2000-ACUMULAR.
+017700
+017800     IF VTA-AUD-NORMAL
+017900        OR (VTA-AUD-REVERSO AND NOT VTA-AUD-ORIG-FUE-OVERRIDE)
+018000         SET VTA-TIER-IDX TO VTA-AUD-TIER-APLICADO
+018100
+018200         IF VTA-AUD-NORMAL
+018300             ADD 1 TO VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)
+018400         ELSE
+018500             SUBTRACT 1 FROM VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)
+018600         END-IF
+018700
+018800         ADD VTA-AUD-DESCUENTO
+018900             TO VTA-TIER-TOT-DESCUENTO (VTA-TIER-IDX)
+019000     END-IF.
+019100
+019200     IF VTA-AUD-NORMAL OR VTA-AUD-OVERRIDE
+019300         ADD 1 TO VTA-GRAN-CANT-VENTAS
+019400     ELSE
+019500         SUBTRACT 1 FROM VTA-GRAN-CANT-VENTAS
+019600     END-IF.
+019700
+019800     ADD VTA-AUD-IMPORTE      TO VTA-GRAN-TOT-IMPORTE.
+019900     ADD VTA-AUD-DESCUENTO    TO VTA-GRAN-TOT-DESCUENTO.
+020000     ADD VTA-AUD-TOTAL-COBRAR TO VTA-GRAN-TOT-COBRADO.
+020100
+020200     PERFORM 1100-LEER-AUDITORIA THRU 1100-EXIT.
+020300
+020400 2000-EXIT.
+020500     EXIT.
+020600
+020700******************************************************************
+020800*8000-IMPRIMIR-REPORTE: EMITE EL DETALLE POR TRAMO Y LOS TOTALES
+020900*GENERALES DEL DIA.
+021000******************************************************************
+021100 8000-IMPRIMIR-REPORTE.
+021200
+021300     WRITE VTA-REPORT-LINE FROM VTA-LINEA-TITULO.
+021400
+021500     PERFORM 8100-IMPRIMIR-TIER THRU 8100-EXIT
+021600         VARYING VTA-TIER-IDX FROM 1 BY 1
+021700         UNTIL VTA-TIER-IDX > 3.
+021800
+021900     MOVE VTA-GRAN-CANT-VENTAS   TO VTA-LGT-CANT.
+022000     WRITE VTA-REPORT-LINE FROM VTA-LINEA-GRAN-TOTAL.
+022100
+022200     MOVE VTA-GRAN-TOT-IMPORTE   TO VTA-LI-IMPORTE.
+022300     WRITE VTA-REPORT-LINE FROM VTA-LINEA-IMPORTE.
+022400
+022500     MOVE VTA-GRAN-TOT-DESCUENTO TO VTA-LD-DESCUENTO.
+022600     WRITE VTA-REPORT-LINE FROM VTA-LINEA-DESCUENTO.
+022700
+022800     MOVE VTA-GRAN-TOT-COBRADO   TO VTA-LC-COBRADO.
+022900     WRITE VTA-REPORT-LINE FROM VTA-LINEA-COBRADO.
+023000
+023100 8000-EXIT.
+023200     EXIT.
+023300
+023400 8100-IMPRIMIR-TIER.
+023500
+023600     MOVE VTA-TIER-IDX TO VTA-LT-TIER.
+023700     MOVE VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)   TO VTA-LT-CANT.
+023800     MOVE VTA-TIER-TOT-DESCUENTO (VTA-TIER-IDX)
+023900                                            TO VTA-LT-DESCUENTO.
+024000
+024100     WRITE VTA-REPORT-LINE FROM VTA-LINEA-TIER.
+024200
+024300 8100-EXIT.
+024400     EXIT.
+024500
+024600******************************************************************
+024700*8200-GRABAR-CONTROL-TOTALES: GRABA UN REGISTRO DE TOTALES POR
+024800*TRAMO MAS UN REGISTRO DE GRAN TOTAL (TIER 99) EN EL
+024900*CONTROL-TOTALES-FILE, PARA QUE OTROS PROCESOS (EL EXTRACTO
+025000*CONTABLE) NO TENGAN QUE REPROCESAR EL AUDIT-LOG-FILE.
+025100******************************************************************
+025200 8200-GRABAR-CONTROL-TOTALES.
+025300
+025400     PERFORM 8210-GRABAR-TIER THRU 8210-EXIT
+025500         VARYING VTA-TIER-IDX FROM 1 BY 1
+025600         UNTIL VTA-TIER-IDX > 3.
+025700
+025800     MOVE 99                     TO VTA-CT-TIER.
+025900     MOVE VTA-GRAN-CANT-VENTAS   TO VTA-CT-CANT-VENTAS.
+026000     MOVE VTA-GRAN-TOT-IMPORTE   TO VTA-CT-TOT-IMPORTE.
+026100     MOVE VTA-GRAN-TOT-DESCUENTO TO VTA-CT-TOT-DESCUENTO.
+026200     MOVE VTA-GRAN-TOT-COBRADO   TO VTA-CT-TOT-COBRADO.
+026300     WRITE VTA-CTRL-TOTAL-RECORD.
+026400
+026500 8200-EXIT.
+026600     EXIT.
+026700
+026800 8210-GRABAR-TIER.
+026900
+027000     MOVE VTA-TIER-IDX TO VTA-CT-TIER.
+027100     MOVE VTA-TIER-CANT-VENTAS (VTA-TIER-IDX)
+027200                                 TO VTA-CT-CANT-VENTAS.
+027300     MOVE ZERO                  TO VTA-CT-TOT-IMPORTE.
+027400     MOVE VTA-TIER-TOT-DESCUENTO (VTA-TIER-IDX)
+027500                                 TO VTA-CT-TOT-DESCUENTO.
+027600     MOVE ZERO                  TO VTA-CT-TOT-COBRADO.
+027700     WRITE VTA-CTRL-TOTAL-RECORD.
+027800
+027900 8210-EXIT.
+028000     EXIT.
+028100
+028200 9000-FINALIZAR.
+028300
+028400     CLOSE AUDIT-LOG-FILE.
+028500     CLOSE CIERRE-REPORT-FILE.
+028600     CLOSE CONTROL-TOTALES-FILE.
+028700
+028800 9000-EXIT.
+028900     EXIT.
+029000
+029100 END PROGRAM VTA0200.
