@@ -0,0 +1,244 @@
+000100******************************************************************
+000200*CORRECCION Y REVERSO DE VENTAS SOBRE EL AUDIT-LOG-FILE.
+000300*MENU INTERACTIVO POR CONSOLA (MISMO ESTILO QUE VTA0400) QUE
+000400*PERMITE LOCALIZAR UNA VENTA YA AUDITADA POR SU CLAVE (FECHA MAS
+000500*SECUENCIA DE LA TRANSACCION) Y, PREVIA CONFIRMACION, POSTEA UN
+000600*NUEVO REGISTRO DE REVERSO CON LOS IMPORTES EN NEGATIVO EN LUGAR
+000700*DE BORRAR O TOCAR EL REGISTRO ORIGINAL, PARA QUE EL AUDIT-LOG-
+000800*FILE SIGA SIENDO UN HISTORICO COMPLETO Y EL CIERRE DIARIO
+000900*(VTA0200) PUEDA NETEAR LA VENTA DADA DE BAJA SIN PERDER RASTRO.
+001000******************************************************************
+001100*MODIFICACIONES:
+001200*2026-08-08 NF  PROGRAMA ORIGINAL.
+001300******************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. VTA0700.
+001600 AUTHOR. N. FEDIUK.
+001700 INSTALLATION. PERFUMERIA - SISTEMAS.
+001800 DATE-WRITTEN. 2026-08-08.
+001900 DATE-COMPILED. 2026-08-08.
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS VTA-AUDIT-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  AUDIT-LOG-FILE
+003100     RECORDING MODE IS F.
+003200     COPY VTAAUDIT.
+003300
+003400 WORKING-STORAGE SECTION.
+003500
+003600 01  VTA-AUDIT-STATUS                PIC X(02).
+003700     88  VTA-AUDIT-OK                VALUE "00".
+003800     88  VTA-AUDIT-EOF               VALUE "10".
+003900
+004000 01  VTA-SWITCHES.
+004100     05  VTA-SW-ENCONTRADA           PIC X(01) VALUE "N".
+004200         88  VTA-TRANS-ENCONTRADA    VALUE "S".
+004300     05  VTA-SW-REVERSADA            PIC X(01) VALUE "N".
+004400         88  VTA-YA-REVERSADA        VALUE "S".
+004500     05  VTA-SW-CONFIRMA             PIC X(01) VALUE "N".
+004600         88  VTA-CONFIRMA-REVERSO    VALUE "S".
+004700
+004800 01  VTA-CLAVE-BUSCADA.
+004900     05  VTA-BUSQ-FECHA              PIC 9(08).
+005000     05  VTA-BUSQ-SEQ                PIC 9(06).
+005100
+005200*ULTIMO REGISTRO NORMAL (O CON OVERRIDE) LEIDO PARA LA CLAVE
+005300*BUSCADA; ES LA BASE SOBRE LA QUE SE ARMA EL REVERSO A GRABAR.
+005400 01  VTA-ORIGINAL-ENCONTRADO.
+005500     05  VTA-ORIG-IMPORTE            PIC S9(07)V9(02).
+005600     05  VTA-ORIG-TIER-APLICADO      PIC 9(02).
+005700     05  VTA-ORIG-PORCENTAJE         PIC 9(03)V9(02).
+005800     05  VTA-ORIG-DESCUENTO          PIC S9(07)V9(02).
+005900     05  VTA-ORIG-TOTAL              PIC S9(07)V9(02).
+006000     05  VTA-ORIG-IVA-PORCENTAJE     PIC 9(03)V9(02).
+006100     05  VTA-ORIG-IVA-IMPORTE        PIC S9(07)V9(02).
+006200     05  VTA-ORIG-TOTAL-COBRAR       PIC S9(07)V9(02).
+006300     05  VTA-ORIG-MONEDA-ORIG        PIC X(03).
+006400     05  VTA-ORIG-TIPO-REG           PIC X(01).
+006500
+006600 01  VTA-TERMINAL-CORRECCION         PIC X(05).
+006700
+006800 01  VTA-CONFIRMA-ENTRADA            PIC X(01).
+006900
+007000 01  VTA-LINEA-VENTA.
+007100     05  FILLER                      PIC X(18)
+007200                          VALUE "VENTA - IMPORTE: ".
+007300     05  VTA-LV-IMPORTE               PIC ZZZ,ZZ9.99-.
+007400     05  FILLER                      PIC X(13)
+007500                          VALUE "  DESCUENTO: ".
+007600     05  VTA-LV-DESCUENTO             PIC ZZZ,ZZ9.99-.
+007700     05  FILLER                      PIC X(09) VALUE "  COBRO: ".
+007800     05  VTA-LV-TOTAL-COBRAR          PIC ZZZ,ZZ9.99-.
+007900
+008000 PROCEDURE DIVISION.
+008100
+008200 0000-MAINLINE.
+008300
+008400     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+008500
+008600     PERFORM 2000-BUSCAR-TRANSACCION THRU 2000-EXIT.
+008700
+008800     IF VTA-YA-REVERSADA
+008900         DISPLAY "LA VENTA SOLICITADA YA FUE REVERSADA ANTES."
+009000     ELSE
+009100         IF NOT VTA-TRANS-ENCONTRADA
+009200             DISPLAY "NO SE ENCONTRO NINGUNA VENTA CON ESA CLAVE "
+009300                     "EN EL AUDIT-LOG-FILE."
+009400         ELSE
+009500             PERFORM 3000-CONFIRMAR THRU 3000-EXIT
+009600             IF VTA-CONFIRMA-REVERSO
+009700                 PERFORM 4000-GRABAR-REVERSO THRU 4000-EXIT
+009800                 DISPLAY "REVERSO GRABADO."
+009900             ELSE
+010000                 DISPLAY "REVERSO CANCELADO."
+010100             END-IF
+010200         END-IF
+010300     END-IF.
+010400
+010500     STOP RUN.
+010600
+010700 1000-INICIALIZAR.
+010800
+010900     DISPLAY "CORRECCION / REVERSO DE VENTAS - AUDIT-LOG-FILE".
+011000     DISPLAY "FECHA DE LA VENTA A REVERSAR (AAAAMMDD): "
+011100             WITH NO ADVANCING.
+011200     ACCEPT VTA-BUSQ-FECHA.
+011300     DISPLAY "NUMERO DE SECUENCIA DE LA TRANSACCION: "
+011400             WITH NO ADVANCING.
+011500     ACCEPT VTA-BUSQ-SEQ.
+011600     DISPLAY "TERMINAL/USUARIO QUE AUTORIZA EL REVERSO: "
+011700             WITH NO ADVANCING.
+011800     ACCEPT VTA-TERMINAL-CORRECCION.
+011900
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300******************************************************************
+012400*2000-BUSCAR-TRANSACCION: RECORRE TODO EL AUDIT-LOG-FILE (ES
+012500*SECUENCIAL, SIN ACCESO POR CLAVE) BUSCANDO LA CLAVE PEDIDA. SE
+012600*RECUERDA EL ULTIMO REGISTRO NORMAL/OVERRIDE ENCONTRADO PARA ESA
+012700*CLAVE Y, SI DESPUES APARECE UN REVERSO PARA LA MISMA CLAVE, SE
+012800*MARCA COMO YA REVERSADA PARA EVITAR UN DOBLE REVERSO.
+012900******************************************************************
+013000 2000-BUSCAR-TRANSACCION.
+013100
+013200     OPEN INPUT AUDIT-LOG-FILE.
+013300
+013400     PERFORM 2100-LEER-AUDITORIA THRU 2100-EXIT.
+013500
+013600     PERFORM 2200-EVALUAR-REGISTRO THRU 2200-EXIT
+013700         UNTIL VTA-AUDIT-EOF.
+013800
+013900     CLOSE AUDIT-LOG-FILE.
+014000
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 2100-LEER-AUDITORIA.
+014500
+014600     READ AUDIT-LOG-FILE
+014700         AT END
+014800             SET VTA-AUDIT-EOF TO TRUE
+014900     END-READ.
+015000
+015100 2100-EXIT.
+015200     EXIT.
+015300
+015400 2200-EVALUAR-REGISTRO.
+015500
+015600     IF VTA-AUD-TRANS-FECHA = VTA-BUSQ-FECHA
+015700        AND VTA-AUD-TRANS-SEQ = VTA-BUSQ-SEQ
+015800         IF VTA-AUD-REVERSO
+015900             SET VTA-YA-REVERSADA TO TRUE
+016000         ELSE
+016100             SET VTA-TRANS-ENCONTRADA TO TRUE
+016200             MOVE VTA-AUD-IMPORTE        TO VTA-ORIG-IMPORTE
+016300             MOVE VTA-AUD-TIER-APLICADO  TO VTA-ORIG-TIER-APLICADO
+016400             MOVE VTA-AUD-PORCENTAJE     TO VTA-ORIG-PORCENTAJE
+016500             MOVE VTA-AUD-DESCUENTO      TO VTA-ORIG-DESCUENTO
+016600             MOVE VTA-AUD-TOTAL          TO VTA-ORIG-TOTAL
+016700             MOVE VTA-AUD-IVA-PORCENTAJE
+016800                                  TO VTA-ORIG-IVA-PORCENTAJE
+016900             MOVE VTA-AUD-IVA-IMPORTE    TO VTA-ORIG-IVA-IMPORTE
+017000             MOVE VTA-AUD-TOTAL-COBRAR   TO VTA-ORIG-TOTAL-COBRAR
+017100             MOVE VTA-AUD-MONEDA-ORIG    TO VTA-ORIG-MONEDA-ORIG
+017200             MOVE VTA-AUD-TIPO-REG       TO VTA-ORIG-TIPO-REG
+017300         END-IF
+017400     END-IF.
+017500
+017600     PERFORM 2100-LEER-AUDITORIA THRU 2100-EXIT.
+017700
+017800 2200-EXIT.
+017900     EXIT.
+018000
+018100 3000-CONFIRMAR.
+018200
+018300     MOVE VTA-ORIG-IMPORTE      TO VTA-LV-IMPORTE.
+018400     MOVE VTA-ORIG-DESCUENTO    TO VTA-LV-DESCUENTO.
+018500     MOVE VTA-ORIG-TOTAL-COBRAR TO VTA-LV-TOTAL-COBRAR.
+018600
+018700     DISPLAY " ".
+018800     DISPLAY VTA-LINEA-VENTA.
+018900     DISPLAY "CONFIRMA EL REVERSO DE ESTA VENTA (S/N): "
+019000             WITH NO ADVANCING.
+019100     ACCEPT VTA-CONFIRMA-ENTRADA.
+019200
+019300     IF VTA-CONFIRMA-ENTRADA = "S" OR VTA-CONFIRMA-ENTRADA = "s"
+019400         SET VTA-CONFIRMA-REVERSO TO TRUE
+019500     END-IF.
+019600
+019700 3000-EXIT.
+019800     EXIT.
+019900
+020000******************************************************************
+020100*4000-GRABAR-REVERSO: AGREGA AL FINAL DEL AUDIT-LOG-FILE UN
+020200*NUEVO REGISTRO CON LA MISMA CLAVE Y LOS MISMOS DATOS
+020300*DESCRIPTIVOS QUE LA VENTA ORIGINAL (TIER, PORCENTAJES, MONEDA)
+020400*PERO CON LOS IMPORTES NEGADOS Y EL TIPO DE REGISTRO EN "R",
+020500*PARA QUE 2000-ACUMULAR DE VTA0200 LOS NETEE CONTRA LA VENTA
+020600*ORIGINAL AL PROCESAR EL CIERRE. VTA-AUD-ORIG-TIPO-REG QUEDA
+020700*CON EL TIPO DE LA VENTA REVERTIDA ("N" U "O"), PARA QUE
+020800*2000-ACUMULAR SEPA SI DEBE NETEAR EL DESGLOSE POR TRAMO O
+020900*DEJARLO AFUERA COMO YA HACE CON UN OVERRIDE ORIGINAL.
+021000******************************************************************
+021100 4000-GRABAR-REVERSO.
+021200
+021300     OPEN EXTEND AUDIT-LOG-FILE.
+021400
+021500     ACCEPT VTA-AUD-FECHA FROM DATE YYYYMMDD.
+021600     ACCEPT VTA-AUD-HORA FROM TIME.
+021700
+021800     MOVE VTA-TERMINAL-CORRECCION TO VTA-AUD-TERMINAL-ID.
+021900     MOVE VTA-BUSQ-FECHA          TO VTA-AUD-TRANS-FECHA.
+022000     MOVE VTA-BUSQ-SEQ            TO VTA-AUD-TRANS-SEQ.
+022100
+022200     COMPUTE VTA-AUD-IMPORTE     = VTA-ORIG-IMPORTE * -1.
+022300     MOVE VTA-ORIG-TIER-APLICADO  TO VTA-AUD-TIER-APLICADO.
+022400     MOVE VTA-ORIG-PORCENTAJE     TO VTA-AUD-PORCENTAJE.
+022500     COMPUTE VTA-AUD-DESCUENTO   = VTA-ORIG-DESCUENTO * -1.
+022600     COMPUTE VTA-AUD-TOTAL       = VTA-ORIG-TOTAL * -1.
+022700     MOVE VTA-ORIG-IVA-PORCENTAJE TO VTA-AUD-IVA-PORCENTAJE.
+022800     COMPUTE VTA-AUD-IVA-IMPORTE = VTA-ORIG-IVA-IMPORTE * -1.
+022900     COMPUTE VTA-AUD-TOTAL-COBRAR = VTA-ORIG-TOTAL-COBRAR * -1.
+023000     MOVE VTA-ORIG-MONEDA-ORIG    TO VTA-AUD-MONEDA-ORIG.
+023100     MOVE VTA-ORIG-TIPO-REG       TO VTA-AUD-ORIG-TIPO-REG.
+023150     MOVE ZERO                   TO VTA-AUD-PORC-ORIGINAL.
+023160     MOVE SPACES                 TO VTA-AUD-SUPERVISOR-ID.
+023170     MOVE SPACES                 TO VTA-AUD-AUTORIZACION.
+023200     SET VTA-AUD-REVERSO          TO TRUE.
+023300
+023400     WRITE VTA-AUDIT-RECORD.
+023500
+023600     CLOSE AUDIT-LOG-FILE.
+023700
+023800 4000-EXIT.
+023900     EXIT.
+024000
+024100 END PROGRAM VTA0700.
